@@ -0,0 +1,9 @@
+      * RENTESATSER.CPY - ONE ROW OF THE MONTHLY INTEREST-RATE FEED
+      * (RENTESATSER.TXT). RENTE-SATS IS THE ANNUAL RATE IN PERCENT
+      * (TWO DECIMAL DIGITS) FOR THE GIVEN VALUTA - RENTETILSKRIVNING
+      * DIVIDES BY 12 TO GET THE MONTHLY POSTING, THE SAME WAY
+      * VALUTAKURSER.CPY KEEPS ITS RATE IN A UNIT THE CALLER'S COMPUTE
+      * STATEMENTS DIVIDE DOWN FROM RATHER THAN STORING THE FINAL
+      * FACTOR DIRECTLY.
+       02  RENTE-VALUTA        PIC X(3) VALUE SPACES.
+       02  RENTE-SATS          PIC 9(3)V99 VALUE ZEROES.
