@@ -0,0 +1,4 @@
+      * KUNDER2.CPY - CUSTOMER MASTER LAYOUT, REV. 2
+      * SAME FIELD LAYOUT AS KUNDER.CPY - KEPT AS ITS OWN COPY
+      * BOOK SINCE OPGAVE6-OPGAVE9 ALREADY REFER TO IT BY THIS NAME.
+       COPY "KUNDER.cpy".
