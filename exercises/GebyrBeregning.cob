@@ -0,0 +1,374 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEOPLYSNINGER ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT KONTOOPLYSNINGER ASSIGN TO "KontoOpt.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * READ ONCE TO COUNT EACH ACCOUNT'S DAILY ACTIVITY AND PICK UP
+      * ITS REG-NR (NOT CARRIED ON KONTOOPT.TXT), THEN REOPENED EXTEND
+      * SO A FEE POSTING FLOWS THROUGH THE SAME STATEMENT PROCESS AS
+      * ANY OTHER TRANSACTION - SAME SHAPE AS RENTETILSKRIVNING.
+           SELECT TRANSAKTIONER ASSIGN TO "Transaktioner.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * FEE THRESHOLDS BY VALUTA - SEE LOAD-GEBYRGRAENSER AND
+      * VURDER-KONTO.
+           SELECT GEBYRGRAENSER ASSIGN TO "GebyrGraenser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * ACCOUNTS THAT COULDN'T BE ASSESSED THIS RUN - NO THRESHOLD ROW
+      * LOADED FOR THE ACCOUNT'S VALUTAKODE, OR NO REG-NR ON FILE FOR
+      * THE ACCOUNT - SO A FEED GAP SHOWS UP SOMEWHERE THE OPERATOR
+      * WILL ACTUALLY LOOK INSTEAD OF SILENTLY SKIPPING THE ACCOUNT.
+           SELECT GEBYR-AFVIGELSER ASSIGN TO "GebyrAfvigelser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * SHARED ACROSS ALL THE BANK PROGRAM VARIANTS - SEE
+      * START-AUDIT-LOG/WRITE-AUDIT-LOG.
+           SELECT BATCH-AUDIT-LOG ASSIGN TO "BatchAuditLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEOPLYSNINGER.
+       01 KUNDEOPL-IN.
+           COPY "KUNDER_NEW.cpy".
+       FD KONTOOPLYSNINGER.
+       01 KONTOOPL-IN.
+           COPY "KONTOOPL.cpy".
+       FD TRANSAKTIONER.
+       01 TRANSAKTION-REC.
+           COPY "TRANSAKTIONER.cpy".
+       FD GEBYRGRAENSER.
+       01 GEBYR-IN.
+           02  GEBYR-IN-VALUTA         PIC X(3) VALUE SPACES.
+           02  GEBYR-IN-MAX-TRANS      PIC 9(3) VALUE ZEROES.
+           02  GEBYR-IN-MIN-BALANCE    PIC S9(7)V99 VALUE ZEROES.
+           02  GEBYR-IN-GEBYR-BELOB    PIC S9(5)V99 VALUE ZEROES.
+       FD GEBYR-AFVIGELSER.
+       01 GEBYR-AFV-RECORD.
+           02  GEBYR-AFV-LINE       PIC X(100) VALUE SPACES.
+       FD BATCH-AUDIT-LOG.
+       01 AUDIT-LOG-RECORD.
+           02  AUDIT-LOG-LINE       PIC X(150) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+      * BATCH RUN AUDIT LOG - SEE START-AUDIT-LOG/WRITE-AUDIT-LOG.
+       01  WS-PROGRAM-NAME          PIC X(10) VALUE "GEBYRBEREG".
+       01  WS-RUN-START-DATE        PIC 9(8).
+       01  WS-RUN-START-TIME        PIC 9(8).
+       01  WS-RUN-END-DATE          PIC 9(8).
+       01  WS-RUN-END-TIME          PIC 9(8).
+      * TODAY'S DATE IN THE SAME "YYYY-MM-DD" SLICE FORMAT AS
+      * TIDSPUNKT'S FIRST 10 BYTES - SAME IDIOM AS MINIUDSKRIFT.COB'S
+      * WS-DAGS-DATO. USED BY LOAD-REG-NR-TABEL TO COUNT ONLY TODAY'S
+      * TRANSAKTIONER TOWARD VURDER-KONTO'S VOLUME CHECK.
+       01  WS-DAGS-DATO             PIC X(10) VALUE SPACES.
+       01  WS-RECS-IN               PIC 9(9) VALUE ZEROES.
+       01  WS-RECS-OUT              PIC 9(9) VALUE ZEROES.
+       01  WS-TIDSPUNKT             PIC X(19) VALUE SPACES.
+      * CUSTOMER MASTER, LOADED ONCE - SEE LOAD-KUNDEOPLYSNINGER.
+       01  KUNDEOPL-AR OCCURS 999 TIMES.
+           COPY "KUNDER_NEW.cpy".
+       01  ANTAL-KUNDER             PIC 9(4) VALUE ZEROES.
+       01  EOF-KUNDE                PIC X VALUE "N".
+       01  WS-KUNDE-IX              PIC 9(4).
+       01  WS-KUNDE-MATCH-IX        PIC 9(4).
+       01  WS-KUNDE-FOUND           PIC X VALUE "N".
+      * ACCOUNT -> REG-NR/DAILY-TRANSAKTION-COUNT TABLE, BUILT FROM A
+      * SINGLE PASS OVER TRANSAKTIONER.TXT (THE ONLY PLACE REG-NR IS
+      * CARRIED FOR AN ACCOUNT - KONTOOPT.TXT DOESN'T HAVE IT) - SAME
+      * SHAPE AS RENTETILSKRIVNING'S KONTO-REG-AR, WITH AN ADDED
+      * COUNTER FOR VURDER-KONTO'S TRANSACTION-VOLUME CHECK.
+       01  KONTO-REG-AR OCCURS 999 TIMES.
+           02  KRA-KONTO-ID         PIC X(10) VALUE SPACES.
+           02  KRA-REG-NR           PIC 9(4) VALUE ZEROES.
+           02  KRA-ANTAL            PIC 9(5) VALUE ZEROES.
+       01  ANTAL-REG                PIC 9(4) VALUE ZEROES.
+       01  EOF-TRANS                PIC X VALUE "N".
+       01  WS-REG-IX                PIC 9(4).
+       01  WS-REG-MATCH-IX          PIC 9(4).
+       01  WS-REG-FOUND             PIC X VALUE "N".
+      * FEE THRESHOLDS BY VALUTA - SEE LOAD-GEBYRGRAENSER AND
+      * VURDER-KONTO.
+       01  GEBYR-AR OCCURS 50 TIMES.
+           COPY "GEBYRGRAENSER.cpy".
+       01  ANTAL-GEBYR              PIC 9(3) VALUE ZEROES.
+       01  EOF-GEBYR                PIC X VALUE "N".
+       01  WS-GEBYR-IX              PIC 9(3).
+       01  WS-GEBYR-MATCH-IX        PIC 9(3).
+       01  WS-GEBYR-FOUND           PIC X VALUE "N".
+       01  EOF-KONTO                PIC X VALUE "N".
+       01  WS-GEBYR-BELOB-TEXT      PIC -(5)9.99.
+
+       PROCEDURE DIVISION.
+           PERFORM MAIN-LOGIC.
+           STOP RUN.
+
+       MAIN-LOGIC.
+           PERFORM START-AUDIT-LOG
+           PERFORM LOAD-KUNDEOPLYSNINGER
+           PERFORM LOAD-REG-NR-TABEL
+           PERFORM LOAD-GEBYRGRAENSER
+           MOVE WS-DAGS-DATO TO WS-TIDSPUNKT(1:10)
+           MOVE " " TO WS-TIDSPUNKT(11:1)
+           MOVE WS-RUN-START-TIME(1:2) TO WS-TIDSPUNKT(12:2)
+           MOVE ":" TO WS-TIDSPUNKT(14:1)
+           MOVE WS-RUN-START-TIME(3:2) TO WS-TIDSPUNKT(15:2)
+           MOVE ":" TO WS-TIDSPUNKT(17:1)
+           MOVE WS-RUN-START-TIME(5:2) TO WS-TIDSPUNKT(18:2)
+
+           OPEN INPUT KONTOOPLYSNINGER
+           OPEN OUTPUT GEBYR-AFVIGELSER
+           OPEN EXTEND TRANSAKTIONER
+           PERFORM UNTIL EOF-KONTO = "Y"
+               READ KONTOOPLYSNINGER INTO KONTOOPL-IN
+                   AT END
+                       MOVE "Y" TO EOF-KONTO
+                   NOT AT END
+                       ADD 1 TO WS-RECS-IN
+                       PERFORM VURDER-KONTO
+               END-READ
+           END-PERFORM
+           CLOSE KONTOOPLYSNINGER
+           CLOSE GEBYR-AFVIGELSER
+           CLOSE TRANSAKTIONER
+           PERFORM WRITE-AUDIT-LOG
+           STOP RUN.
+
+      * CAPTURES THE JOB'S START DATE/TIME BEFORE ANYTHING ELSE RUNS,
+      * SO WRITE-AUDIT-LOG CAN REPORT HOW LONG THE WHOLE RUN TOOK, AND
+      * SO EVERY FEE POSTING THIS RUN MAKES CARRIES THE SAME
+      * TIDSPUNKT.
+       START-AUDIT-LOG.
+           ACCEPT WS-RUN-START-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-START-TIME FROM TIME
+           MOVE WS-RUN-START-DATE(1:4) TO WS-DAGS-DATO(1:4)
+           MOVE "-" TO WS-DAGS-DATO(5:1)
+           MOVE WS-RUN-START-DATE(5:2) TO WS-DAGS-DATO(6:2)
+           MOVE "-" TO WS-DAGS-DATO(8:1)
+           MOVE WS-RUN-START-DATE(7:2) TO WS-DAGS-DATO(9:2).
+
+      * APPENDS ONE LINE TO BATCHAUDITLOG.TXT RECORDING THIS
+      * PROGRAM'S NAME, START/END TIME, AND RECORD COUNTS.
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-RUN-END-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           OPEN EXTEND BATCH-AUDIT-LOG
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING WS-PROGRAM-NAME DELIMITED BY SIZE
+               "  START " DELIMITED BY SIZE
+               WS-RUN-START-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUN-START-TIME DELIMITED BY SIZE
+               "  END " DELIMITED BY SIZE
+               WS-RUN-END-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUN-END-TIME DELIMITED BY SIZE
+               "  IN " DELIMITED BY SIZE
+               WS-RECS-IN DELIMITED BY SIZE
+               "  OUT " DELIMITED BY SIZE
+               WS-RECS-OUT DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE BATCH-AUDIT-LOG.
+
+      * LOADS KUNDEOPLYSNINGER.TXT INTO KUNDEOPL-AR ONCE AT STARTUP -
+      * SAME SHAPE AS RENTETILSKRIVNING'S LOAD-KUNDEOPLYSNINGER.
+       LOAD-KUNDEOPLYSNINGER.
+           OPEN INPUT KUNDEOPLYSNINGER
+           PERFORM UNTIL EOF-KUNDE = "Y"
+               READ KUNDEOPLYSNINGER INTO KUNDEOPL-IN
+                   AT END
+                       MOVE "Y" TO EOF-KUNDE
+                   NOT AT END
+                       ADD 1 TO ANTAL-KUNDER
+                       MOVE KUNDEOPL-IN TO KUNDEOPL-AR(ANTAL-KUNDER)
+               END-READ
+           END-PERFORM
+           CLOSE KUNDEOPLYSNINGER.
+
+      * ONE PASS OVER TRANSAKTIONER.TXT BUILDING KONTO-REG-AR - EACH
+      * ACCOUNT'S REG-NR (LAST TRANSACTION SEEN WINS, FINE SINCE AN
+      * ACCOUNT'S REG-NR DOESN'T MOVE BANK MID-MONTH, SO EVERY ACCOUNT
+      * ON FILE GETS A ROW REGARDLESS OF DATE) AND ITS *TODAY'S*
+      * TRANSAKTION COUNT FOR VURDER-KONTO'S VOLUME CHECK - KRA-ANTAL
+      * ONLY ADVANCES ON A ROW DATED WS-DAGS-DATO, SO AN ACCOUNT'S
+      * COUNT RESETS EACH DAY INSTEAD OF ACCUMULATING FOR LIFE (WHICH
+      * WOULD ALSO SELF-INFLATE FROM SKRIV-GEBYR-TRANSAKTION'S OWN FEE
+      * POSTINGS).
+       LOAD-REG-NR-TABEL.
+           OPEN INPUT TRANSAKTIONER
+           PERFORM UNTIL EOF-TRANS = "Y"
+               READ TRANSAKTIONER INTO TRANSAKTION-REC
+                   AT END
+                       MOVE "Y" TO EOF-TRANS
+                   NOT AT END
+                       MOVE "N" TO WS-REG-FOUND
+                       PERFORM VARYING WS-REG-IX FROM 1 BY 1
+                               UNTIL WS-REG-IX > ANTAL-REG
+                           IF KRA-KONTO-ID(WS-REG-IX)
+                                   = KONTO-ID OF TRANSAKTION-REC
+                               MOVE REG-NR OF TRANSAKTION-REC
+                                   TO KRA-REG-NR(WS-REG-IX)
+                               IF TIDSPUNKT OF TRANSAKTION-REC(1:10)
+                                       = WS-DAGS-DATO
+                                   ADD 1 TO KRA-ANTAL(WS-REG-IX)
+                               END-IF
+                               MOVE "Y" TO WS-REG-FOUND
+                           END-IF
+                       END-PERFORM
+                       IF WS-REG-FOUND = "N"
+                           ADD 1 TO ANTAL-REG
+                           MOVE KONTO-ID OF TRANSAKTION-REC
+                               TO KRA-KONTO-ID(ANTAL-REG)
+                           MOVE REG-NR OF TRANSAKTION-REC
+                               TO KRA-REG-NR(ANTAL-REG)
+                           IF TIDSPUNKT OF TRANSAKTION-REC(1:10)
+                                   = WS-DAGS-DATO
+                               MOVE 1 TO KRA-ANTAL(ANTAL-REG)
+                           ELSE
+                               MOVE 0 TO KRA-ANTAL(ANTAL-REG)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSAKTIONER.
+
+      * LOADS GEBYRGRAENSER.TXT INTO GEBYR-AR ONCE AT STARTUP, THE SAME
+      * LOAD-AN-EXTERNAL-FEED-INTO-AN-OCCURS-TABLE SHAPE AS RENTE-
+      * TILSKRIVNING'S LOAD-RENTESATSER, SO THE THRESHOLDS CAN BE
+      * RETUNED WITHOUT RECOMPILING.
+       LOAD-GEBYRGRAENSER.
+           OPEN INPUT GEBYRGRAENSER
+           PERFORM UNTIL EOF-GEBYR = "Y"
+               READ GEBYRGRAENSER
+                   AT END
+                       MOVE "Y" TO EOF-GEBYR
+                   NOT AT END
+                       ADD 1 TO ANTAL-GEBYR
+                       MOVE GEBYR-IN-VALUTA TO
+                           GG-VALUTA(ANTAL-GEBYR)
+                       MOVE GEBYR-IN-MAX-TRANS TO
+                           GG-MAX-TRANSAKTIONER(ANTAL-GEBYR)
+                       MOVE GEBYR-IN-MIN-BALANCE TO
+                           GG-MIN-BALANCE(ANTAL-GEBYR)
+                       MOVE GEBYR-IN-GEBYR-BELOB TO
+                           GG-GEBYR-BELOB(ANTAL-GEBYR)
+               END-READ
+           END-PERFORM
+           CLOSE GEBYRGRAENSER.
+
+      * CHECKS KONTOOPL-IN AGAINST ITS VALUTA'S THRESHOLDS (SEE
+      * GEBYRGRAENSER.CPY) AND POSTS A FEE TRANSACTION WHEN EITHER IS
+      * CROSSED - TOO MANY TRANSACTIONS TODAY, OR A BALANCE BELOW THE
+      * CONFIGURED MINIMUM. GO TO VURDER-KONTO-EXIT ON THE SAME TWO
+      * "CAN'T ASSESS THIS ACCOUNT" EXITS BEREGN-RENTE USES IN
+      * RENTETILSKRIVNING - NO THRESHOLD ROW LOADED, OR NO REG-NR ON
+      * FILE.
+       VURDER-KONTO.
+           MOVE "N" TO WS-GEBYR-FOUND
+           PERFORM VARYING WS-GEBYR-IX FROM 1 BY 1
+                   UNTIL WS-GEBYR-IX > ANTAL-GEBYR
+               IF GG-VALUTA(WS-GEBYR-IX) = VALUTAKODE OF KONTOOPL-IN
+                   MOVE "Y" TO WS-GEBYR-FOUND
+                   MOVE WS-GEBYR-IX TO WS-GEBYR-MATCH-IX
+               END-IF
+           END-PERFORM
+           IF WS-GEBYR-FOUND = "N"
+               MOVE SPACES TO GEBYR-AFV-RECORD
+               STRING "INGEN GEBYRGRAENSE FOR VALUTA: " DELIMITED
+                       BY SIZE
+                   VALUTAKODE OF KONTOOPL-IN DELIMITED BY SIZE
+                   " - KONTO-ID: " DELIMITED BY SIZE
+                   KONTO-ID OF KONTOOPL-IN DELIMITED BY SIZE
+                   INTO GEBYR-AFV-RECORD
+               WRITE GEBYR-AFV-RECORD
+               GO TO VURDER-KONTO-EXIT
+           END-IF
+
+           MOVE "N" TO WS-REG-FOUND
+           PERFORM VARYING WS-REG-IX FROM 1 BY 1
+                   UNTIL WS-REG-IX > ANTAL-REG
+               IF KRA-KONTO-ID(WS-REG-IX) = KONTO-ID OF KONTOOPL-IN
+                   MOVE "Y" TO WS-REG-FOUND
+                   MOVE WS-REG-IX TO WS-REG-MATCH-IX
+               END-IF
+           END-PERFORM
+           IF WS-REG-FOUND = "N"
+               MOVE SPACES TO GEBYR-AFV-RECORD
+               STRING "INGEN REG-NR FUNDET FOR KONTO-ID: " DELIMITED
+                       BY SIZE
+                   KONTO-ID OF KONTOOPL-IN DELIMITED BY SIZE
+                   INTO GEBYR-AFV-RECORD
+               WRITE GEBYR-AFV-RECORD
+               GO TO VURDER-KONTO-EXIT
+           END-IF
+
+           IF KRA-ANTAL(WS-REG-MATCH-IX)
+                   > GG-MAX-TRANSAKTIONER(WS-GEBYR-MATCH-IX)
+                   OR BALANCE OF KONTOOPL-IN
+                       < GG-MIN-BALANCE(WS-GEBYR-MATCH-IX)
+               MOVE "N" TO WS-KUNDE-FOUND
+               PERFORM VARYING WS-KUNDE-IX FROM 1 BY 1
+                       UNTIL WS-KUNDE-IX > ANTAL-KUNDER
+                   IF KUNDE-ID OF KUNDEOPL-AR(WS-KUNDE-IX)
+                           = KUNDE-ID OF KONTOOPL-IN
+                       MOVE "Y" TO WS-KUNDE-FOUND
+                       MOVE WS-KUNDE-IX TO WS-KUNDE-MATCH-IX
+                   END-IF
+               END-PERFORM
+               IF WS-KUNDE-FOUND = "N"
+                   MOVE SPACES TO GEBYR-AFV-RECORD
+                   STRING "INGEN KUNDE FUNDET FOR KONTO-ID: "
+                           DELIMITED BY SIZE
+                       KONTO-ID OF KONTOOPL-IN DELIMITED BY SIZE
+                       INTO GEBYR-AFV-RECORD
+                   WRITE GEBYR-AFV-RECORD
+                   GO TO VURDER-KONTO-EXIT
+               END-IF
+               PERFORM SKRIV-GEBYR-TRANSAKTION
+           END-IF.
+
+       VURDER-KONTO-EXIT.
+           EXIT.
+
+      * BUILDS AND APPENDS ONE FEE TRANSACTION TO TRANSAKTIONER.TXT,
+      * CARRYING THE SAME CPR/NAVN/ADRESSE/REG-NR AS ANY OTHER
+      * TRANSACTION FOR THIS ACCOUNT SO IT PRINTS CORRECTLY ON THE
+      * NEXT STATEMENT RUN - SAME SHAPE AS RENTETILSKRIVNING'S
+      * SKRIV-RENTE-TRANSAKTION.
+       SKRIV-GEBYR-TRANSAKTION.
+           MOVE SPACES TO TRANSAKTION-REC
+           MOVE KONTO-ID OF KONTOOPL-IN TO KONTO-ID OF TRANSAKTION-REC
+           MOVE CPR OF KUNDEOPL-AR(WS-KUNDE-MATCH-IX)
+               TO CPR OF TRANSAKTION-REC
+           MOVE KRA-REG-NR(WS-REG-MATCH-IX) TO REG-NR OF TRANSAKTION-REC
+           STRING FORNAVN OF KUNDEOPL-AR(WS-KUNDE-MATCH-IX)
+                   DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EFTERNAVN OF KUNDEOPL-AR(WS-KUNDE-MATCH-IX)
+                   DELIMITED BY SIZE
+               INTO NAVN OF TRANSAKTION-REC
+           STRING VEJNAVN OF ADRESSE OF KUNDEOPL-AR(WS-KUNDE-MATCH-IX)
+                   DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               HUSNR OF ADRESSE OF KUNDEOPL-AR(WS-KUNDE-MATCH-IX)
+                   DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               POSTNR OF ADRESSE OF KUNDEOPL-AR(WS-KUNDE-MATCH-IX)
+                   DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               BYNAVN OF ADRESSE OF KUNDEOPL-AR(WS-KUNDE-MATCH-IX)
+                   DELIMITED BY SIZE
+               INTO ADRESSE OF TRANSAKTION-REC
+           MOVE WS-TIDSPUNKT TO TIDSPUNKT OF TRANSAKTION-REC
+           MOVE "GEBYR" TO TRANSAKTIONSTYPE OF TRANSAKTION-REC
+           COMPUTE BELØB OF TRANSAKTION-REC =
+               0 - GG-GEBYR-BELOB(WS-GEBYR-MATCH-IX)
+           MOVE BELØB OF TRANSAKTION-REC TO WS-GEBYR-BELOB-TEXT
+           MOVE WS-GEBYR-BELOB-TEXT TO BELØB-TEXT OF TRANSAKTION-REC
+           MOVE VALUTAKODE OF KONTOOPL-IN TO VALUTA OF TRANSAKTION-REC
+           WRITE TRANSAKTION-REC
+           ADD 1 TO WS-RECS-OUT.
