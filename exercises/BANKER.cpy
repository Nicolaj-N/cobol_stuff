@@ -0,0 +1,6 @@
+      * BANKER.CPY - BANK MASTER LAYOUT (BANKER.TXT), KEYED BY REG-NR.
+       02  REG-NR              PIC 9(4) VALUE ZEROES.
+       02  BANKNAVN            PIC X(40) VALUE SPACES.
+       02  BANKADRESSE         PIC X(60) VALUE SPACES.
+       02  TELEFON             PIC X(8) VALUE SPACES.
+       02  EMAIL               PIC X(50) VALUE SPACES.
