@@ -7,19 +7,179 @@
            ALPHABET EUROPEAN-EXTENDED IS STANDARD-1.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      * KEYED BY KUNDE-ID SO STATEMENT PROCESSING CAN READ A CUSTOMER
+      * STRAIGHT BY KEY INSTEAD OF LOADING THE WHOLE MASTER INTO AN
+      * OCCURS TABLE SIZED ON A GUESS; KONTO-ID IS CARRIED AS AN
+      * ALTERNATE KEY SINCE FIND-OPENING-BALANCE LOOKS ACCOUNTS UP BY
+      * KONTO-ID, NOT BY KUNDE-ID.
+           SELECT KUNDEOPLYSNINGER ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDE-ID OF KUNDEOPL-IN
+               ALTERNATE RECORD KEY IS
+                   KONTO-ID OF KONTOINFO OF KUNDEOPL-IN.
+      * KEYED BY REG-NR SO FIND-BANK CAN READ A BANK STRAIGHT BY KEY
+      * INSTEAD OF SUBSCRIPTING AN OCCURS TABLE LOADED FROM THE WHOLE
+      * FILE.
            SELECT BANKOPLYSNINGER ASSIGN TO "Banker.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-NR OF BANKOPL-IN.
+      * TRANSAKTIONERKONTROL RUNS AHEAD OF THIS PROGRAM AND SPLITS THE
+      * RAW FEED INTO THIS FILE (ROWS THAT PARSED CLEANLY) AND
+      * TRANSAKTIONERAFVIGELSER.TXT (ROWS THAT DIDN'T), SO A SHORT OR
+      * CORRUPT LINE IN TRANSAKTIONER.TXT CAN'T MISALIGN INTO THE WRONG
+      * FIELDS AND PRINT GARBAGE ON SOMEONE ELSE'S STATEMENT.
+           SELECT TRANSAKTIONER ASSIGN TO "TransaktionerValideret.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANSAKTIONER ASSIGN TO "Transaktioner.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT SORT-TRANSAKTIONER ASSIGN TO "WRK.tmp".
+      * NAMED AT RUN TIME FROM THE JOB'S START DATE/TIME (SEE
+      * BUILD-WORKFILE-NAME) INSTEAD OF A FIXED NAME, SO TWO STATEMENT
+      * RUNS (E.G. A BRANCH REPRINT ALONGSIDE THE NIGHTLY JOB) DON'T
+      * STOMP ON EACH OTHER'S SORT WORK FILE.
+           SELECT SORT-TRANSAKTIONER ASSIGN TO WS-WORKFILE-NAME.
            SELECT SORTED-TRANSAKTIONER ASSIGN TO "SortedTrans.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE ASSIGN TO "Kontoudskrift.txt"
+      * DATED COPY OF SORTEDTRANS.TXT TAKEN AFTER A SUCCESSFUL RUN -
+      * SEE BUILD-ARCHIVE-NAME/ARKIVER-SORTEDTRANS. NAMED FROM THE
+      * JOB'S START DATE/TIME, SAME AS WS-WORKFILE-NAME, SO A RUN THAT
+      * PRODUCED A BAD STATEMENT CAN STILL BE TRACED BACK TO THE
+      * SORTED TRANSACTION SET IT ACTUALLY READ INSTEAD OF WHATEVER
+      * THE NEXT RUN OVERWROTE SORTEDTRANS.TXT WITH.
+           SELECT SORTEDTRANS-ARKIV ASSIGN TO WS-ARCHIVE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VALUTAKURSER ASSIGN TO "Valutakurser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * MERCHANT NAME/CATEGORY REFERENCE FEED, JOINED AGAINST BUTIK OF
+      * SORTED-REC BY FORMAT-TRANSAKTIONER - SEE SLAA-BUTIK-OP.
+           SELECT BUTIKKER ASSIGN TO "Butikker.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SALDO-LISTE ASSIGN TO "SALDOLISTE.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-SALDO-LISTE ASSIGN TO "SALDOSORT.tmp".
+           SELECT SALDO-SORTERET ASSIGN TO "SALDOSORT-UD.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TOP-KONTOHAVERE ASSIGN TO "TopKontohavere.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * THIS RUN'S CLOSING BALANCE PER ACCOUNT, READ BACK IN AS NEXT
+      * RUN'S OPENING BALANCE (SEE LOAD-CLOSING-BALANCES AND
+      * PRINT-CLOSING-BALANCES) SO CONSECUTIVE-DAY STATEMENTS TIE
+      * TOGETHER INSTEAD OF EACH RUN STARTING OVER FROM THE CUSTOMER
+      * MASTER BALANCE.
+           SELECT LUKKESALDO-FILE ASSIGN TO "LukkeSaldo.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LUKKE-STATUS.
+           SELECT SORT-LUKKESALDO ASSIGN TO "LUKKESORT.tmp".
+      * ASSIGNED TO A DATA ITEM, NOT A LITERAL, SO OUTPUT ROUTING CAN
+      * POINT IT AT A PER-REG-NR FILE NAME INSTEAD OF KONTOUDSKRIFT.TXT
+      * - SAME DYNAMIC-ASSIGN STYLE AS SORT-TRANSAKTIONER/
+      * SORTEDTRANS-ARKIV BELOW. SEE ROUTE-OUTPUT-FILE.
+           SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT KUNDE-DUPLIKATER ASSIGN TO "KundeDuplikater.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BANK-AFSTEMNING ASSIGN TO "BankAfstemning.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+      * PER-REG-NR ACCOUNT-COUNT AND TOTAL ACTIVITY VOLUME FOR THE
+      * RUN - SEE PRINT-BANK-FILIAL-OVERSIGT. A SEPARATE REPORT FROM
+      * BANK-AFSTEMNING, WHICH RECONCILES OUR TOTALS AGAINST EACH
+      * BANK'S OWN FEED; THIS ONE IS FOR SEEING CONCENTRATION ACROSS
+      * OUR BANKING RELATIONSHIPS.
+           SELECT BANK-FILIAL-OVERSIGT
+               ASSIGN TO "BankFilialOversigt.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BANK-AFVIGELSER ASSIGN TO "BankAfvigelser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * EVERY ACCOUNT WHOSE CUR-BALANCE WENT NEGATIVE AT ANY POINT
+      * DURING THE DAY'S TRANSACTIONS (SEE FORMAT-SALDO/PRINT-SALDO),
+      * SO THE OVERDRAFT DESK DOESN'T HAVE TO READ EVERY STATEMENT TO
+      * FIND THEM.
+           SELECT OVERTRAEK-RAPPORT ASSIGN TO "Overtraek.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * ACCOUNTS WHERE TWO CONSECUTIVE TRANSACTIONS ARE MORE THAN
+      * WS-GAB-THRESHOLD-DAGE APART - SEE CHECK-TIDSGAB/SKRIV-GAB-
+      * RAPPORT. USUALLY MEANS A FEED DROPPED RECORDS RATHER THAN THE
+      * CUSTOMER BEING IDLE, SO IT GETS A REVIEW REPORT OF ITS OWN.
+           SELECT GAB-RAPPORT ASSIGN TO "GabRapport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * EXACT-MATCH REPEATS (SAME KONTO-ID, TIDSPUNKT, BELØB-TEXT AND
+      * TRANSAKTIONSTYPE AS THE TRANSACTION JUST BEFORE THEM IN SORTED
+      * ORDER) - SEE CHECK-TRANS-DUPLIKAT/SKRIV-TRANS-DUPLIKAT. A
+      * REPLAYED UPSTREAM FEED PRODUCES EXACTLY THIS SHAPE OF RECORD,
+      * AND LEFT UNCAUGHT IT DOUBLES THE CUSTOMER'S AMOUNT AND OUR
+      * TOTAL-INDBETALT/TOTAL-UDBETALT TOTALS.
+           SELECT TRANS-DUPLIKATER ASSIGN TO "TransDuplikater.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * ANY TRANSAKTION WHOSE VALUTA ISN'T IN VALUTAKURSER.TXT - SEE
+      * FORMAT-VALUTATYPE/REPORT-UNKNOWN-VALUTA. WRITTEN INSTEAD OF
+      * JUST DISPLAYED SO A MISSING RATE ROW SHOWS UP SOMEWHERE OTHER
+      * THAN THE JOB LOG.
+           SELECT VALUTA-AFVIGELSER ASSIGN TO "ValutaAfvigelser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * RECORDS THE KONTO-ID OF THE LAST CUSTOMER WHOSE STATEMENT
+      * FINISHED PRINTING, SO AN ABENDED RUN CAN BE RESTARTED FROM
+      * THE LAST COMPLETED ACCOUNT INSTEAD OF FROM ACCOUNT ONE (SEE
+      * READ-CHECKPOINT/WRITE-CHECKPOINT/CHECK-RESTART-SKIP BELOW).
+           SELECT CHECKPOINT-FILE ASSIGN TO "Opgave11Checkpoint.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+      * SHARED ACROSS ALL THE BANK PROGRAM VARIANTS (OPGAVE6-11) - SEE
+      * START-AUDIT-LOG/WRITE-AUDIT-LOG.
+           SELECT BATCH-AUDIT-LOG ASSIGN TO "BatchAuditLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * OPTIONAL LIST OF KONTO-ID/KUNDE-ID VALUES - SEE LOAD-
+      * STATEMENT-REQUEST/MATCH-STATEMENT-FILTER. WHEN THIS FILE IS
+      * MISSING OR EMPTY THE RUN PROCESSES EVERY ACCOUNT AS BEFORE;
+      * WHEN IT HAS ENTRIES, ONLY THE ACCOUNTS NAMED IN IT ARE
+      * PRINTED, SO A LONE REPRINT REQUEST DOESN'T HAVE TO WAIT FOR
+      * (OR GET BURIED IN) A FULL NIGHTLY RUN.
+           SELECT STATEMENT-REQUEST ASSIGN TO "StatementRequest.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILTER-STATUS.
+      * LEDGER OF TRANSAKTIONER.TXT BATCHES ALREADY RUN THROUGH THIS
+      * PROGRAM - SEE CHECK-IDEMPOTENCY/BEREGN-BATCH-KEY. GUARDS
+      * AGAINST THE SAME DAY'S FILE BEING FED IN TWICE AND DOUBLING
+      * EVERY CUSTOMER'S TOTALS.
+           SELECT PROCESSED-BATCHES ASSIGN TO "ProcessedBatches.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-LOG-STATUS.
+      * PRESENCE OF THIS FILE IS THE EXPLICIT OVERRIDE - SEE
+      * CHECK-IDEMPOTENCY. NOT LINE SEQUENTIAL DATA READ FOR CONTENT,
+      * JUST TESTED FOR EXISTENCE, THE SAME WAY STATEMENTREQUEST.TXT'S
+      * ABSENCE MEANS "FEATURE OFF".
+           SELECT REPROCESS-OVERRIDE ASSIGN TO "ReprocessOverride.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVERRIDE-STATUS.
+      * PRESENCE OF THIS FILE TURNS ON PER-REG-NR OUTPUT ROUTING - SEE
+      * LOAD-OUTPUT-ROUTING/ROUTE-OUTPUT-FILE. NOT READ FOR CONTENT,
+      * JUST TESTED FOR EXISTENCE, SAME AS REPROCESSOVERRIDE.TXT ABOVE.
+      * WITHOUT IT EVERY CUSTOMER'S STATEMENT STILL GOES TO THE ONE
+      * KONTOUDSKRIFT.TXT, AS BEFORE.
+           SELECT OUTPUT-ROUTING ASSIGN TO "OutputRouting.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROUTING-STATUS.
+      * CSV COMPANION TO KONTOUDSKRIFT.TXT - SEE SKRIV-CSV-HEADER/
+      * SKRIV-CSV-LINJE. KONTOUDSKRIFT.TXT'S NAVN-ADR IS A PRINT
+      * LAYOUT BUILT FOR A LETTER, NOT A SPREADSHEET, SO THE
+      * RECONCILIATION TEAM GETS THE SAME PER-TRANSAKTION DETAIL HERE
+      * IN A SHAPE THEIR TOOLS CAN LOAD DIRECTLY.
+           SELECT CSV-UDSKRIFT ASSIGN TO "KontoudskriftCSV.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * LEDGER OF KONTO-ID VALUES THAT HAVE ALREADY RECEIVED THEIR
+      * FINAL CLOSING STATEMENT - SEE CHECK-LUKKEDE-KONTI/SKRIV-
+      * LUKKET-KONTO-STATEMENT. WITHOUT THIS, A CLOSED ACCOUNT WOULD
+      * GET A NEW "FINAL" STATEMENT EVERY SINGLE NIGHTLY RUN INSTEAD
+      * OF JUST THE ONE TIME IT ACTUALLY CLOSED.
+           SELECT LUKKEDE-KONTI-LOG ASSIGN TO "LukkedeKontiLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LUKKET-LOG-STATUS.
+
 
-       
        DATA DIVISION.
        FILE SECTION.
+       FD  KUNDEOPLYSNINGER.
+           01  KUNDEOPL-IN.
+               COPY "KUNDER_NEW.cpy".
+
        FD  BANKOPLYSNINGER.
            01  BANKOPL-IN.
                COPY "BANKER.cpy".
@@ -36,27 +196,212 @@
            01 SORTED-REC.
            COPY "TRANSAKTIONER.cpy".
 
+       FD  VALUTAKURSER.
+           01  KURS-IN.
+               COPY "VALUTAKURSER.cpy".
+
+       FD  BUTIKKER.
+           01  BUTIK-IN.
+               COPY "BUTIKKER.cpy".
+
+       FD  GAB-RAPPORT.
+           01  GAB-RECORD.
+               02  GAB-LINE            PIC X(100) VALUE SPACES.
+
+       FD  TRANS-DUPLIKATER.
+           01  TRANS-DUP-RECORD.
+               02  TRANS-DUP-LINE      PIC X(100) VALUE SPACES.
+
+      * ONE CLOSING-BALANCE ROW PER ACCOUNT, BUILT WHILE THE MAIN
+      * LOOP RUNS AND THEN RE-SORTED BY BALANCE TO DRIVE THE TOP-N
+      * LEADERBOARD REPORT BELOW (SEE PRINT-SALDO / PRINT-TOP-N).
+       FD  SALDO-LISTE.
+           01  SALDO-LISTE-REC.
+               02  SL-KONTO-ID         PIC X(10).
+               02  SL-NAVN             PIC X(40).
+               02  SL-REG-NR           PIC 9(4).
+               02  SL-BALANCE          PIC S9(18)V99.
+
+       SD  SORT-SALDO-LISTE.
+           01  SORT-SALDO-REC.
+               02  SS-KONTO-ID         PIC X(10).
+               02  SS-NAVN             PIC X(40).
+               02  SS-REG-NR           PIC 9(4).
+               02  SS-BALANCE          PIC S9(18)V99.
+
+       FD  SALDO-SORTERET.
+           01  SALDO-SORTERET-REC.
+               02  SO-KONTO-ID         PIC X(10).
+               02  SO-NAVN             PIC X(40).
+               02  SO-REG-NR           PIC 9(4).
+               02  SO-BALANCE          PIC S9(18)V99.
+
+       FD  TOP-KONTOHAVERE.
+           01  TOP-RECORD.
+               02  TOP-LINE            PIC X(100) VALUE SPACES.
+
+       FD  LUKKESALDO-FILE.
+           01  LUKKESALDO-REC.
+               02  LS-KONTO-ID         PIC X(10).
+               02  LS-NAVN             PIC X(40).
+               02  LS-REG-NR           PIC 9(4).
+               02  LS-BALANCE          PIC S9(18)V99.
+
+       SD  SORT-LUKKESALDO.
+           01  SORT-LUKKESALDO-REC.
+               02  SLS-KONTO-ID        PIC X(10).
+               02  SLS-NAVN            PIC X(40).
+               02  SLS-REG-NR          PIC 9(4).
+               02  SLS-BALANCE         PIC S9(18)V99.
+
        FD  OUTPUT-FILE.
            01  OUTPUT-RECORD.
                02  NAVN-ADR            PIC X(300) VALUE SPACES.
 
+       FD  CSV-UDSKRIFT.
+           01  CSV-RECORD              PIC X(150) VALUE SPACES.
+
+       FD  KUNDE-DUPLIKATER.
+           01  DUPLIKAT-RECORD.
+               02  DUPLIKAT-LINE       PIC X(100) VALUE SPACES.
+
+      * PER-REG-NR ROLL-UP OF THE SAME TOTAL-INDBETALT/TOTAL-UDBETALT
+      * FIGURES FORMAT-SALDO ALREADY TRACKS PER ACCOUNT, SO THE
+      * RECONCILIATION TEAM CAN CHECK OUR TRANSACTION TOTALS AGAINST
+      * EACH BANK'S OWN DAILY FEED (SEE PRINT-BANK-AFSTEMNING).
+       FD  BANK-AFSTEMNING.
+           01  AFSTEMNING-RECORD.
+               02  AFSTEMNING-LINE     PIC X(100) VALUE SPACES.
+
+      * ONE ROW PER BANK - REG-NR, ACCOUNT COUNT, AND TOTAL ACTIVITY
+      * VOLUME - SEE PRINT-BANK-FILIAL-OVERSIGT.
+       FD  BANK-FILIAL-OVERSIGT.
+           01  FILIAL-OVERSIGT-RECORD.
+               02  FILIAL-OVERSIGT-LINE    PIC X(100) VALUE SPACES.
+
+      * TRANSACTIONS WHOSE REG-NR DIDN'T COME FROM BANKER.TXT (SEE
+      * FIND-BANK) - THE ACCOUNT IS SKIPPED RATHER THAN CRASHING THE
+      * BATCH ON A BAD SUBSCRIPT.
+       FD  BANK-AFVIGELSER.
+           01  BANK-AFV-RECORD.
+               02  BANK-AFV-LINE       PIC X(100) VALUE SPACES.
+
+       FD  OVERTRAEK-RAPPORT.
+           01  OVERTRAEK-RECORD.
+               02  OVERTRAEK-LINE      PIC X(100) VALUE SPACES.
+
+       FD  VALUTA-AFVIGELSER.
+           01  VALUTA-AFV-RECORD.
+               02  VALUTA-AFV-LINE     PIC X(100) VALUE SPACES.
+
+       FD  CHECKPOINT-FILE.
+           01  CHECKPOINT-RECORD.
+               02  CKPT-KONTO-ID       PIC X(10) VALUE SPACES.
+
+       FD  BATCH-AUDIT-LOG.
+           01  AUDIT-LOG-RECORD.
+               02  AUDIT-LOG-LINE      PIC X(150) VALUE SPACES.
+
+       FD  STATEMENT-REQUEST.
+           01  FILTER-RECORD.
+               02  FILTER-LINE         PIC X(10) VALUE SPACES.
+
+       FD  SORTEDTRANS-ARKIV.
+           01  ARKIV-REC.
+               COPY "TRANSAKTIONER.cpy".
+
+       FD  PROCESSED-BATCHES.
+           01  BATCH-LOG-RECORD.
+               02  BATCH-LOG-LINE      PIC X(30) VALUE SPACES.
+
+       FD  REPROCESS-OVERRIDE.
+           01  OVERRIDE-RECORD.
+               02  OVERRIDE-LINE       PIC X(30) VALUE SPACES.
+
+       FD  OUTPUT-ROUTING.
+           01  ROUTING-RECORD.
+               02  ROUTING-LINE        PIC X(30) VALUE SPACES.
+
+       FD  LUKKEDE-KONTI-LOG.
+           01  LUKKET-LOG-RECORD.
+               02  LUKKET-LOG-LINE     PIC X(10) VALUE SPACES.
+
        WORKING-STORAGE SECTION.
-       01  BANKOPL-AR OCCURS 100 TIMES.
-           COPY "BANKER.cpy".
+      * BATCH RUN AUDIT LOG - SEE START-AUDIT-LOG/WRITE-AUDIT-LOG.
+       01  WS-PROGRAM-NAME          PIC X(10) VALUE "OPGAVE11".
+       01  WS-RUN-START-DATE        PIC 9(8).
+       01  WS-RUN-START-TIME        PIC 9(8).
+       01  WS-RUN-END-DATE          PIC 9(8).
+       01  WS-RUN-END-TIME          PIC 9(8).
+       01  WS-RECS-IN               PIC 9(9) VALUE ZEROES.
+       01  WS-RECS-OUT              PIC 9(9) VALUE ZEROES.
+      * LAST RUN'S CLOSING BALANCES, LOADED ASCENDING BY KONTO-ID SO
+      * FIND-OPENING-BALANCE CAN SEARCH ALL INSTEAD OF SCANNING - SEE
+      * LOAD-CLOSING-BALANCES/PRINT-CLOSING-BALANCES.
+       01  LUKKESALDO-AR OCCURS 999 TIMES
+               ASCENDING KEY IS LA-KONTO-ID
+               INDEXED BY LA-IX.
+           02  LA-KONTO-ID          PIC X(10).
+           02  LA-NAVN              PIC X(40).
+           02  LA-REG-NR            PIC 9(4).
+           02  LA-BALANCE           PIC S9(18)V99.
+       01  ANTAL-LUKKESALDO         PIC 999 VALUE ZEROES.
+       01  WS-LUKKE-STATUS          PIC XX VALUE "00".
+       01  WS-LUKKE-FOUND           PIC X VALUE "N".
+       01  EOF-LUKKE                PIC X VALUE "N".
+      * SET BY FORMAT-SALDO THE MOMENT CUR-BALANCE GOES NEGATIVE,
+      * CHECKED AND RESET PER ACCOUNT BY PRINT-SALDO - SEE
+      * OVERTRAEK-RAPPORT ABOVE.
+       01  WS-OVERDRAWN             PIC X VALUE "N".
+       01  KURS-AR OCCURS 50 TIMES.
+           COPY "VALUTAKURSER.cpy".
+       01  ANTAL-KURSER            PIC 99 VALUE ZEROES.
+       01  WS-KURS-FOUND           PIC X VALUE "N".
+      * BEST (MOST RECENT, NOT-AFTER-THE-TRANSACTION) RATE FOUND SO
+      * FAR - SEE FORMAT-VALUTATYPE.
+       01  WS-BEDSTE-DATO          PIC X(10) VALUE SPACES.
+       01  WS-BEDSTE-RATE          PIC 9(5) VALUE ZEROES.
+      * MERCHANT REFERENCE TABLE - SEE SLAA-BUTIK-OP.
+       01  BUTIK-AR OCCURS 200 TIMES.
+           COPY "BUTIKKER.cpy".
+       01  ANTAL-BUTIKKER          PIC 999 VALUE ZEROES.
+       01  EOF-BUTIK               PIC X VALUE "N".
+       01  WS-BUTIK-FOUND          PIC X VALUE "N".
+       01  WS-BUTIK-DISPLAY        PIC X(40) VALUE SPACES.
+      * BANKOPLYSNINGER AND KUNDEOPLYSNINGER ARE KEYED FILES NOW (SEE
+      * FILE-CONTROL) - FIND-BANK/FIND-OPENING-BALANCE READ THEM
+      * DIRECTLY BY KEY, NO MORE WHOLE-FILE ARRAYS.
+      * BANK-TOTAL-IND/UD STILL NEED A SMALL INTEGER SLOT PER REG-NR
+      * TO ACCUMULATE INTO (SEE FIND-REG-SLOT); SET-REG-NR IS THE
+      * SEEN-LIST THAT HANDS OUT THOSE SLOTS, SAME PATTERN AS
+      * SET-KUNDE-ID BELOW.
+       01  SET-REG-NR OCCURS 100 TIMES PIC 9(4) VALUE ZEROES.
+       01  ANTAL-REG-SET            PIC 999 VALUE ZEROES.
+       01  WS-SLOT-FOUND            PIC X VALUE "N".
+      * SUBSCRIPTED BY CUR-REG (THE SET-REG-NR SLOT), SO FORMAT-SALDO
+      * CAN ACCUMULATE STRAIGHT INTO THE SAME SLOT.
+       01  BANK-TOTAL-IND OCCURS 100 TIMES
+               PIC S9(18)V99 VALUE ZEROES.
+       01  BANK-TOTAL-UD OCCURS 100 TIMES
+               PIC S9(18)V99 VALUE ZEROES.
+      * HOW MANY ACCOUNTS THIS RUN PROCESSED FOR EACH BANK - SAME SLOT
+      * AS BANK-TOTAL-IND/UD, INCREMENTED ONCE PER ACCOUNT BY
+      * PRINT-SALDO - SEE PRINT-BANK-FILIAL-OVERSIGT.
+       01  BANK-ANTAL-KONTI OCCURS 100 TIMES
+               PIC 9(6) VALUE ZEROES.
        01  PREV-REC.
            COPY "TRANSAKTIONER.cpy".
-       01  TOP-3-ACCOUNTS OCCURS 3 TIMES.
-           COPY "Transaktioner.cpy".
-       01  TOP-1-BALANCE           PIC S9(18)V99 VALUE ZEROES.
-       01  TOP-2-BALANCE           PIC S9(18)V99 VALUE ZEROES.
-       01  TOP-3-BALANCE           PIC S9(18)V99 VALUE ZEROES.
+      * HOW MANY ROWS GO ON THE LEADERBOARD - CHANGE THIS ONE VALUE
+      * TO RE-SIZE THE MONTHLY REPORT.
+       01  TOP-N-COUNT              PIC 99 VALUE 10.
+       01  TOP-N-RANK                PIC 99 VALUE ZEROES.
+       01  EOF-SALDO-SORTERET        PIC X VALUE "N".
        01  START-BALANCE           PIC 99999999999V99.
        01  IX                      PIC 9999 VALUE 1.
        01  IX2                     PIC 99999 VALUE 1.
        01  IX3                     PIC 99999 VALUE 1.
+       01  WS-I                    PIC 9999 VALUE 1.
        01  BLANKSPACE              PIC X(40) VALUE SPACES.
-       01  ANTAL-BANK              PIC 999 VALUE ZEROES.
-       01  ANTAL-KUNDER            PIC 999 VALUE ZEROES.
        01  CURRENT-CHAR            PIC X(1).
        01  PREVIOUS-CHAR           PIC X(1) VALUE SPACE.
        01  BELØB-NUM               PIC S99999999999V99.
@@ -65,184 +410,1225 @@
        01  CUR-BALANCE-DISPLAY     PIC +ZZZ,ZZZ,ZZZ,ZZ9.99.
        01  CUR-VAL-DKK             PIC S9(18)V99 VALUE ZEROES.
        01  CUR-VAL-DKK-DISPLAY     PIC +ZZZ,ZZZ,ZZZ,ZZ9.99.
+      * COMMA-FREE EDITED AMOUNTS FOR KONTOUDSKRIFTCSV.TXT - SEE
+      * SKRIV-CSV-LINJE. CUR-VAL-DKK-DISPLAY'S THOUSANDS SEPARATORS
+      * ARE RIGHT FOR A PRINTED STATEMENT BUT WOULD SPLIT THE AMOUNT
+      * ACROSS TWO COLUMNS ONCE IT'S LOADED INTO A SPREADSHEET.
+       01  WS-CSV-BELOB-DISPLAY    PIC -(10)9.99.
+       01  WS-CSV-DKK-DISPLAY      PIC -(10)9.99.
        01  TOTAL-INDBETALT         PIC S9(18)V99 VALUE ZEROES.
        01  TOTAL-IND-DISPLAY       PIC +ZZZ,ZZZ,ZZZ,ZZ9.99.
        01  TOTAL-UDBETALT          PIC S9(18)V99 VALUE ZEROES.
        01  TOTAL-UD-DISPLAY        PIC +ZZZ,ZZZ,ZZZ,ZZ9.99.
+      * COMBINED IND+UD ACTIVITY VOLUME PER BANK AND ITS DISPLAY
+      * FIELD, PLUS THE ACCOUNT-COUNT DISPLAY FIELD - SEE
+      * PRINT-BANK-FILIAL-OVERSIGT.
+       01  WS-BANK-VOLUME           PIC S9(18)V99 VALUE ZEROES.
+       01  BANK-VOLUME-DISPLAY      PIC +ZZZ,ZZZ,ZZZ,ZZ9.99.
+       01  BANK-ANTAL-DISPLAY       PIC ZZZ,ZZ9.
+      * PER-ACCOUNT SUB-TOTAL BY TRANSAKTIONSTYPE, RESET AT THE SAME
+      * CONTROL BREAKS AS TOTAL-INDBETALT/TOTAL-UDBETALT ABOVE - SEE
+      * AKKUMULER-TYPE-TOTAL (BUILT UP BY FORMAT-SALDO) AND
+      * PRINT-TYPE-TOTALER (PRINTED BY PRINT-SALDO).
+       01  TYPE-TOTAL-AR OCCURS 20 TIMES.
+           02  TT-TYPE              PIC X(20) VALUE SPACES.
+           02  TT-BELOB             PIC S9(18)V99 VALUE ZEROES.
+       01  ANTAL-TYPER              PIC 99 VALUE ZEROES.
+       01  WS-TT-IX                 PIC 99.
+       01  WS-TT-FOUND              PIC X VALUE "N".
+       01  TT-BELOB-DISPLAY         PIC +ZZZ,ZZZ,ZZZ,ZZ9.99.
+      * SEQUENCE-GAP DETECTION BETWEEN CONSECUTIVE TRANSACTIONS ON THE
+      * SAME ACCOUNT - SEE SET-GAB-REFERENCE/CHECK-TIDSGAB/SKRIV-GAB-
+      * RAPPORT. DATES ARE TURNED INTO AN INTEGER DAY NUMBER (FUNCTION
+      * INTEGER-OF-DATE) SO THE GAP CAN BE FOUND BY A PLAIN SUBTRACTION
+      * INSTEAD OF WORKING OUT CALENDAR MONTH LENGTHS BY HAND.
+       01  WS-TIDS-INPUT             PIC X(19) VALUE SPACES.
+       01  WS-TIDS-YYYYMMDD          PIC 9(8) VALUE ZEROES.
+       01  WS-TIDSPUNKT-DATO         PIC S9(9) VALUE ZEROES.
+       01  WS-PREV-TIDSPUNKT-DATO    PIC S9(9) VALUE ZEROES.
+       01  WS-GAB-DAGE               PIC S9(9) VALUE ZEROES.
+       01  WS-GAB-THRESHOLD-DAGE     PIC 9(4) VALUE 14.
+      * DUPLICATE-TRANSACTION DETECTION - SEE SET-DUP-REFERENCE/CHECK-
+      * TRANS-DUPLIKAT/SKRIV-TRANS-DUPLIKAT. HOLDS THE KEY FIELDS OF
+      * THE LAST TRANSACTION PROCESSED FOR THE CURRENT ACCOUNT SO THE
+      * NEXT ONE CAN BE COMPARED AGAINST IT WITHOUT RE-READING
+      * ANYTHING - AN EXACT REPEAT CAN ONLY EVER BE ADJACENT TO THE
+      * ORIGINAL ONCE SORTED-TRANSAKTIONER IS SORTED BY KONTO-ID/
+      * TIDSPUNKT.
+       01  WS-PREV-TRANS-KONTO-ID    PIC X(10) VALUE SPACES.
+       01  WS-PREV-TRANS-TIDSPUNKT   PIC X(19) VALUE SPACES.
+       01  WS-PREV-TRANS-BELOB-TEXT  PIC X(15) VALUE SPACES.
+       01  WS-PREV-TRANS-TYPE        PIC X(20) VALUE SPACES.
+       01  WS-TRANS-DUPLIKAT         PIC X VALUE "N".
+      * CONTROL-TOTAL TRAILER WRITTEN TO KONTOUDSKRIFT.TXT BY SKRIV-
+      * KONTROL-LINJE, SO A DOWNSTREAM READER CAN TELL THE FILE WASN'T
+      * TRUNCATED IN TRANSIT. WS-KONTROL-ANTAL COUNTS EVERY LINE
+      * WRITE-LINE WRITES (SEE WRITE-LINE); WS-KONTROL-BELOB IS THE
+      * RUNNING DKK TOTAL OF EVERY TRANSACTION APPLIED (SEE
+      * FORMAT-SALDO). ONLY MEANINGFUL WHEN WS-SPLIT-PER-BANK IS "N" -
+      * A SPLIT RUN ACCUMULATES INTO KONTROL-ANTAL-AR/KONTROL-BELOB-AR
+      * PER REG-NR INSTEAD (SEE SKRIV-PER-BANK-KONTROL-LINJER).
+       01  WS-KONTROL-ANTAL         PIC 9(9) VALUE ZEROES.
+       01  WS-KONTROL-BELOB         PIC S9(18)V99 VALUE ZEROES.
+       01  WS-KONTROL-BELOB-DISPLAY PIC +ZZZ,ZZZ,ZZZ,ZZ9.99.
+      * PER-REG-NR CONTROL TOTALS FOR OUTPUT-ROUTING RUNS - SAME SLOT
+      * AS BANK-TOTAL-IND/UD (SET BY FIND-REG-SLOT), SINCE A BANK'S
+      * CUSTOMERS AREN'T CONTIGUOUS IN THIS RUN'S SORT ORDER AND EACH
+      * PER-BANK FILE CAN BE CLOSED/RE-OPENED SEVERAL TIMES BEFORE THE
+      * RUN IS DONE WITH IT.
+       01  KONTROL-ANTAL-AR OCCURS 100 TIMES PIC 9(9) VALUE ZEROES.
+       01  KONTROL-BELOB-AR OCCURS 100 TIMES
+               PIC S9(18)V99 VALUE ZEROES.
        01  EOF-BANK                PIC X VALUE "N".
        01  EOF-MAIN                PIC X VALUE "N".
+       01  EOF-KURS                PIC X VALUE "N".
+       01  WS-KUNDE-FOUND           PIC X VALUE "N".
+       01  WS-BANK-FOUND            PIC X VALUE "N".
+      * PAGE-BREAK CONTROL FOR KONTOUDSKRIFT.TXT - SEE WRITE-LINE,
+      * ADVANCE-PAGE AND NEW-CUSTOMER-PAGE BELOW.
+       01  WS-LINE-COUNT            PIC 999 VALUE ZEROES.
+       01  WS-LINES-PER-PAGE        PIC 999 VALUE 060.
+       01  WS-FIRST-CUSTOMER        PIC X VALUE "Y".
+      * SEEN-LIST FOR THE DUPLICATE-KUNDE-ID PRE-LOAD CHECK BELOW -
+      * SIZED TO THE SAME 999 CEILING AS KUNDEOPL-AR ABOVE.
+       01  SET-KUNDE-ID OCCURS 999 TIMES PIC X(10) VALUE SPACES.
+       01  ANTAL-SET                PIC 999 VALUE ZEROES.
+       01  EOF-DUP                  PIC X VALUE "N".
+       01  WS-DUP-FOUND             PIC X VALUE "N".
        01  WS-BALANCE-DISPLAY.
            03  BALANCE-DISPLAY PIC -ZZZ,ZZ9.99.
        01  WS-DATE-STRING          PIC X(10).
        01  WS-TIME-STRING          PIC X(8).
-       
+      * CHECKPOINT/RESTART CONTROL - SEE READ-CHECKPOINT,
+      * WRITE-CHECKPOINT AND CHECK-RESTART-SKIP.
+       01  WS-CKPT-STATUS           PIC XX VALUE "00".
+       01  RESTART-KONTO-ID         PIC X(10) VALUE SPACES.
+       01  WS-RESTARTING            PIC X VALUE "N".
+       01  WS-SKIPPING              PIC X VALUE "N".
+       01  WS-SEEN-RESTART-ACCT     PIC X VALUE "N".
+       01  WS-RESTART-ACCT-EXISTS   PIC X VALUE "N".
+       01  EOF-CKPT                 PIC X VALUE "N".
+      * RUN-SPECIFIC SORT WORK FILE NAME - SEE BUILD-WORKFILE-NAME.
+       01  WS-RUN-DATE              PIC 9(8).
+       01  WS-RUN-TIME              PIC 9(8).
+       01  WS-WORKFILE-NAME         PIC X(30) VALUE SPACES.
+      * OPTIONAL STATEMENT-REQUEST FILTER - SEE LOAD-STATEMENT-REQUEST
+      * AND MATCH-STATEMENT-FILTER.
+       01  FILTER-AR OCCURS 999 TIMES PIC X(10) VALUE SPACES.
+       01  ANTAL-FILTER              PIC 999 VALUE ZEROES.
+       01  WS-FILTER-STATUS          PIC XX VALUE "00".
+       01  WS-FILTER-ACTIVE          PIC X VALUE "N".
+       01  WS-FILTER-SKIP            PIC X VALUE "N".
+       01  WS-FILTER-IX              PIC 999 VALUE ZEROES.
+       01  EOF-FILTER                PIC X VALUE "N".
+      * DATED SORTEDTRANS.TXT ARCHIVE COPY - SEE BUILD-ARCHIVE-NAME/
+      * ARKIVER-SORTEDTRANS.
+       01  WS-ARCHIVE-NAME           PIC X(30) VALUE SPACES.
+       01  EOF-ARKIV                 PIC X VALUE "N".
+      * PER-REG-NR OUTPUT ROUTING - SEE LOAD-OUTPUT-ROUTING,
+      * ROUTE-OUTPUT-FILE AND BUILD-OUTPUT-FILE-NAME. WS-OUTPUT-
+      * FILE-NAME DEFAULTS TO THE ORDINARY KONTOUDSKRIFT.TXT NAME SO A
+      * RUN WITH ROUTING OFF OPENS EXACTLY THE FILE IT ALWAYS HAS.
+       01  WS-ROUTING-STATUS         PIC XX VALUE "00".
+       01  WS-SPLIT-PER-BANK         PIC X VALUE "N".
+       01  WS-OUTPUT-FILE-NAME       PIC X(30)
+               VALUE "Kontoudskrift.txt".
+       01  WS-CUR-OUTPUT-REG-NR      PIC 9(4) VALUE ZEROES.
+       01  BANK-OUTPUT-OPENED OCCURS 100 TIMES PIC X VALUE "N".
+      * IDEMPOTENCY GUARD - SEE CHECK-IDEMPOTENCY/BEREGN-BATCH-KEY.
+      * WS-BATCH-KEY IDENTIFIES "THIS RUN OF TRANSAKTIONER.TXT" BY THE
+      * DATE OF ITS FIRST TRANSAKTION PLUS ITS RECORD COUNT - TWO
+      * DIFFERENT DAYS' FILES ALMOST NEVER SHARE BOTH, WHILE THE SAME
+      * FILE FED IN TWICE ALWAYS DOES.
+       01  WS-BATCH-KEY              PIC X(30) VALUE SPACES.
+       01  WS-BATCH-DATO             PIC X(10) VALUE SPACES.
+       01  WS-BATCH-ANTAL            PIC 9(9) VALUE ZEROES.
+       01  WS-BATCH-LOG-STATUS       PIC XX VALUE "00".
+       01  WS-OVERRIDE-STATUS        PIC XX VALUE "00".
+       01  WS-OVERRIDE-ACTIVE        PIC X VALUE "N".
+       01  WS-BATCH-FOUND            PIC X VALUE "N".
+       01  EOF-BATCHLOG              PIC X VALUE "N".
+       01  EOF-PEEK                  PIC X VALUE "N".
+       01  WS-FIRST-PEEK             PIC X VALUE "Y".
+      * CLOSED/INACTIVE ACCOUNT HANDLING - SEE CHECK-LUKKEDE-KONTI/
+      * SKRIV-LUKKET-KONTO-STATEMENT.
+       01  WS-LUKKET-LOG-STATUS      PIC XX VALUE "00".
+       01  LUKKET-LOG-AR OCCURS 999 TIMES PIC X(10) VALUE SPACES.
+       01  ANTAL-LUKKET-LOG          PIC 9(4) VALUE ZEROES.
+       01  WS-LUKKET-LOG-IX          PIC 9(4).
+       01  WS-KONTO-LUKKET-FOUND     PIC X VALUE "N".
+       01  EOF-LUKKET-LOG            PIC X VALUE "N".
+       01  EOF-LUKKET-SCAN           PIC X VALUE "N".
+
        PROCEDURE DIVISION.
            PERFORM MAIN-LOGIC.
            STOP RUN.
        MAIN-LOGIC.
-           SORT SORT-TRANSAKTIONER ON 
-               ASCENDING KEY KONTO-ID OF SORT-REC
-                           TIDSPUNKT OF SORT-REC
-               USING TRANSAKTIONER GIVING SORTED-TRANSAKTIONER.
-           
+           PERFORM START-AUDIT-LOG
+           PERFORM READ-CHECKPOINT
+           PERFORM CHECK-KUNDE-DUPLIKATER
+           PERFORM LOAD-STATEMENT-REQUEST
+           PERFORM LOAD-OUTPUT-ROUTING
+
+           IF WS-RESTARTING = "Y"
+               DISPLAY "RESTARTING STATEMENT RUN AFTER KONTO-ID: "
+                   RESTART-KONTO-ID
+           ELSE
+               PERFORM CHECK-IDEMPOTENCY
+               PERFORM BUILD-WORKFILE-NAME
+               SORT SORT-TRANSAKTIONER ON
+                   ASCENDING KEY CPR OF SORT-REC
+                               KONTO-ID OF SORT-REC
+                               TIDSPUNKT OF SORT-REC
+                   USING TRANSAKTIONER GIVING SORTED-TRANSAKTIONER
+           END-IF.
+
+           OPEN INPUT KUNDEOPLYSNINGER
            OPEN INPUT BANKOPLYSNINGER
+           OPEN INPUT VALUTAKURSER
+           OPEN INPUT BUTIKKER
            OPEN INPUT SORTED-TRANSAKTIONER
-           OPEN OUTPUT OUTPUT-FILE
-           
-           PERFORM UNTIL EOF-BANK = "Y"
-               READ BANKOPLYSNINGER
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-RESTARTING = "Y"
+               OPEN EXTEND OUTPUT-FILE
+               OPEN EXTEND CSV-UDSKRIFT
+               OPEN EXTEND SALDO-LISTE
+               OPEN EXTEND BANK-AFVIGELSER
+               OPEN EXTEND OVERTRAEK-RAPPORT
+               OPEN EXTEND VALUTA-AFVIGELSER
+               OPEN EXTEND GAB-RAPPORT
+               OPEN EXTEND TRANS-DUPLIKATER
+               MOVE "N" TO WS-FIRST-CUSTOMER
+               PERFORM VERIFY-RESTART-ACCT
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT CSV-UDSKRIFT
+               PERFORM SKRIV-CSV-HEADER
+               OPEN OUTPUT SALDO-LISTE
+               OPEN OUTPUT BANK-AFVIGELSER
+               OPEN OUTPUT OVERTRAEK-RAPPORT
+               OPEN OUTPUT VALUTA-AFVIGELSER
+               OPEN OUTPUT GAB-RAPPORT
+               OPEN OUTPUT TRANS-DUPLIKATER
+           END-IF
+
+           PERFORM UNTIL EOF-KURS = "Y"
+               READ VALUTAKURSER
                AT END
-                   MOVE "Y" TO EOF-BANK
+                   MOVE "Y" TO EOF-KURS
                NOT AT END
-                   MOVE BANKOPL-IN TO BANKOPL-AR(IX)
-                   ADD 1 TO IX
+                   ADD 1 TO ANTAL-KURSER
+                   MOVE KURS-IN TO KURS-AR(ANTAL-KURSER)
                END-READ
            END-PERFORM
-           
-           MOVE 1 TO IX
+
+           PERFORM UNTIL EOF-BUTIK = "Y"
+               READ BUTIKKER
+               AT END
+                   MOVE "Y" TO EOF-BUTIK
+               NOT AT END
+                   ADD 1 TO ANTAL-BUTIKKER
+                   MOVE BUTIK-IN TO BUTIK-AR(ANTAL-BUTIKKER)
+               END-READ
+           END-PERFORM
+           CLOSE BUTIKKER
+
+           PERFORM LOAD-CLOSING-BALANCES
+           PERFORM CHECK-LUKKEDE-KONTI
+
+      * CLOSED-ACCOUNT STATEMENTS HAVE NO REG-NR OF THEIR OWN TO ROUTE
+      * BY (THEY'RE DRIVEN OFF KUNDEOPLYSNINGER, NOT A TRANSACTION),
+      * SO THEY ALWAYS LAND IN THE PLAIN KONTOUDSKRIFT.TXT ABOVE, EVEN
+      * WHEN OUTPUT ROUTING IS ACTIVE. CLOSE IT BACK OUT HERE SO
+      * ROUTE-OUTPUT-FILE STARTS THE PER-REG-NR FILES CLEAN BELOW.
+           IF WS-SPLIT-PER-BANK = "Y"
+               CLOSE OUTPUT-FILE
+           END-IF
 
            READ SORTED-TRANSAKTIONER
                AT END
                    MOVE "Y" TO EOF-MAIN
                NOT AT END
-                   MOVE SORTED-REC TO PREV-REC
+                   ADD 1 TO WS-RECS-IN
+                   PERFORM CHECK-RESTART-SKIP
+                   IF WS-SKIPPING = "N"
+                       MOVE SORTED-REC TO PREV-REC
 
-                   MOVE 0 TO TOTAL-INDBETALT TOTAL-UDBETALT
-                   MOVE 50000 TO CUR-BALANCE
-                   MOVE REG-NR OF PREV-REC TO CUR-REG
+                       MOVE 0 TO TOTAL-INDBETALT TOTAL-UDBETALT
+                       MOVE 0 TO ANTAL-TYPER
+                       MOVE "N" TO WS-OVERDRAWN
+                       PERFORM SET-GAB-REFERENCE
+                       PERFORM SET-DUP-REFERENCE
+                       PERFORM FIND-OPENING-BALANCE
+                       PERFORM FIND-BANK
+                       PERFORM MATCH-STATEMENT-FILTER
 
-                   PERFORM FORMAT-KUNDEINFO
-                   PERFORM FORMAT-BANKINFO
-                   PERFORM FORMAT-KOLONNE-NAVNE
+                       IF WS-BANK-FOUND = "Y" AND WS-FILTER-SKIP = "N"
+                           PERFORM ROUTE-OUTPUT-FILE
+                           PERFORM NEW-CUSTOMER-PAGE
+                           PERFORM FORMAT-KUNDEINFO
+                           PERFORM FORMAT-BANKINFO
+                           PERFORM FORMAT-KOLONNE-NAVNE
+                       END-IF
+                   END-IF
            END-READ
            PERFORM UNTIL EOF-MAIN = "Y"
                READ SORTED-TRANSAKTIONER
                AT END
-                   PERFORM PRINT-SALDO
+                   IF WS-BANK-FOUND = "Y" AND WS-SKIPPING = "N"
+                           AND WS-FILTER-SKIP = "N"
+                       PERFORM PRINT-SALDO
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
                    MOVE "Y" TO EOF-MAIN
                NOT AT END
-                   IF KONTO-ID OF SORTED-REC NOT = KONTO-ID OF
-                           PREV-REC
+                   ADD 1 TO WS-RECS-IN
+                   PERFORM CHECK-RESTART-SKIP
+                   IF WS-SKIPPING = "N"
+                       IF KONTO-ID OF SORTED-REC NOT = KONTO-ID OF
+                               PREV-REC
 
-                       PERFORM PRINT-SALDO
-                       MOVE 0 TO TOTAL-INDBETALT 
-                       MOVE 0 TO TOTAL-UDBETALT
-                       MOVE 50000 TO CUR-BALANCE
-                       MOVE SORTED-REC TO PREV-REC
-                       MOVE REG-NR OF PREV-REC TO CUR-REG
-                       
-                       PERFORM FORMAT-KUNDEINFO
-                       PERFORM FORMAT-BANKINFO
-                       PERFORM FORMAT-KOLONNE-NAVNE
-                   END-IF
+                           IF WS-BANK-FOUND = "Y"
+                                   AND WS-FILTER-SKIP = "N"
+                               PERFORM PRINT-SALDO
+                               PERFORM WRITE-CHECKPOINT
+                           END-IF
+                           MOVE 0 TO TOTAL-INDBETALT
+                           MOVE 0 TO TOTAL-UDBETALT
+                           MOVE 0 TO ANTAL-TYPER
+                           MOVE "N" TO WS-OVERDRAWN
+                           MOVE SORTED-REC TO PREV-REC
+                           PERFORM SET-GAB-REFERENCE
+                           PERFORM SET-DUP-REFERENCE
+                           PERFORM FIND-OPENING-BALANCE
+                           PERFORM FIND-BANK
+                           PERFORM MATCH-STATEMENT-FILTER
+
+                           IF WS-BANK-FOUND = "Y"
+                                   AND WS-FILTER-SKIP = "N"
+                               PERFORM ROUTE-OUTPUT-FILE
+                               PERFORM NEW-CUSTOMER-PAGE
+                               PERFORM FORMAT-KUNDEINFO
+                               PERFORM FORMAT-BANKINFO
+                               PERFORM FORMAT-KOLONNE-NAVNE
+                           END-IF
+                       END-IF
 
-                   IF CUR-BALANCE > TOP-1-BALANCE
-                       MOVE CUR-BALANCE TO TOP-1-BALANCE
-                       MOVE SORTED-REC TO TOP-3-ACCOUNTS(1)
-                   ELSE IF CUR-BALANCE > TOP-2-BALANCE
-                       MOVE CUR-BALANCE TO TOP-2-BALANCE
-                       MOVE SORTED-REC TO TOP-3-ACCOUNTS(2)
-                   ELSE IF CUR-BALANCE > TOP-3-BALANCE
-                       MOVE CUR-BALANCE TO TOP-3-BALANCE
-                       MOVE SORTED-REC TO TOP-3-ACCOUNTS(3)
+                       IF WS-BANK-FOUND = "Y" AND WS-FILTER-SKIP = "N"
+                           PERFORM CHECK-TRANS-DUPLIKAT
+                           IF WS-TRANS-DUPLIKAT = "Y"
+                               PERFORM SKRIV-TRANS-DUPLIKAT
+                           ELSE
+                               MOVE FUNCTION
+                                   NUMVAL(BELØB-TEXT OF SORTED-REC)
+                                   TO BELØB-NUM
+                               PERFORM FORMAT-VALUTATYPE
+                               PERFORM FORMAT-SALDO
+                               PERFORM CHECK-TIDSGAB
+                               PERFORM FORMAT-TRANSAKTIONER
+                               ADD 1 TO WS-RECS-OUT
+                           END-IF
+                       END-IF
                    END-IF
-                       
-                   MOVE FUNCTION 
-                       NUMVAL(BELØB-TEXT OF SORTED-REC) TO BELØB-NUM
-                   PERFORM FORMAT-VALUTATYPE
-                   PERFORM FORMAT-SALDO
-                   PERFORM FORMAT-TRANSAKTIONER
                END-READ
            END-PERFORM
-           
-           DISPLAY NAVN OF TOP-3-ACCOUNTS(1)
-           DISPLAY TOP-1-BALANCE
-           DISPLAY NAVN OF TOP-3-ACCOUNTS(2)
-           DISPLAY TOP-2-BALANCE
-           DISPLAY NAVN OF TOP-3-ACCOUNTS(3)
-           DISPLAY TOP-3-BALANCE
+
+           IF WS-SKIPPING = "Y"
+               DISPLAY "CHECKPOINT KONTO-ID NOT FOUND IN THIS RUN: "
+                   RESTART-KONTO-ID
+           END-IF
+
+           CLOSE SALDO-LISTE
+           CLOSE BANK-AFVIGELSER
+           CLOSE OVERTRAEK-RAPPORT
+           CLOSE VALUTA-AFVIGELSER
+           CLOSE GAB-RAPPORT
+           CLOSE TRANS-DUPLIKATER
+           PERFORM PRINT-TOP-N
+           PERFORM PRINT-CLOSING-BALANCES
+           PERFORM PRINT-BANK-AFSTEMNING
+           PERFORM PRINT-BANK-FILIAL-OVERSIGT
+
+      * WITH OUTPUT ROUTING ACTIVE, NO MORE LINES ARE WRITTEN TO ANY
+      * PER-BANK FILE PAST THIS POINT, SO THIS IS THE FIRST SAFE PLACE
+      * TO GIVE EACH ONE ITS OWN TRAILER (SEE SKRIV-PER-BANK-KONTROL-
+      * LINJER) INSTEAD OF ONE GLOBAL TRAILER LANDING ON WHICHEVER
+      * BANK'S FILE HAPPENED TO STILL BE OPEN.
+           IF WS-SPLIT-PER-BANK = "Y"
+               IF WS-CUR-OUTPUT-REG-NR NOT = ZEROES
+                   CLOSE OUTPUT-FILE
+               END-IF
+               PERFORM SKRIV-PER-BANK-KONTROL-LINJER
+           ELSE
+               PERFORM SKRIV-KONTROL-LINJE
+           END-IF
+
+           CLOSE KUNDEOPLYSNINGER
            CLOSE BANKOPLYSNINGER
+           CLOSE VALUTAKURSER
            CLOSE SORTED-TRANSAKTIONER
-           CLOSE OUTPUT-FILE
+           PERFORM ARKIVER-SORTEDTRANS
+           IF WS-SPLIT-PER-BANK = "N"
+               CLOSE OUTPUT-FILE
+           END-IF
+           CLOSE CSV-UDSKRIFT
+
+      * JOB FINISHED CLEANLY - TRUNCATE THE CHECKPOINT SO THE NEXT RUN
+      * STARTS FROM ACCOUNT ONE INSTEAD OF TRYING TO RESTART PAST AN
+      * ACCOUNT THAT BELONGS TO A DIFFERENT DAY'S BATCH.
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           PERFORM WRITE-AUDIT-LOG
            STOP RUN.
-       
+
+      * CAPTURES THE JOB'S START DATE/TIME BEFORE ANYTHING ELSE RUNS,
+      * SO WRITE-AUDIT-LOG CAN REPORT HOW LONG THE WHOLE RUN TOOK.
+       START-AUDIT-LOG.
+           ACCEPT WS-RUN-START-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-START-TIME FROM TIME.
+
+      * APPENDS ONE LINE TO BATCHAUDITLOG.TXT (SHARED BY EVERY BANK
+      * PROGRAM VARIANT) RECORDING THIS PROGRAM'S NAME, START/END
+      * TIME, AND HOW MANY TRANSACTIONS IT READ AND ACTUALLY POSTED TO
+      * A STATEMENT THIS RUN. ON A CHECKPOINT RESTART, RECORDS SKIPPED
+      * BY CHECK-RESTART-SKIP (ALREADY PRINTED BY THE PRIOR RUN) ARE
+      * NOT COUNTED IN WS-RECS-OUT, SO THE LOGGED FIGURES REFLECT ONLY
+      * WHAT THIS RUN ITSELF ACCOMPLISHED.
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-RUN-END-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           OPEN EXTEND BATCH-AUDIT-LOG
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING WS-PROGRAM-NAME DELIMITED BY SIZE
+               "  START " DELIMITED BY SIZE
+               WS-RUN-START-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUN-START-TIME DELIMITED BY SIZE
+               "  END " DELIMITED BY SIZE
+               WS-RUN-END-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUN-END-TIME DELIMITED BY SIZE
+               "  IN " DELIMITED BY SIZE
+               WS-RECS-IN DELIMITED BY SIZE
+               "  OUT " DELIMITED BY SIZE
+               WS-RECS-OUT DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE BATCH-AUDIT-LOG.
+
+      * RE-SORTS THE CLOSING BALANCE OF EVERY ACCOUNT PROCESSED THIS
+      * RUN (SALDO-LISTE, ONE ROW WRITTEN PER ACCOUNT BY PRINT-SALDO)
+      * AND WRITES THE TOP-N-COUNT LARGEST BALANCES TO
+      * TOPKONTOHAVERE.TXT FOR THE MONTHLY MANAGEMENT REVIEW.
+       PRINT-TOP-N.
+           SORT SORT-SALDO-LISTE ON DESCENDING KEY SS-BALANCE
+               USING SALDO-LISTE GIVING SALDO-SORTERET
+
+           OPEN INPUT SALDO-SORTERET
+           OPEN OUTPUT TOP-KONTOHAVERE
+
+           MOVE SPACES TO TOP-RECORD
+           STRING "RANG  KONTO-ID    REG-NR  NAVN"
+               "                                SALDO (DKK)"
+               DELIMITED BY SIZE INTO TOP-RECORD
+           WRITE TOP-RECORD
+
+           MOVE 0 TO TOP-N-RANK
+           MOVE "N" TO EOF-SALDO-SORTERET
+           PERFORM UNTIL EOF-SALDO-SORTERET = "Y"
+                   OR TOP-N-RANK > TOP-N-COUNT
+               READ SALDO-SORTERET
+               AT END
+                   MOVE "Y" TO EOF-SALDO-SORTERET
+               NOT AT END
+                   ADD 1 TO TOP-N-RANK
+                   IF TOP-N-RANK <= TOP-N-COUNT
+                       MOVE SO-BALANCE TO CUR-BALANCE-DISPLAY
+                       MOVE SPACES TO TOP-RECORD
+                       STRING TOP-N-RANK DELIMITED BY SIZE
+                           "     " DELIMITED BY SIZE
+                           SO-KONTO-ID DELIMITED BY SIZE
+                           "  " DELIMITED BY SIZE
+                           SO-REG-NR DELIMITED BY SIZE
+                           "    " DELIMITED BY SIZE
+                           SO-NAVN DELIMITED BY SIZE
+                           CUR-BALANCE-DISPLAY DELIMITED BY SIZE
+                           INTO TOP-RECORD
+                       WRITE TOP-RECORD
+                   END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE SALDO-SORTERET
+           CLOSE TOP-KONTOHAVERE.
+
+      * READS LUKKESALDO.TXT LEFT BY THE PRIOR RUN, IF ANY, INTO
+      * LUKKESALDO-AR ASCENDING BY KONTO-ID SO FIND-OPENING-BALANCE CAN
+      * SEARCH ALL IT. A MISSING FILE (STATUS 35) MEANS NO PRIOR RUN
+      * HAS CLOSED YET - EVERY ACCOUNT FALLS BACK TO ITS CUSTOMER
+      * MASTER OPENING BALANCE, EXACTLY AS BEFORE THIS FEATURE EXISTED.
+       LOAD-CLOSING-BALANCES.
+           OPEN INPUT LUKKESALDO-FILE
+           IF WS-LUKKE-STATUS = "35"
+               CONTINUE
+           ELSE
+               MOVE "N" TO EOF-LUKKE
+               PERFORM UNTIL EOF-LUKKE = "Y"
+                   READ LUKKESALDO-FILE
+                       AT END
+                           MOVE "Y" TO EOF-LUKKE
+                       NOT AT END
+                           ADD 1 TO ANTAL-LUKKESALDO
+                           MOVE LUKKESALDO-REC
+                               TO LUKKESALDO-AR(ANTAL-LUKKESALDO)
+                   END-READ
+               END-PERFORM
+               CLOSE LUKKESALDO-FILE
+           END-IF.
+
+      * WRITES THIS RUN'S CLOSING BALANCE FOR EVERY ACCOUNT PROCESSED
+      * (SALDO-LISTE, ALREADY POPULATED ONE ROW PER ACCOUNT BY
+      * PRINT-SALDO) BACK OUT TO LUKKESALDO.TXT, RE-SORTED ASCENDING BY
+      * KONTO-ID SO THE NEXT RUN'S LOAD-CLOSING-BALANCES CAN SEARCH ALL
+      * IT. OVERWRITES THE FILE THIS RUN ALREADY READ AT STARTUP, SO
+      * TOMORROW'S RUN PICKS UP FROM TODAY'S CLOSE.
+       PRINT-CLOSING-BALANCES.
+           SORT SORT-LUKKESALDO ON ASCENDING KEY SLS-KONTO-ID
+               USING SALDO-LISTE GIVING LUKKESALDO-FILE.
+
+      * SUMS TOTAL-INDBETALT/TOTAL-UDBETALT BY REG-NR ACROSS ALL
+      * ACCOUNTS PROCESSED THIS RUN, SO THE RECONCILIATION TEAM CAN
+      * CHECK OUR INTERNAL TRANSACTION TOTALS AGAINST EACH BANK'S OWN
+      * DAILY FEED FOR THAT REGISTRATION NUMBER. BANKOPLYSNINGER IS
+      * REOPENED HERE TO BROWSE IT SEQUENTIALLY (ASCENDING BY REG-NR,
+      * SINCE THAT'S ITS RECORD KEY) RATHER THAN REWIND A LOADED
+      * ARRAY THAT NO LONGER EXISTS.
+       PRINT-BANK-AFSTEMNING.
+           OPEN OUTPUT BANK-AFSTEMNING
+
+           MOVE SPACES TO AFSTEMNING-RECORD
+           STRING "REG-NR  BANKNAVN" DELIMITED BY SIZE
+               "                                "
+               "INDBETALT (DKK)    UDBETALT (DKK)"
+               DELIMITED BY SIZE INTO AFSTEMNING-RECORD
+           WRITE AFSTEMNING-RECORD
+
+           CLOSE BANKOPLYSNINGER
+           OPEN INPUT BANKOPLYSNINGER
+           MOVE "N" TO EOF-BANK
+           PERFORM UNTIL EOF-BANK = "Y"
+               READ BANKOPLYSNINGER NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOF-BANK
+               NOT AT END
+                   PERFORM FIND-REG-SLOT
+                   MOVE BANK-TOTAL-IND(CUR-REG) TO TOTAL-IND-DISPLAY
+                   MOVE BANK-TOTAL-UD(CUR-REG) TO TOTAL-UD-DISPLAY
+                   MOVE SPACES TO AFSTEMNING-RECORD
+                   STRING REG-NR OF BANKOPL-IN DELIMITED BY SIZE
+                       "    " DELIMITED BY SIZE
+                       BANKNAVN OF BANKOPL-IN DELIMITED BY SIZE
+                       TOTAL-IND-DISPLAY DELIMITED BY SIZE
+                       "    " DELIMITED BY SIZE
+                       TOTAL-UD-DISPLAY DELIMITED BY SIZE
+                       INTO AFSTEMNING-RECORD
+                   WRITE AFSTEMNING-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE BANK-AFSTEMNING.
+
+      * PER-REG-NR ACCOUNT COUNT AND TOTAL ACTIVITY VOLUME (IND+UD
+      * COMBINED) ACROSS ALL ACCOUNTS PROCESSED THIS RUN, SO WE CAN
+      * SEE HOW CONCENTRATED OUR BOOK IS ACROSS OUR BANKING
+      * RELATIONSHIPS - SAME BANK-ANTAL-KONTI/BANK-TOTAL-IND/UD SLOTS
+      * PRINT-BANK-AFSTEMNING READS, BROWSED THE SAME WAY (SEQUENTIAL,
+      * ASCENDING BY REG-NR).
+       PRINT-BANK-FILIAL-OVERSIGT.
+           OPEN OUTPUT BANK-FILIAL-OVERSIGT
+
+           MOVE SPACES TO FILIAL-OVERSIGT-RECORD
+           STRING "REG-NR  BANKNAVN" DELIMITED BY SIZE
+               "                                "
+               "ANTAL KONTI  AKTIVITET (DKK)"
+               DELIMITED BY SIZE INTO FILIAL-OVERSIGT-RECORD
+           WRITE FILIAL-OVERSIGT-RECORD
+
+           CLOSE BANKOPLYSNINGER
+           OPEN INPUT BANKOPLYSNINGER
+           MOVE "N" TO EOF-BANK
+           PERFORM UNTIL EOF-BANK = "Y"
+               READ BANKOPLYSNINGER NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOF-BANK
+               NOT AT END
+                   PERFORM FIND-REG-SLOT
+                   COMPUTE WS-BANK-VOLUME =
+                       BANK-TOTAL-IND(CUR-REG) - BANK-TOTAL-UD(CUR-REG)
+                   MOVE WS-BANK-VOLUME TO BANK-VOLUME-DISPLAY
+                   MOVE BANK-ANTAL-KONTI(CUR-REG) TO BANK-ANTAL-DISPLAY
+                   MOVE SPACES TO FILIAL-OVERSIGT-RECORD
+                   STRING REG-NR OF BANKOPL-IN DELIMITED BY SIZE
+                       "    " DELIMITED BY SIZE
+                       BANKNAVN OF BANKOPL-IN DELIMITED BY SIZE
+                       BANK-ANTAL-DISPLAY DELIMITED BY SIZE
+                       "    " DELIMITED BY SIZE
+                       BANK-VOLUME-DISPLAY DELIMITED BY SIZE
+                       INTO FILIAL-OVERSIGT-RECORD
+                   WRITE FILIAL-OVERSIGT-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE BANK-FILIAL-OVERSIGT.
+
+      * SCANS KUNDEOPLYSNINGER.TXT FOR ANY ACCOUNT MARKED LUKKET (SEE
+      * KUNDER.CPY'S KONTO-STATUS) THAT HASN'T ALREADY HAD ITS FINAL
+      * CLOSING STATEMENT PRINTED. KUNDEOPLYSNINGER IS ALREADY OPEN AT
+      * THIS POINT (SEE MAIN-LOGIC) - ACCESS IS DYNAMIC, SO A PLAIN
+      * SEQUENTIAL READ HERE DOESN'T DISTURB THE KEYED RANDOM READS
+      * FIND-OPENING-BALANCE DOES LATER.
+       CHECK-LUKKEDE-KONTI.
+           PERFORM LOAD-LUKKET-LOG
+           PERFORM UNTIL EOF-LUKKET-SCAN = "Y"
+               READ KUNDEOPLYSNINGER
+                   AT END
+                       MOVE "Y" TO EOF-LUKKET-SCAN
+                   NOT AT END
+                       IF KONTO-STATUS OF KUNDEOPL-IN = "LUKKET"
+                           PERFORM FIND-LUKKET-LOG
+                           IF WS-KONTO-LUKKET-FOUND = "N"
+                               PERFORM SKRIV-LUKKET-KONTO-STATEMENT
+                               PERFORM TILFOEJ-LUKKET-LOG
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      * LOADS LUKKEDEKONTILOG.TXT - THE LIST OF KONTO-ID VALUES THAT
+      * HAVE ALREADY GOTTEN A FINAL CLOSING STATEMENT. A MISSING FILE
+      * (STATUS "35") MEANS NO ACCOUNT HAS CLOSED YET, SAME "OPTIONAL
+      * FILE" IDIOM AS LOAD-STATEMENT-REQUEST.
+       LOAD-LUKKET-LOG.
+           OPEN INPUT LUKKEDE-KONTI-LOG
+           IF WS-LUKKET-LOG-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM UNTIL EOF-LUKKET-LOG = "Y"
+                   READ LUKKEDE-KONTI-LOG
+                       AT END
+                           MOVE "Y" TO EOF-LUKKET-LOG
+                       NOT AT END
+                           ADD 1 TO ANTAL-LUKKET-LOG
+                           MOVE LUKKET-LOG-LINE TO
+                               LUKKET-LOG-AR(ANTAL-LUKKET-LOG)
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE LUKKEDE-KONTI-LOG.
+
+      * LINEAR SCAN OF LUKKET-LOG-AR FOR THE CURRENT KUNDEOPL-IN'S
+      * KONTO-ID.
+       FIND-LUKKET-LOG.
+           MOVE "N" TO WS-KONTO-LUKKET-FOUND
+           PERFORM VARYING WS-LUKKET-LOG-IX FROM 1 BY 1
+                   UNTIL WS-LUKKET-LOG-IX > ANTAL-LUKKET-LOG
+               IF LUKKET-LOG-AR(WS-LUKKET-LOG-IX)
+                       = KONTO-ID OF KONTOINFO OF KUNDEOPL-IN
+                   MOVE "Y" TO WS-KONTO-LUKKET-FOUND
+               END-IF
+           END-PERFORM.
+
+      * APPENDS THIS KONTO-ID TO LUKKEDEKONTILOG.TXT SO THE NEXT RUN
+      * KNOWS ITS FINAL STATEMENT HAS ALREADY GONE OUT.
+       TILFOEJ-LUKKET-LOG.
+           OPEN EXTEND LUKKEDE-KONTI-LOG
+           MOVE SPACES TO LUKKET-LOG-RECORD
+           MOVE KONTO-ID OF KONTOINFO OF KUNDEOPL-IN TO LUKKET-LOG-LINE
+           WRITE LUKKET-LOG-RECORD
+           CLOSE LUKKEDE-KONTI-LOG.
+
+      * ONE FINAL KONTOUDSKRIFT.TXT PAGE FOR A NEWLY-CLOSED ACCOUNT -
+      * A ZERO/FINAL BALANCE CONFIRMATION INSTEAD OF THE ACCOUNT JUST
+      * QUIETLY STOPPING WITH NO TRANSACTIONS TO DRIVE A STATEMENT.
+       SKRIV-LUKKET-KONTO-STATEMENT.
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "LUKKET KONTO - AFSLUTTENDE KONTOUDSKRIFT"
+               DELIMITED BY SIZE
+               INTO NAVN-ADR
+           PERFORM WRITE-LINE
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "KUNDE: " DELIMITED BY SIZE
+               FORNAVN OF KUNDEOPL-IN DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               EFTERNAVN OF KUNDEOPL-IN DELIMITED BY SPACE
+               "   KONTO-ID: " DELIMITED BY SIZE
+               KONTO-ID OF KONTOINFO OF KUNDEOPL-IN
+                   DELIMITED BY SPACE
+               INTO NAVN-ADR
+           PERFORM WRITE-LINE
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "AFSLUTTENDE SALDO: 0.00 " DELIMITED BY SIZE
+               VALUTAKODE OF KONTOINFO OF KUNDEOPL-IN
+                   DELIMITED BY SPACE
+               " - KONTOEN ER LUKKET" DELIMITED BY SIZE
+               INTO NAVN-ADR
+           PERFORM WRITE-LINE
+           MOVE SPACES TO OUTPUT-RECORD
+           PERFORM WRITE-LINE.
+
+      * SEEDS CUR-BALANCE FOR THE ACCOUNT IN PREV-REC. TRIES LAST RUN'S
+      * CLOSING BALANCE (LUKKESALDO-AR, LOADED BY LOAD-CLOSING-BALANCES)
+      * FIRST, SO CONSECUTIVE-DAY STATEMENTS TIE TOGETHER; AN ACCOUNT
+      * NOT CARRIED FORWARD FROM A PRIOR RUN (E.G. ITS FIRST EVER
+      * STATEMENT) FALLS BACK TO THE OPENING BALANCE ON THE CUSTOMER
+      * MASTER, READ DIRECTLY BY ITS KONTO-ID ALTERNATE KEY INSTEAD OF
+      * SCANNING A WHOLE-FILE ARRAY. FALLS BACK TO ZERO (AND NOTES IT)
+      * WHEN THE ACCOUNT ISN'T ON EITHER.
+       FIND-OPENING-BALANCE.
+           MOVE "N" TO WS-KUNDE-FOUND
+           MOVE ZEROES TO CUR-BALANCE
+           MOVE "N" TO WS-LUKKE-FOUND
+           SEARCH ALL LUKKESALDO-AR
+               AT END
+                   CONTINUE
+               WHEN LA-KONTO-ID(LA-IX) = KONTO-ID OF PREV-REC
+                   MOVE LA-BALANCE(LA-IX) TO CUR-BALANCE
+                   MOVE "Y" TO WS-KUNDE-FOUND
+                   MOVE "Y" TO WS-LUKKE-FOUND
+           END-SEARCH
+           IF WS-LUKKE-FOUND = "N"
+               MOVE KONTO-ID OF PREV-REC
+                   TO KONTO-ID OF KONTOINFO OF KUNDEOPL-IN
+               READ KUNDEOPLYSNINGER
+                       KEY IS KONTO-ID OF KONTOINFO OF KUNDEOPL-IN
+                   INVALID KEY
+                       DISPLAY
+                           "NO CUSTOMER MASTER RECORD FOR KONTO-ID: "
+                           KONTO-ID OF PREV-REC
+                   NOT INVALID KEY
+                       MOVE BALANCE OF KONTOINFO OF KUNDEOPL-IN
+                           TO CUR-BALANCE
+                       MOVE "Y" TO WS-KUNDE-FOUND
+               END-READ
+           END-IF.
+
+      * LOOKS UP PREV-REC'S REG-NR IN BANKOPLYSNINGER BY ITS RECORD
+      * KEY INSTEAD OF SUBSCRIPTING A WHOLE-FILE ARRAY WITH IT, SO A
+      * CLOSED OR MISSPELLED REG-NR ON A TRANSACTION CAN'T RUN US OFF
+      * THE END OF A TABLE. ON SUCCESS HANDS THE MATCH OFF TO
+      * FIND-REG-SLOT FOR THE BANK-TOTAL-IND/UD ACCUMULATOR SUBSCRIPT;
+      * ON FAILURE LOGS THE ACCOUNT TO BANKAFVIGELSER.TXT AND LEAVES
+      * WS-BANK-FOUND "N" SO THE CALLER SKIPS THAT ACCOUNT'S STATEMENT
+      * ENTIRELY.
+       FIND-BANK.
+           MOVE "N" TO WS-BANK-FOUND
+           MOVE REG-NR OF PREV-REC TO REG-NR OF BANKOPL-IN
+           READ BANKOPLYSNINGER KEY IS REG-NR OF BANKOPL-IN
+               INVALID KEY
+                   MOVE SPACES TO BANK-AFV-RECORD
+                   STRING "INGEN BANK FOR REG-NR: "
+                       DELIMITED BY SIZE
+                       REG-NR OF PREV-REC DELIMITED BY SIZE
+                       " - KONTO-ID: " DELIMITED BY SIZE
+                       KONTO-ID OF PREV-REC DELIMITED BY SIZE
+                       INTO BANK-AFV-RECORD
+                   WRITE BANK-AFV-RECORD
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-BANK-FOUND
+                   PERFORM FIND-REG-SLOT
+           END-READ.
+
+      * HANDS BANKOPL-IN'S REG-NR A SMALL INTEGER SLOT IN
+      * BANK-TOTAL-IND/UD, REUSING THE SLOT ALREADY ASSIGNED IF THIS
+      * REG-NR HAS BEEN SEEN BEFORE THIS RUN (SET-REG-NR IS THE
+      * SEEN-LIST), OTHERWISE HANDING OUT THE NEXT ONE. KEEPS THE
+      * ACCUMULATOR SUBSCRIPT INDEPENDENT OF BANKOPLYSNINGER'S RECORD
+      * KEY SEQUENCE.
+       FIND-REG-SLOT.
+           MOVE "N" TO WS-SLOT-FOUND
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > ANTAL-REG-SET
+               IF SET-REG-NR(WS-I) = REG-NR OF BANKOPL-IN
+                   MOVE WS-I TO CUR-REG
+                   MOVE "Y" TO WS-SLOT-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-SLOT-FOUND = "N"
+               ADD 1 TO ANTAL-REG-SET
+               MOVE REG-NR OF BANKOPL-IN TO SET-REG-NR(ANTAL-REG-SET)
+               MOVE ANTAL-REG-SET TO CUR-REG
+           END-IF.
+
+      * READS OPGAVE11CHECKPOINT.TMP LEFT BY A PRIOR RUN, IF ANY, AND
+      * REMEMBERS THE LAST KONTO-ID WHOSE STATEMENT FINISHED PRINTING
+      * (THE LAST LINE IN THE FILE) IN RESTART-KONTO-ID. A MISSING
+      * FILE (STATUS 35) MEANS THIS IS A FRESH RUN, NOT A RESTART.
+       READ-CHECKPOINT.
+           MOVE SPACES TO RESTART-KONTO-ID
+           MOVE "N" TO WS-RESTARTING
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "35"
+               CONTINUE
+           ELSE
+               MOVE "N" TO EOF-CKPT
+               PERFORM UNTIL EOF-CKPT = "Y"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "Y" TO EOF-CKPT
+                       NOT AT END
+                           MOVE CKPT-KONTO-ID TO RESTART-KONTO-ID
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF RESTART-KONTO-ID NOT = SPACES
+               MOVE "Y" TO WS-RESTARTING
+           END-IF.
+
+      * LOGS THE KONTO-ID THAT JUST FINISHED PRINTING (PREV-REC, STILL
+      * HOLDING THAT ACCOUNT SINCE PRINT-SALDO RUNS BEFORE PREV-REC IS
+      * OVERWRITTEN WITH THE NEXT ACCOUNT) SO A RESTARTED RUN KNOWS
+      * WHERE TO PICK BACK UP. CHECKPOINT-FILE STAYS OPEN FOR OUTPUT
+      * FOR THE WHOLE RUN, SO THIS JUST APPENDS ONE LINE EACH TIME.
+       WRITE-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE KONTO-ID OF PREV-REC TO CKPT-KONTO-ID
+           WRITE CHECKPOINT-RECORD.
+
+      * BEFORE THE MAIN LOOP TRUSTS WS-SKIPPING, CONFIRM THE
+      * CHECKPOINTED KONTO-ID ACTUALLY APPEARS SOMEWHERE IN THIS RUN'S
+      * SORTED-TRANSAKTIONER. IF THE PRIOR RUN'S ACCOUNT ISN'T IN THIS
+      * FILE ANY MORE (CLOSED ACCOUNT, CHANGED SOURCE DATA), SKIPPING
+      * WOULD NEVER TURN BACK OFF AND THE WHOLE RESTART RUN WOULD
+      * SILENTLY PRODUCE NOTHING - SO IN THAT CASE FALL BACK TO
+      * PROCESSING EVERY ACCOUNT INSTEAD OF SKIPPING EVERY ACCOUNT.
+      * REWINDS SORTED-TRANSAKTIONER BACK TO THE START AFTERWARDS SO
+      * THE MAIN LOOP'S OWN READS START FROM THE FIRST RECORD EITHER
+      * WAY.
+       VERIFY-RESTART-ACCT.
+           MOVE "N" TO WS-RESTART-ACCT-EXISTS
+           PERFORM UNTIL EOF-PEEK = "Y"
+               READ SORTED-TRANSAKTIONER
+               AT END
+                   MOVE "Y" TO EOF-PEEK
+               NOT AT END
+                   IF KONTO-ID OF SORTED-REC = RESTART-KONTO-ID
+                       MOVE "Y" TO WS-RESTART-ACCT-EXISTS
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE SORTED-TRANSAKTIONER
+           OPEN INPUT SORTED-TRANSAKTIONER
+           MOVE "N" TO EOF-PEEK
+           IF WS-RESTART-ACCT-EXISTS = "Y"
+               MOVE "Y" TO WS-SKIPPING
+           ELSE
+               DISPLAY "CHECKPOINT KONTO-ID NOT FOUND - "
+                   "PROCESSING FULL FILE: " RESTART-KONTO-ID
+               MOVE "N" TO WS-SKIPPING
+           END-IF.
+
+      * WHILE WS-SKIPPING IS "Y" (A RESTART IS IN PROGRESS AND WE
+      * HAVEN'T REACHED THE CHECKPOINTED ACCOUNT'S TRANSACTIONS YET),
+      * WATCHES THE INCOMING KONTO-ID FOR THE CHECKPOINTED ACCOUNT
+      * ITSELF (WS-SEEN-RESTART-ACCT) AND THEN FOR THE FIRST DIFFERENT
+      * KONTO-ID AFTER IT - THAT'S THE FIRST ACCOUNT NOT YET PRINTED
+      * BY THE PRIOR RUN, SO SKIPPING STOPS THERE AND MAIN-LOGIC
+      * PROCESSES IT AS A NEW CUSTOMER GROUP, EXACTLY AS IT WOULD ON A
+      * FRESH RUN.
+       CHECK-RESTART-SKIP.
+           IF WS-SKIPPING = "Y"
+               IF KONTO-ID OF SORTED-REC = RESTART-KONTO-ID
+                   MOVE "Y" TO WS-SEEN-RESTART-ACCT
+               ELSE
+                   IF WS-SEEN-RESTART-ACCT = "Y"
+                       MOVE "N" TO WS-SKIPPING
+                   END-IF
+               END-IF
+           END-IF.
+
+      * LOADS THE OPTIONAL STATEMENTREQUEST.TXT LIST OF KONTO-ID/
+      * KUNDE-ID VALUES INTO FILTER-AR. A MISSING FILE (STATUS "35")
+      * LEAVES WS-FILTER-ACTIVE "N", SO MATCH-STATEMENT-FILTER LETS
+      * EVERY ACCOUNT THROUGH - THE NIGHTLY JOB NEVER HAS TO CARRY
+      * THIS FILE AROUND.
+       LOAD-STATEMENT-REQUEST.
+           OPEN INPUT STATEMENT-REQUEST
+           IF WS-FILTER-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM UNTIL EOF-FILTER = "Y"
+                   READ STATEMENT-REQUEST
+                       AT END
+                           MOVE "Y" TO EOF-FILTER
+                       NOT AT END
+                           IF FILTER-LINE NOT = SPACES
+                               ADD 1 TO ANTAL-FILTER
+                               MOVE FILTER-LINE TO
+                                   FILTER-AR(ANTAL-FILTER)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STATEMENT-REQUEST
+           END-IF
+           IF ANTAL-FILTER > 0
+               MOVE "Y" TO WS-FILTER-ACTIVE
+           END-IF.
+
+      * SETS WS-FILTER-SKIP FOR THE ACCOUNT JUST ESTABLISHED IN
+      * PREV-REC/KUNDEOPL-IN (CALLED RIGHT AFTER FIND-OPENING-BALANCE,
+      * WHICH IS WHAT LOADS KUNDEOPL-IN FOR THIS KONTO-ID). WITH NO
+      * STATEMENTREQUEST.TXT ENTRIES THIS ALWAYS LETS THE ACCOUNT
+      * THROUGH; OTHERWISE THE ACCOUNT IS PRINTED ONLY IF ITS
+      * KONTO-ID OR OWNING KUNDE-ID APPEARS IN FILTER-AR.
+       MATCH-STATEMENT-FILTER.
+           MOVE "N" TO WS-FILTER-SKIP
+           IF WS-FILTER-ACTIVE = "Y"
+               MOVE "Y" TO WS-FILTER-SKIP
+               PERFORM VARYING WS-FILTER-IX FROM 1 BY 1
+                       UNTIL WS-FILTER-IX > ANTAL-FILTER
+                   IF FILTER-AR(WS-FILTER-IX) = KONTO-ID OF PREV-REC
+                       OR FILTER-AR(WS-FILTER-IX) = KUNDE-ID OF
+                           KUNDEOPL-IN
+                       MOVE "N" TO WS-FILTER-SKIP
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      * OUTPUTROUTING.TXT IS A PURE ON/OFF SWITCH - ITS PRESENCE (NOT
+      * ITS CONTENTS) TURNS ON PER-REG-NR STATEMENT OUTPUT ROUTING -
+      * SEE ROUTE-OUTPUT-FILE. A MISSING FILE (STATUS "35") LEAVES
+      * WS-SPLIT-PER-BANK "N", SO THE NIGHTLY JOB NEVER HAS TO CARRY
+      * THIS FILE AROUND UNLESS A BRANCH ASKS FOR SPLIT STATEMENTS.
+       LOAD-OUTPUT-ROUTING.
+           OPEN INPUT OUTPUT-ROUTING
+           IF WS-ROUTING-STATUS NOT = "35"
+               MOVE "Y" TO WS-SPLIT-PER-BANK
+               CLOSE OUTPUT-ROUTING
+           END-IF.
+
+      * WHEN OUTPUT ROUTING IS ACTIVE, SWITCHES KONTOUDSKRIFT.TXT TO A
+      * SEPARATE FILE PER REG-NR SO EACH BRANCH CAN BE HANDED JUST ITS
+      * OWN CUSTOMERS' STATEMENTS, INSTEAD OF SOMEONE SPLITTING ONE
+      * COMBINED FILE BY HAND AFTERWARD. A NO-OP WHEN ROUTING ISN'T
+      * ACTIVE - THE FILE OPENED ONCE AT THE TOP OF MAIN-LOGIC STAYS
+      * OPEN FOR THE WHOLE RUN, AS BEFORE. CALLED RIGHT AFTER
+      * FIND-BANK, WHICH IS WHAT SETS CUR-REG FOR PREV-REC'S REG-NR.
+      * ON A CHECKPOINT RESTART WE DON'T KNOW WHICH PER-BANK FILES
+      * ALREADY HAVE DATA FROM THE ABORTED RUN, SO EVERY SWITCH OPENS
+      * EXTEND RATHER THAN RISKING A TRUNCATE.
+       ROUTE-OUTPUT-FILE.
+           IF WS-SPLIT-PER-BANK = "Y"
+                   AND REG-NR OF PREV-REC NOT = WS-CUR-OUTPUT-REG-NR
+               IF WS-CUR-OUTPUT-REG-NR NOT = ZEROES
+                   CLOSE OUTPUT-FILE
+               END-IF
+               PERFORM BUILD-OUTPUT-FILE-NAME
+               IF WS-RESTARTING = "Y"
+                       OR BANK-OUTPUT-OPENED(CUR-REG) = "Y"
+                   OPEN EXTEND OUTPUT-FILE
+               ELSE
+                   OPEN OUTPUT OUTPUT-FILE
+               END-IF
+               MOVE "Y" TO BANK-OUTPUT-OPENED(CUR-REG)
+               MOVE REG-NR OF PREV-REC TO WS-CUR-OUTPUT-REG-NR
+           END-IF.
+
+      * BUILDS KONTOUDSKRIFT.TXT'S PER-REG-NR FILE NAME WHEN OUTPUT
+      * ROUTING IS ACTIVE - SEE ROUTE-OUTPUT-FILE.
+       BUILD-OUTPUT-FILE-NAME.
+           MOVE SPACES TO WS-OUTPUT-FILE-NAME
+           STRING "Kontoudskrift_" DELIMITED BY SIZE
+               REG-NR OF PREV-REC DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO WS-OUTPUT-FILE-NAME.
+
+      * READS TRANSAKTIONER.TXT ONCE, BEFORE THE SORT CONSUMES IT, JUST
+      * TO GET THE DATE PORTION OF ITS FIRST RECORD'S TIDSPUNKT AND THE
+      * TOTAL RECORD COUNT - THE TWO TOGETHER ARE THIS BATCH'S KEY.
+       BEREGN-BATCH-KEY.
+           MOVE "Y" TO WS-FIRST-PEEK
+           MOVE "N" TO EOF-PEEK
+           MOVE ZEROES TO WS-BATCH-ANTAL
+           MOVE SPACES TO WS-BATCH-DATO
+           OPEN INPUT TRANSAKTIONER
+           PERFORM UNTIL EOF-PEEK = "Y"
+               READ TRANSAKTIONER
+                   AT END
+                       MOVE "Y" TO EOF-PEEK
+                   NOT AT END
+                       ADD 1 TO WS-BATCH-ANTAL
+                       IF WS-FIRST-PEEK = "Y"
+                           MOVE TIDSPUNKT OF TRANSAKTIONER-IN (1:10)
+                               TO WS-BATCH-DATO
+                           MOVE "N" TO WS-FIRST-PEEK
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSAKTIONER
+           MOVE SPACES TO WS-BATCH-KEY
+           STRING WS-BATCH-DATO DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-BATCH-ANTAL DELIMITED BY SIZE
+               INTO WS-BATCH-KEY.
+
+      * REFUSES THE RUN IF WS-BATCH-KEY IS ALREADY IN PROCESSEDBATCHES
+      * .TXT - I.E. THIS EXACT TRANSAKTIONER.TXT (SAME FIRST-RECORD
+      * DATE, SAME RECORD COUNT) HAS ALREADY BEEN RUN THROUGH THIS
+      * PROGRAM - UNLESS REPROCESSOVERRIDE.TXT EXISTS, WHICH IS THE
+      * OPERATOR'S EXPLICIT SIGN-OFF TO RUN IT AGAIN ANYWAY. ON A
+      * FRESH (NON-OVERRIDE) BATCH, RECORDS IT AS PROCESSED
+      * IMMEDIATELY, BEFORE THE SORT/MAIN LOOP EVEN STARTS, SO A SECOND
+      * INVOCATION LAUNCHED WHILE THIS ONE IS STILL RUNNING IS ALSO
+      * CAUGHT.
+       CHECK-IDEMPOTENCY.
+           PERFORM BEREGN-BATCH-KEY
+
+           MOVE "N" TO WS-OVERRIDE-ACTIVE
+           OPEN INPUT REPROCESS-OVERRIDE
+           IF WS-OVERRIDE-STATUS NOT = "35"
+               MOVE "Y" TO WS-OVERRIDE-ACTIVE
+               CLOSE REPROCESS-OVERRIDE
+           END-IF
+
+           MOVE "N" TO WS-BATCH-FOUND
+           OPEN INPUT PROCESSED-BATCHES
+           IF WS-BATCH-LOG-STATUS NOT = "35"
+               MOVE "N" TO EOF-BATCHLOG
+               PERFORM UNTIL EOF-BATCHLOG = "Y"
+                   READ PROCESSED-BATCHES
+                       AT END
+                           MOVE "Y" TO EOF-BATCHLOG
+                       NOT AT END
+                           IF BATCH-LOG-LINE = WS-BATCH-KEY
+                               MOVE "Y" TO WS-BATCH-FOUND
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PROCESSED-BATCHES
+           END-IF
+
+           IF WS-BATCH-FOUND = "Y" AND WS-OVERRIDE-ACTIVE = "N"
+               DISPLAY "TRANSAKTIONER.TXT ER ALLEREDE BEHANDLET ("
+                   WS-BATCH-KEY
+                   ") - AFBRYDER. OPRET ReprocessOverride.txt FOR AT"
+                   " TVINGE GENKORSEL."
+               STOP RUN
+           END-IF
+
+           IF WS-BATCH-FOUND = "N"
+               OPEN EXTEND PROCESSED-BATCHES
+               MOVE SPACES TO BATCH-LOG-RECORD
+               MOVE WS-BATCH-KEY TO BATCH-LOG-LINE
+               WRITE BATCH-LOG-RECORD
+               CLOSE PROCESSED-BATCHES
+           END-IF.
+
+      * BUILDS THIS RUN'S SORT WORK FILE NAME FROM THE JOB'S START
+      * DATE/TIME SO CONCURRENT STATEMENT RUNS EACH GET THEIR OWN
+      * WRK FILE INSTEAD OF SHARING A FIXED "WRK.TMP". NOT CALLED ON
+      * A CHECKPOINT RESTART SINCE THE SORT STEP ITSELF IS SKIPPED.
+       BUILD-WORKFILE-NAME.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE SPACES TO WS-WORKFILE-NAME
+           STRING "WRK" DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               WS-RUN-TIME DELIMITED BY SIZE
+               ".tmp" DELIMITED BY SIZE
+               INTO WS-WORKFILE-NAME.
+
+      * BUILDS THIS RUN'S SORTEDTRANS.TXT ARCHIVE NAME FROM THE JOB'S
+      * START DATE/TIME (ALREADY CAPTURED BY START-AUDIT-LOG), SO EACH
+      * DAY'S (OR EACH RESTART'S) ARCHIVE COPY GETS ITS OWN FILE NAME.
+       BUILD-ARCHIVE-NAME.
+           MOVE SPACES TO WS-ARCHIVE-NAME
+           STRING "SortedTransArkiv" DELIMITED BY SIZE
+               WS-RUN-START-DATE DELIMITED BY SIZE
+               WS-RUN-START-TIME DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO WS-ARCHIVE-NAME.
+
+      * COPIES THE SORTEDTRANS.TXT THIS RUN JUST FINISHED READING OUT
+      * TO A DATED ARCHIVE FILE, SO A BAD STATEMENT CAN BE TRACED BACK
+      * TO THE EXACT SORTED TRANSACTION SET THAT PRODUCED IT AFTER THE
+      * NEXT RUN HAS OVERWRITTEN SORTEDTRANS.TXT ITSELF. ONLY RUNS
+      * AFTER THE MAIN LOOP HAS FINISHED CLEANLY, SO AN ABENDED RUN
+      * DOESN'T ARCHIVE A PARTIALLY-READ FILE.
+       ARKIVER-SORTEDTRANS.
+           PERFORM BUILD-ARCHIVE-NAME
+           OPEN INPUT SORTED-TRANSAKTIONER
+           OPEN OUTPUT SORTEDTRANS-ARKIV
+           MOVE "N" TO EOF-ARKIV
+           PERFORM UNTIL EOF-ARKIV = "Y"
+               READ SORTED-TRANSAKTIONER INTO ARKIV-REC
+                   AT END
+                       MOVE "Y" TO EOF-ARKIV
+                   NOT AT END
+                       WRITE ARKIV-REC
+               END-READ
+           END-PERFORM
+           CLOSE SORTED-TRANSAKTIONER
+           CLOSE SORTEDTRANS-ARKIV.
+
+      * PRE-LOAD PASS OVER KUNDEOPLYSNINGER.TXT THAT FLAGS ANY
+      * KUNDE-ID APPEARING MORE THAN ONCE BEFORE THE REAL READ LOOP
+      * IN MAIN-LOGIC EVER TOUCHES THE FILE, SINCE A DUPLICATE RECORD
+      * HAS SILENTLY PRODUCED TWO CUSTOMER-MASTER ROWS FOR ONE
+      * ACCOUNT IN FIND-OPENING-BALANCE BEFORE.
+       CHECK-KUNDE-DUPLIKATER.
+           OPEN INPUT KUNDEOPLYSNINGER
+           OPEN OUTPUT KUNDE-DUPLIKATER
+           PERFORM UNTIL EOF-DUP = "Y"
+               READ KUNDEOPLYSNINGER
+                   AT END
+                       MOVE "Y" TO EOF-DUP
+                   NOT AT END
+                       MOVE "N" TO WS-DUP-FOUND
+                       PERFORM VARYING IX3 FROM 1 BY 1
+                               UNTIL IX3 > ANTAL-SET
+                           IF KUNDE-ID OF KUNDEOPL-IN
+                                   = SET-KUNDE-ID(IX3)
+                               MOVE "Y" TO WS-DUP-FOUND
+                           END-IF
+                       END-PERFORM
+                       IF WS-DUP-FOUND = "Y"
+                           MOVE SPACES TO DUPLIKAT-RECORD
+                           STRING "DUPLIKERET KUNDE-ID: "
+                               DELIMITED BY SIZE
+                               KUNDE-ID OF KUNDEOPL-IN
+                               DELIMITED BY SIZE
+                               INTO DUPLIKAT-RECORD
+                           WRITE DUPLIKAT-RECORD
+                       ELSE
+                           ADD 1 TO ANTAL-SET
+                           MOVE KUNDE-ID OF KUNDEOPL-IN
+                               TO SET-KUNDE-ID(ANTAL-SET)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE KUNDEOPLYSNINGER
+           CLOSE KUNDE-DUPLIKATER
+           MOVE "N" TO EOF-DUP
+           MOVE 1 TO IX3.
+
+      * EVERY LINE OF THE STATEMENT GOES THROUGH HERE SO THE PAGE
+      * CAN BE BROKEN AND THE COLUMN HEADER REPEATED (SEE
+      * ADVANCE-PAGE) ONCE A CUSTOMER'S TRANSACTION LIST RUNS PAST
+      * WS-LINES-PER-PAGE, INSTEAD OF SPLITTING MID-LIST WITH NO
+      * HEADER ON THE NEXT SHEET.
+       WRITE-LINE.
+           WRITE OUTPUT-RECORD
+           IF WS-SPLIT-PER-BANK = "Y"
+               ADD 1 TO KONTROL-ANTAL-AR(CUR-REG)
+           ELSE
+               ADD 1 TO WS-KONTROL-ANTAL
+           END-IF
+           ADD 1 TO WS-LINE-COUNT
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM ADVANCE-PAGE
+           END-IF.
+
+       ADVANCE-PAGE.
+           MOVE SPACES TO OUTPUT-RECORD
+           MOVE X'0C' TO NAVN-ADR(1:1)
+           WRITE OUTPUT-RECORD
+           MOVE 0 TO WS-LINE-COUNT
+           PERFORM FORMAT-KOLONNE-NAVNE.
+
+      * FORCES EACH CUSTOMER'S STATEMENT TO START ON A FRESH PAGE
+      * (EXCEPT THE VERY FIRST ONE, ALREADY AT THE TOP OF THE FILE)
+      * SO A PRINTED STATEMENT NEVER OPENS WITH THE TAIL END OF THE
+      * PREVIOUS CUSTOMER'S PAGE.
+       NEW-CUSTOMER-PAGE.
+           IF WS-FIRST-CUSTOMER = "Y"
+               MOVE "N" TO WS-FIRST-CUSTOMER
+           ELSE
+               MOVE SPACES TO OUTPUT-RECORD
+               MOVE X'0C' TO NAVN-ADR(1:1)
+               WRITE OUTPUT-RECORD
+               MOVE 0 TO WS-LINE-COUNT
+           END-IF.
+
        FORMAT-KUNDEINFO.
                MOVE "--------------------------------------------"
                    TO OUTPUT-RECORD
-               WRITE OUTPUT-RECORD
+               PERFORM WRITE-LINE
                MOVE SPACES TO OUTPUT-RECORD
                STRING "Kunde: " DELIMITED BY SIZE
                    NAVN OF SORTED-REC DELIMITED BY SIZE
                    INTO OUTPUT-RECORD
                END-STRING
-               WRITE OUTPUT-RECORD
+               PERFORM WRITE-LINE
                STRING "Adresse: " DELIMITED BY SIZE
                    ADRESSE OF SORTED-REC DELIMITED BY SIZE
                    INTO OUTPUT-RECORD
                END-STRING
-               WRITE OUTPUT-RECORD.
+               PERFORM WRITE-LINE.
 
        FORMAT-BANKINFO.
                MOVE SPACES TO OUTPUT-RECORD
                STRING BLANKSPACE DELIMITED BY SIZE
                    "Registreringsnummer: " DELIMITED BY SIZE
-                   REG-NR OF BANKOPL-AR(CUR-REG) DELIMITED BY SIZE
+                   REG-NR OF BANKOPL-IN DELIMITED BY SIZE
                    INTO OUTPUT-RECORD
                END-STRING
-               WRITE OUTPUT-RECORD
+               PERFORM WRITE-LINE
            
                MOVE SPACES TO OUTPUT-RECORD
                STRING BLANKSPACE DELIMITED BY SIZE
                    "Bank: " DELIMITED BY SIZE
-                   BANKNAVN OF BANKOPL-AR(CUR-REG) DELIMITED BY SIZE
+                   BANKNAVN OF BANKOPL-IN DELIMITED BY SIZE
                    INTO OUTPUT-RECORD
                END-STRING
-               WRITE OUTPUT-RECORD
+               PERFORM WRITE-LINE
            
                MOVE SPACES TO OUTPUT-RECORD
                STRING BLANKSPACE DELIMITED BY SIZE
                    "Bankadresse: " DELIMITED BY SIZE
-                   BANKADRESSE OF BANKOPL-AR(CUR-REG) DELIMITED BY SIZE
+                   BANKADRESSE OF BANKOPL-IN DELIMITED BY SIZE
                    INTO OUTPUT-RECORD
                END-STRING
-               WRITE OUTPUT-RECORD
+               PERFORM WRITE-LINE
            
                MOVE SPACES TO OUTPUT-RECORD
                STRING BLANKSPACE DELIMITED BY SIZE
                    "Telefon: " DELIMITED BY SIZE
-                   TELEFON OF BANKOPL-AR(CUR-REG) DELIMITED BY SIZE
+                   TELEFON OF BANKOPL-IN DELIMITED BY SIZE
                    INTO OUTPUT-RECORD
                END-STRING
-               WRITE OUTPUT-RECORD
+               PERFORM WRITE-LINE
            
                MOVE SPACES TO OUTPUT-RECORD
                STRING BLANKSPACE DELIMITED BY SIZE
                    "E-mail: " DELIMITED BY SIZE
-                   EMAIL OF BANKOPL-AR(CUR-REG) DELIMITED BY SIZE
+                   EMAIL OF BANKOPL-IN DELIMITED BY SIZE
                    INTO OUTPUT-RECORD
                END-STRING
-               WRITE OUTPUT-RECORD.
+               PERFORM WRITE-LINE.
 
        FORMAT-KOLONNE-NAVNE.
            MOVE SPACES TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
+           PERFORM WRITE-LINE
            STRING "Dato          "
                "Tidspunkt   "
                "Transaktionstype    "
                "Beloeb          "
                "Butik"
                INTO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD.
+           PERFORM WRITE-LINE.
           
        FORMAT-TRANSAKTIONER.
                MOVE SPACES TO OUTPUT-RECORD
                UNSTRING TIDSPUNKT OF SORTED-REC
                    INTO WS-DATE-STRING, CURRENT-CHAR, WS-TIME-STRING
-               
+
+               PERFORM SLAA-BUTIK-OP
+
                STRING WS-DATE-STRING DELIMITED BY SIZE
                    "    " DELIMITED BY SIZE
                    WS-TIME-STRING DELIMITED BY SIZE
-                   "    " DELIMITED BY SIZE 
+                   "    " DELIMITED BY SIZE
                    TRANSAKTIONSTYPE OF SORTED-REC DELIMITED BY SIZE
                    CUR-VAL-DKK-DISPLAY DELIMITED BY SIZE
                    "DKK "
@@ -250,45 +1636,252 @@
                    VALUTA OF SORTED-REC DELIMITED BY SIZE
                    ")"
                    "     " DELIMITED BY SIZE
-                   BUTIK OF SORTED-REC DELIMITED BY SIZE
+                   WS-BUTIK-DISPLAY DELIMITED BY SIZE
                    INTO OUTPUT-RECORD
                END-STRING
-               WRITE OUTPUT-RECORD.
+               PERFORM WRITE-LINE
+               PERFORM SKRIV-CSV-LINJE.
 
-       FORMAT-VALUTATYPE.
-           DISPLAY VALUTA OF SORTED-REC
-           IF VALUTA OF SORTED-REC = "USD"
-               COMPUTE CUR-VAL-DKK = (BELØB-NUM * 630) / 100
-           END-IF
-           
-           IF VALUTA OF SORTED-REC = "EUR"
-               COMPUTE CUR-VAL-DKK = (BELØB-NUM * 750) / 100
+      * ONE-TIME COLUMN HEADER FOR KONTOUDSKRIFTCSV.TXT - WRITTEN ONLY
+      * ON A FRESH RUN (SEE CHECK-RESTART-SKIP'S CALLER ABOVE), NOT ON
+      * A RESTART'S OPEN EXTEND, SO A RESUMED RUN DOESN'T DUPLICATE IT
+      * PARTWAY THROUGH THE FILE.
+       SKRIV-CSV-HEADER.
+           MOVE SPACES TO CSV-RECORD
+           STRING "KONTO-ID,TIDSPUNKT,TRANSAKTIONSTYPE,BELOEB,VALUTA,"
+               "BUTIK,BELOEB-DKK" DELIMITED BY SIZE
+               INTO CSV-RECORD
+           WRITE CSV-RECORD.
+
+      * ONE CSV ROW PER POSTED TRANSAKTION, SAME DETAIL AS
+      * FORMAT-TRANSAKTIONER'S PRINT LINE (KONTO-ID, TIDSPUNKT,
+      * TRANSAKTIONSTYPE, BELOEB, VALUTA, BUTIK) PLUS THE DKK AMOUNT
+      * FORMAT-VALUTATYPE ALREADY CONVERTED - SEE CUR-VAL-DKK. BUTIK
+      * IS THE RAW CODE HERE, NOT SLAA-BUTIK-OP'S "NAVN (KATEGORI)"
+      * LOOKUP, SINCE THE RECONCILIATION TEAM MATCHES BACK TO
+      * BUTIKKER.TXT BY CODE, NOT BY DISPLAY TEXT.
+       SKRIV-CSV-LINJE.
+           MOVE BELØB-NUM TO WS-CSV-BELOB-DISPLAY
+           MOVE CUR-VAL-DKK TO WS-CSV-DKK-DISPLAY
+           MOVE SPACES TO CSV-RECORD
+           STRING KONTO-ID OF SORTED-REC DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               WS-DATE-STRING DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-TIME-STRING DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               TRANSAKTIONSTYPE OF SORTED-REC DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               WS-CSV-BELOB-DISPLAY DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               VALUTA OF SORTED-REC DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               BUTIK OF SORTED-REC DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               WS-CSV-DKK-DISPLAY DELIMITED BY SIZE
+               INTO CSV-RECORD
+           END-STRING
+           WRITE CSV-RECORD.
+
+      * JOINS BUTIK OF SORTED-REC AGAINST THE MERCHANT REFERENCE TABLE
+      * LOADED FROM BUTIKKER.TXT AND BUILDS "NAVN (KATEGORI)" FOR
+      * FORMAT-TRANSAKTIONER TO PRINT INSTEAD OF THE RAW CODE. A BLANK
+      * BUTIK (NOT EVERY TRANSACTION HAS A MERCHANT - E.G. RENTE
+      * POSTINGS) OR A CODE WITH NO REFERENCE ROW FALLS BACK TO
+      * PRINTING THE RAW CODE, THE SAME "DON'T HIDE A FEED GAP BEHIND
+      * A BLANK FIELD" PRINCIPLE AS REPORT-UNKNOWN-VALUTA.
+       SLAA-BUTIK-OP.
+           MOVE SPACES TO WS-BUTIK-DISPLAY
+           IF BUTIK OF SORTED-REC = SPACES
+               GO TO SLAA-BUTIK-OP-EXIT
            END-IF
-           
+           MOVE "N" TO WS-BUTIK-FOUND
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > ANTAL-BUTIKKER
+               IF BUTIK-KODE OF BUTIK-AR(WS-I) = BUTIK OF SORTED-REC
+                   STRING BUTIK-NAVN OF BUTIK-AR(WS-I)
+                           DELIMITED BY SIZE
+                       " (" DELIMITED BY SIZE
+                       BUTIK-KATEGORI OF BUTIK-AR(WS-I)
+                           DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                       INTO WS-BUTIK-DISPLAY
+                   MOVE "Y" TO WS-BUTIK-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-BUTIK-FOUND = "N"
+               MOVE BUTIK OF SORTED-REC TO WS-BUTIK-DISPLAY
+           END-IF.
+
+       SLAA-BUTIK-OP-EXIT.
+           EXIT.
+
+      * LOOKS THE TRANSACTION'S CURRENCY UP IN THE RATE TABLE LOADED
+      * FROM VALUTAKURSER.TXT (UP TO 50 CURRENCIES - NOT JUST
+      * USD/EUR) AND CONVERTS TO DKK AT THE RATE THAT WAS IN EFFECT ON
+      * THE TRANSACTION'S OWN DATE (TIDSPUNKT, FIRST 10 CHARACTERS),
+      * NOT WHATEVER RATE HAPPENS TO BE LOADED TODAY - SO A REPRINTED
+      * STATEMENT FOR A PRIOR PERIOD CONVERTS FOREIGN-CURRENCY
+      * TRANSACTIONS EXACTLY THE WAY THE ORIGINAL STATEMENT DID. OF
+      * ALL THE LOADED ROWS FOR THIS VALUTA DATED ON OR BEFORE THE
+      * TRANSACTION, THE MOST RECENT ONE WINS (WS-BEDSTE-DATO), THE
+      * SAME "LATEST RATE AS OF THAT DATE" RULE A REAL RATE FEED
+      * FOLLOWS. NEW CURRENCIES/DATES ARE PICKED UP BY ADDING ROWS TO
+      * THE FEED FILE INSTEAD OF RECOMPILING THIS PROGRAM. DKK ITSELF
+      * NEEDS NO RATE ROW - IT'S THE HOME CURRENCY, SO IT'S CONVERTED
+      * 1-FOR-1 BELOW RATHER THAN DEPENDING ON THE FEED CARRYING A
+      * SELF-CONVERSION ROW. CUR-VAL-DKK IS RESET TO ZERO FIRST SO AN
+      * UNRECOGNIZED VALUTA CAN'T LEAVE THE PREVIOUS TRANSACTION'S
+      * CONVERTED AMOUNT SITTING THERE UNNOTICED (SEE REPORT-UNKNOWN-
+      * VALUTA).
+       FORMAT-VALUTATYPE.
+           MOVE ZEROES TO CUR-VAL-DKK
+           MOVE "N" TO WS-KURS-FOUND
            IF VALUTA OF SORTED-REC = "DKK"
-               COMPUTE CUR-VAL-DKK = (BELØB-NUM * 100) / 100
+               MOVE BELØB-NUM TO CUR-VAL-DKK
+               MOVE "Y" TO WS-KURS-FOUND
+           ELSE
+               MOVE SPACES TO WS-BEDSTE-DATO
+               MOVE ZEROES TO WS-BEDSTE-RATE
+               PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I > ANTAL-KURSER
+                   IF KURS-VALUTA OF KURS-AR(WS-I)
+                           = VALUTA OF SORTED-REC
+                       AND KURS-DATO OF KURS-AR(WS-I)
+                           NOT > TIDSPUNKT OF SORTED-REC(1:10)
+                       AND KURS-DATO OF KURS-AR(WS-I) > WS-BEDSTE-DATO
+                       MOVE KURS-DATO OF KURS-AR(WS-I)
+                           TO WS-BEDSTE-DATO
+                       MOVE KURS-RATE OF KURS-AR(WS-I)
+                           TO WS-BEDSTE-RATE
+                       MOVE "Y" TO WS-KURS-FOUND
+                   END-IF
+               END-PERFORM
+               IF WS-KURS-FOUND = "Y"
+                   COMPUTE CUR-VAL-DKK =
+                       (BELØB-NUM * WS-BEDSTE-RATE) / 100
+               END-IF
+           END-IF
+           IF WS-KURS-FOUND = "N"
+               PERFORM REPORT-UNKNOWN-VALUTA
            END-IF
            MOVE CUR-VAL-DKK TO CUR-VAL-DKK-DISPLAY.
-       
+
+      * NO RATE ROW MATCHED THE TRANSACTION'S VALUTA - WRITTEN TO
+      * VALUTAAFVIGELSER.TXT (NOT JUST DISPLAYED) SO A FEED GAP SHOWS
+      * UP SOMEWHERE THE OPERATOR WILL ACTUALLY LOOK, THE SAME WAY
+      * BANK-AFVIGELSER CATCHES AN UNKNOWN REG-NR. CUR-VAL-DKK STAYS
+      * AT ZERO FOR THIS TRANSACTION RATHER THAN CARRYING THE LAST
+      * KNOWN RATE'S RESULT.
+       REPORT-UNKNOWN-VALUTA.
+           DISPLAY "NO EXCHANGE RATE LOADED FOR VALUTA: "
+               VALUTA OF SORTED-REC " - KONTO-ID: "
+               KONTO-ID OF SORTED-REC
+           MOVE SPACES TO VALUTA-AFV-RECORD
+           STRING "NO EXCHANGE RATE LOADED FOR VALUTA: "
+               DELIMITED BY SIZE
+               VALUTA OF SORTED-REC DELIMITED BY SIZE
+               " - KONTO-ID: " DELIMITED BY SIZE
+               KONTO-ID OF SORTED-REC DELIMITED BY SIZE
+               INTO VALUTA-AFV-RECORD
+           WRITE VALUTA-AFV-RECORD.
+
        FORMAT-SALDO.
            IF CUR-VAL-DKK < 0
                ADD CUR-VAL-DKK TO TOTAL-UDBETALT
                ADD CUR-VAL-DKK TO CUR-BALANCE
+               ADD CUR-VAL-DKK TO BANK-TOTAL-UD(CUR-REG)
            ELSE
                ADD CUR-VAL-DKK TO TOTAL-INDBETALT
                ADD CUR-VAL-DKK TO CUR-BALANCE
+               ADD CUR-VAL-DKK TO BANK-TOTAL-IND(CUR-REG)
+           END-IF
+           IF WS-SPLIT-PER-BANK = "Y"
+               ADD CUR-VAL-DKK TO KONTROL-BELOB-AR(CUR-REG)
+           ELSE
+               ADD CUR-VAL-DKK TO WS-KONTROL-BELOB
+           END-IF
+           IF CUR-BALANCE < 0
+               MOVE "Y" TO WS-OVERDRAWN
+           END-IF
+           PERFORM AKKUMULER-TYPE-TOTAL.
+
+      * ROLLS CUR-VAL-DKK INTO THE CURRENT ACCOUNT'S SUB-TOTAL FOR
+      * TRANSAKTIONSTYPE OF SORTED-REC (A NEW TYPE GETS ITS OWN SLOT,
+      * UP TO THE 19 TYPE-TOTAL-AR CAN HOLD BY NAME - SLOT 20 IS
+      * RESERVED AS THE "ANDET" CATCH-ALL BUCKET FOR ANY TYPE BEYOND
+      * THAT SO IT NEVER OVERWRITES AN IN-USE TYPE'S RUNNING TOTAL).
+       AKKUMULER-TYPE-TOTAL.
+           MOVE "N" TO WS-TT-FOUND
+           PERFORM VARYING WS-TT-IX FROM 1 BY 1
+                   UNTIL WS-TT-IX > ANTAL-TYPER
+               IF TT-TYPE(WS-TT-IX) = TRANSAKTIONSTYPE OF SORTED-REC
+                   ADD CUR-VAL-DKK TO TT-BELOB(WS-TT-IX)
+                   MOVE "Y" TO WS-TT-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-TT-FOUND = "N"
+               IF ANTAL-TYPER < 19
+                   ADD 1 TO ANTAL-TYPER
+                   MOVE TRANSAKTIONSTYPE OF SORTED-REC
+                       TO TT-TYPE(ANTAL-TYPER)
+                   MOVE CUR-VAL-DKK TO TT-BELOB(ANTAL-TYPER)
+               ELSE
+                   IF ANTAL-TYPER < 20
+                       ADD 1 TO ANTAL-TYPER
+                       MOVE "ANDET" TO TT-TYPE(20)
+                   END-IF
+                   ADD CUR-VAL-DKK TO TT-BELOB(20)
+               END-IF
            END-IF.
 
+      * WRITTEN ONCE, AS THE LAST LINE OF KONTOUDSKRIFT.TXT, AFTER
+      * EVERY CUSTOMER'S STATEMENT HAS BEEN PRINTED - CARRIES THE
+      * RECORD COUNT AND DKK CONTROL TOTAL A DOWNSTREAM READER NEEDS
+      * TO CONFIRM THE FILE ARRIVED INTACT.
+       SKRIV-KONTROL-LINJE.
+           MOVE WS-KONTROL-BELOB TO WS-KONTROL-BELOB-DISPLAY
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "TRAILER RECORDS=" DELIMITED BY SIZE
+               WS-KONTROL-ANTAL DELIMITED BY SIZE
+               " TOTAL(DKK)=" DELIMITED BY SIZE
+               WS-KONTROL-BELOB-DISPLAY DELIMITED BY SIZE
+               INTO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+      * OUTPUT-ROUTING EQUIVALENT OF SKRIV-KONTROL-LINJE - RUNS ONCE,
+      * AFTER THE MAIN ACCOUNT LOOP HAS FINISHED WRITING EVERY
+      * STATEMENT, SO EVERY PER-REG-NR KONTOUDSKRIFT_NNNN.TXT FILE
+      * TOUCHED THIS RUN (BANK-OUTPUT-OPENED) GETS ITS OWN TRAILER
+      * CARRYING ITS OWN KONTROL-ANTAL-AR/KONTROL-BELOB-AR TOTALS,
+      * INSTEAD OF ONE GLOBAL TRAILER LANDING ON WHICHEVER BANK'S FILE
+      * HAPPENED TO STILL BE OPEN AT THE END OF THE RUN.
+       SKRIV-PER-BANK-KONTROL-LINJER.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > ANTAL-REG-SET
+               IF BANK-OUTPUT-OPENED(WS-I) = "Y"
+                   MOVE SPACES TO WS-OUTPUT-FILE-NAME
+                   STRING "Kontoudskrift_" DELIMITED BY SIZE
+                       SET-REG-NR(WS-I) DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WS-OUTPUT-FILE-NAME
+                   OPEN EXTEND OUTPUT-FILE
+                   MOVE KONTROL-ANTAL-AR(WS-I) TO WS-KONTROL-ANTAL
+                   MOVE KONTROL-BELOB-AR(WS-I) TO WS-KONTROL-BELOB
+                   PERFORM SKRIV-KONTROL-LINJE
+                   CLOSE OUTPUT-FILE
+               END-IF
+           END-PERFORM.
+
        PRINT-SALDO.
            MOVE SPACES TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
+           PERFORM WRITE-LINE
            MOVE TOTAL-INDBETALT TO TOTAL-IND-DISPLAY
            STRING "Totalt indbetalt" DELIMITED BY SIZE
                " " DELIMITED BY SIZE
                "(DKK): " DELIMITED BY SIZE
                TOTAL-IND-DISPLAY DELIMITED BY SIZE
                INTO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
+           PERFORM WRITE-LINE
            
            MOVE TOTAL-UDBETALT TO TOTAL-UD-DISPLAY
            STRING "Totalt udbetalt" DELIMITED BY SIZE
@@ -296,17 +1889,181 @@
                "(DKK): " DELIMITED BY SIZE
                TOTAL-UD-DISPLAY DELIMITED BY SIZE
                INTO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
-           
+           PERFORM WRITE-LINE
+
+           PERFORM PRINT-TYPE-TOTALER
+
            MOVE SPACES TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
+           PERFORM WRITE-LINE
            MOVE CUR-BALANCE TO CUR-BALANCE-DISPLAY
            STRING "Saldo" DELIMITED BY SIZE
                " " DELIMITED BY SIZE
                "(DKK): " DELIMITED BY SIZE
                CUR-BALANCE-DISPLAY DELIMITED BY SIZE
                INTO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD.
+           PERFORM WRITE-LINE
+
+           MOVE KONTO-ID OF PREV-REC TO SL-KONTO-ID
+           MOVE NAVN OF PREV-REC TO SL-NAVN
+           MOVE REG-NR OF PREV-REC TO SL-REG-NR
+           MOVE CUR-BALANCE TO SL-BALANCE
+           WRITE SALDO-LISTE-REC
+
+           ADD 1 TO BANK-ANTAL-KONTI(CUR-REG)
+
+           IF WS-OVERDRAWN = "Y"
+               PERFORM WRITE-OVERTRAEK-RAPPORT
+           END-IF.
+
+      * PRINTS THIS ACCOUNT'S SUB-TOTAL PER TRANSAKTIONSTYPE (BUILT UP
+      * BY AKKUMULER-TYPE-TOTAL AS EACH TRANSACTION WAS APPLIED), SO A
+      * DISPUTED STATEMENT CAN BE CHECKED WITHOUT RE-SCANNING
+      * TRANSAKTIONER.TXT FOR THE ACCOUNT BY HAND.
+       PRINT-TYPE-TOTALER.
+           IF ANTAL-TYPER = 0
+               GO TO PRINT-TYPE-TOTALER-EXIT
+           END-IF
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Fordeling pr. transaktionstype:" DELIMITED BY SIZE
+               INTO OUTPUT-RECORD
+           PERFORM WRITE-LINE
+           PERFORM VARYING WS-TT-IX FROM 1 BY 1
+                   UNTIL WS-TT-IX > ANTAL-TYPER
+               MOVE TT-BELOB(WS-TT-IX) TO TT-BELOB-DISPLAY
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "  " DELIMITED BY SIZE
+                   TT-TYPE(WS-TT-IX) DELIMITED BY SIZE
+                   " (DKK): " DELIMITED BY SIZE
+                   TT-BELOB-DISPLAY DELIMITED BY SIZE
+                   INTO OUTPUT-RECORD
+               PERFORM WRITE-LINE
+           END-PERFORM.
+
+       PRINT-TYPE-TOTALER-EXIT.
+           EXIT.
+
+      * WRITES ONE LINE TO OVERTRAEK.TXT FOR AN ACCOUNT THAT WENT
+      * NEGATIVE AT SOME POINT DURING ITS TRANSACTIONS THIS RUN (SEE
+      * FORMAT-SALDO). NAVN/REG-NR/BANKNAVN ARE ALREADY ON HAND FROM
+      * THE SAME PREV-REC/BANKOPL-IN FORMAT-KUNDEINFO/FORMAT-BANKINFO
+      * PRINTED FROM, SO THE OVERDRAFT DESK GETS THE FULL PICTURE
+      * WITHOUT OPENING THE STATEMENT ITSELF.
+       WRITE-OVERTRAEK-RAPPORT.
+           MOVE CUR-BALANCE TO CUR-BALANCE-DISPLAY
+           MOVE SPACES TO OVERTRAEK-RECORD
+           STRING "KONTO-ID " DELIMITED BY SIZE
+               KONTO-ID OF PREV-REC DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               NAVN OF PREV-REC DELIMITED BY SIZE
+               " - REG-NR " DELIMITED BY SIZE
+               REG-NR OF PREV-REC DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               BANKNAVN OF BANKOPL-IN DELIMITED BY SIZE
+               " - SALDO (DKK): " DELIMITED BY SIZE
+               CUR-BALANCE-DISPLAY DELIMITED BY SIZE
+               INTO OVERTRAEK-RECORD
+           WRITE OVERTRAEK-RECORD.
+
+      * TURNS WS-TIDS-INPUT (A TIDSPUNKT "YYYY-MM-DD HH:MM:SS" STRING)
+      * INTO AN INTEGER DAY NUMBER IN WS-TIDSPUNKT-DATO. THE TIME-OF-
+      * DAY PORTION IS IGNORED - GAPS ARE MEASURED IN WHOLE DAYS.
+       BEREGN-TIDSPUNKT-DATO.
+           MOVE WS-TIDS-INPUT(1:4) TO WS-TIDS-YYYYMMDD(1:4)
+           MOVE WS-TIDS-INPUT(6:2) TO WS-TIDS-YYYYMMDD(5:2)
+           MOVE WS-TIDS-INPUT(9:2) TO WS-TIDS-YYYYMMDD(7:2)
+           COMPUTE WS-TIDSPUNKT-DATO =
+               FUNCTION INTEGER-OF-DATE(WS-TIDS-YYYYMMDD).
+
+      * SEEDS WS-PREV-TIDSPUNKT-DATO FROM THE ACCOUNT'S FIRST RECORD
+      * IN PREV-REC AT EACH CONTROL BREAK, SO THE FIRST TRANSACTION
+      * CHECK-TIDSGAB ACTUALLY SCORES HAS SOMETHING TO COMPARE AGAINST.
+       SET-GAB-REFERENCE.
+           MOVE TIDSPUNKT OF PREV-REC TO WS-TIDS-INPUT
+           PERFORM BEREGN-TIDSPUNKT-DATO
+           MOVE WS-TIDSPUNKT-DATO TO WS-PREV-TIDSPUNKT-DATO.
+
+      * COMPARES SORTED-REC'S TIDSPUNKT AGAINST THE PREVIOUS
+      * TRANSACTION PROCESSED FOR THIS ACCOUNT (WS-PREV-TIDSPUNKT-
+      * DATO). A GAP BIGGER THAN WS-GAB-THRESHOLD-DAGE USUALLY MEANS A
+      * FEED DROPPED RECORDS RATHER THAN THE CUSTOMER BEING IDLE, SO
+      * IT GOES TO GABRAPPORT.TXT FOR REVIEW.
+       CHECK-TIDSGAB.
+           MOVE TIDSPUNKT OF SORTED-REC TO WS-TIDS-INPUT
+           PERFORM BEREGN-TIDSPUNKT-DATO
+           COMPUTE WS-GAB-DAGE =
+               WS-TIDSPUNKT-DATO - WS-PREV-TIDSPUNKT-DATO
+           IF WS-GAB-DAGE > WS-GAB-THRESHOLD-DAGE
+               PERFORM SKRIV-GAB-RAPPORT
+           END-IF
+           MOVE WS-TIDSPUNKT-DATO TO WS-PREV-TIDSPUNKT-DATO.
+
+      * WRITES ONE LINE TO GABRAPPORT.TXT NAMING THE ACCOUNT, THE
+      * PRIOR TRANSACTION'S TIDSPUNKT, THE CURRENT ONE, AND THE GAP IN
+      * DAYS BETWEEN THEM.
+       SKRIV-GAB-RAPPORT.
+           MOVE SPACES TO GAB-RECORD
+           STRING "KONTO-ID " DELIMITED BY SIZE
+               KONTO-ID OF PREV-REC DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               NAVN OF PREV-REC DELIMITED BY SIZE
+               " - GAP PAA " DELIMITED BY SIZE
+               WS-GAB-DAGE DELIMITED BY SIZE
+               " DAGE FOER " DELIMITED BY SIZE
+               TIDSPUNKT OF SORTED-REC DELIMITED BY SIZE
+               INTO GAB-RECORD
+           WRITE GAB-RECORD.
+
+      * RESETS WS-PREV-TRANS-* TO AN IMPOSSIBLE SENTINEL AT EACH
+      * CONTROL BREAK, SO THE FIRST TRANSACTION OF A NEW ACCOUNT GROUP
+      * NEVER MATCHES IT (SEEDING FROM THE GROUP'S OWN FIRST RECORD
+      * WOULD MAKE CHECK-TRANS-DUPLIKAT COMPARE THAT RECORD AGAINST
+      * ITSELF AND ALWAYS FLAG IT AS A DUPLICATE). CHECK-TRANS-
+      * DUPLIKAT ROLLS WS-PREV-TRANS-* FORWARD TO THE REAL PREVIOUS
+      * TRANSACTION ONCE IT RUNS, SO EVERY COMPARISON AFTER THE FIRST
+      * ONE IN THE GROUP IS AGAINST AN ACTUAL PRIOR TRANSACTION.
+       SET-DUP-REFERENCE.
+           MOVE LOW-VALUES TO WS-PREV-TRANS-KONTO-ID
+           MOVE LOW-VALUES TO WS-PREV-TRANS-TIDSPUNKT
+           MOVE LOW-VALUES TO WS-PREV-TRANS-BELOB-TEXT
+           MOVE LOW-VALUES TO WS-PREV-TRANS-TYPE.
+
+      * FLAGS SORTED-REC AS A DUPLICATE (WS-TRANS-DUPLIKAT = "Y") WHEN
+      * IT'S AN EXACT MATCH ON KONTO-ID, TIDSPUNKT, BELØB-TEXT AND
+      * TRANSAKTIONSTYPE AGAINST THE TRANSACTION JUST PROCESSED FOR
+      * THIS ACCOUNT - THE ONLY ADJACENCY A REPLAYED FEED RECORD CAN
+      * HAVE ONCE SORTED-TRANSAKTIONER IS SORTED BY KONTO-ID/
+      * TIDSPUNKT. ALWAYS ROLLS WS-PREV-TRANS-* FORWARD TO SORTED-REC
+      * SO THE NEXT CALL COMPARES AGAINST THIS RECORD.
+       CHECK-TRANS-DUPLIKAT.
+           MOVE "N" TO WS-TRANS-DUPLIKAT
+           IF KONTO-ID OF SORTED-REC = WS-PREV-TRANS-KONTO-ID
+                   AND TIDSPUNKT OF SORTED-REC
+                       = WS-PREV-TRANS-TIDSPUNKT
+                   AND BELØB-TEXT OF SORTED-REC
+                       = WS-PREV-TRANS-BELOB-TEXT
+                   AND TRANSAKTIONSTYPE OF SORTED-REC
+                       = WS-PREV-TRANS-TYPE
+               MOVE "Y" TO WS-TRANS-DUPLIKAT
+           END-IF
+           MOVE KONTO-ID OF SORTED-REC TO WS-PREV-TRANS-KONTO-ID
+           MOVE TIDSPUNKT OF SORTED-REC TO WS-PREV-TRANS-TIDSPUNKT
+           MOVE BELØB-TEXT OF SORTED-REC TO WS-PREV-TRANS-BELOB-TEXT
+           MOVE TRANSAKTIONSTYPE OF SORTED-REC TO WS-PREV-TRANS-TYPE.
 
-            
--
\ No newline at end of file
+      * WRITES ONE LINE TO TRANSDUPLIKATER.TXT FOR A TRANSACTION
+      * CHECK-TRANS-DUPLIKAT FLAGGED AS AN EXACT REPEAT, SO IT CAN BE
+      * TRACED BACK TO THE UPSTREAM FEED REPLAY THAT CAUSED IT
+      * INSTEAD OF SILENTLY DOUBLING THE CUSTOMER'S AMOUNT.
+       SKRIV-TRANS-DUPLIKAT.
+           MOVE SPACES TO TRANS-DUP-RECORD
+           STRING "DUPLIKERET TRANSAKTION - KONTO-ID " DELIMITED BY
+                   SIZE
+               KONTO-ID OF SORTED-REC DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               TIDSPUNKT OF SORTED-REC DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               TRANSAKTIONSTYPE OF SORTED-REC DELIMITED BY SIZE
+               " - BELØB: " DELIMITED BY SIZE
+               BELØB-TEXT OF SORTED-REC DELIMITED BY SIZE
+               INTO TRANS-DUP-RECORD
+           WRITE TRANS-DUP-RECORD.
