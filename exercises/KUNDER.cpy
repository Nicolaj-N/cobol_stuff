@@ -2,6 +2,7 @@
        02  FORNAVN             PIC X(20) VALUE SPACES.
        02  EFTERNAVN           PIC X(20) VALUE SPACES.
        02  KONTOINFO.
+           03  KONTO-ID        PIC X(10) VALUE SPACES.
            03  KONTONUMMER     PIC X(20) VALUE SPACES.
            03  BALANCE         PIC S9(7)V9(2) VALUE ZEROES.
            03  VALUTAKODE      PIC X(3) VALUE SPACES.
@@ -16,3 +17,15 @@
        02  KONTAKTOPL.
            03 TELEFON          PIC X(8) VALUE SPACES.
            03 EMAIL            PIC X(50) VALUE SPACES.
+      * AKTIV OR LUKKET - SEE OPGAVE11'S CHECK-LUKKEDE-KONTI/SKRIV-
+      * LUKKE-STATEMENT. ADDED AT THE END OF THE RECORD, NOT INSIDE
+      * KONTOINFO, SO OLDER KUNDEOPLYSNINGER.TXT ROWS WITHOUT IT STILL
+      * LINE UP - LINE SEQUENTIAL PADS A SHORT LINE OUT TO SPACES,
+      * WHICH DEFAULTS THEM TO AKTIV.
+       02  KONTO-STATUS        PIC X(6) VALUE "AKTIV".
+      * CPR - SAME TRAILING-FIELD RULE AS KONTO-STATUS ABOVE. ORIGINALLY
+      * ADDED BETWEEN KUNDE-ID AND FORNAVN, WHICH SHIFTED EVERY FIELD
+      * AFTER IT AND WOULD HAVE MISALIGNED ANY KUNDEOPLYSNINGER.TXT ROW
+      * WRITTEN BEFORE THE CHANGE. MOVED HERE, TO THE END, BEFORE ANY
+      * PRODUCTION FILE SHIPPED WITH THE MID-RECORD LAYOUT.
+       02  CPR                 PIC X(10) VALUE SPACES.
