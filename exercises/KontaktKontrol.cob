@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEOPLYSNINGER ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * EVERY CUSTOMER WHOSE TELEFON ISN'T 8 DIGITS OR WHOSE EMAIL HAS
+      * NO "@", SO A DATA-ENTRY SLIP (LIKE A PHONE NUMBER STORED IN
+      * EMAIL) IS CAUGHT BEFORE A STATEMENT GOES OUT REFERENCING IT.
+           SELECT KONTAKT-AFVIGELSER ASSIGN TO "KontaktAfvigelser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * SHARED ACROSS ALL THE BANK PROGRAM VARIANTS (OPGAVE6-11) - SEE
+      * START-AUDIT-LOG/WRITE-AUDIT-LOG.
+           SELECT BATCH-AUDIT-LOG ASSIGN TO "BatchAuditLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEOPLYSNINGER.
+       01 KUNDEOPL-IN.
+           COPY "KUNDER2.cpy".
+       FD KONTAKT-AFVIGELSER.
+       01 KONTAKT-AFV-RECORD.
+           02  KONTAKT-AFV-LINE     PIC X(100) VALUE SPACES.
+       FD BATCH-AUDIT-LOG.
+       01 AUDIT-LOG-RECORD.
+           02  AUDIT-LOG-LINE       PIC X(150) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+      * BATCH RUN AUDIT LOG - SEE START-AUDIT-LOG/WRITE-AUDIT-LOG.
+       01  WS-PROGRAM-NAME          PIC X(10) VALUE "KONTKNTRL".
+       01  WS-RUN-START-DATE        PIC 9(8).
+       01  WS-RUN-START-TIME        PIC 9(8).
+       01  WS-RUN-END-DATE          PIC 9(8).
+       01  WS-RUN-END-TIME          PIC 9(8).
+       01  WS-RECS-IN               PIC 9(9) VALUE ZEROES.
+       01  WS-RECS-OUT              PIC 9(9) VALUE ZEROES.
+       01  EOF                      PIC X VALUE "N".
+       01  WS-MANGLER               PIC X VALUE "N".
+       01  WS-MANGEL-FELT           PIC X(20) VALUE SPACES.
+       01  WS-AT-TAELLER            PIC 9(4) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+           PERFORM MAIN-LOGIC.
+           STOP RUN.
+
+       MAIN-LOGIC.
+           PERFORM START-AUDIT-LOG
+           OPEN INPUT KUNDEOPLYSNINGER
+           OPEN OUTPUT KONTAKT-AFVIGELSER
+           PERFORM UNTIL EOF = "Y"
+               READ KUNDEOPLYSNINGER INTO KUNDEOPL-IN
+                   AT END
+                       MOVE "Y" TO EOF
+                   NOT AT END
+                       ADD 1 TO WS-RECS-IN
+                       PERFORM KONTROLLER-KONTAKTOPL
+               END-READ
+           END-PERFORM
+           CLOSE KUNDEOPLYSNINGER
+           CLOSE KONTAKT-AFVIGELSER
+           PERFORM WRITE-AUDIT-LOG
+           STOP RUN.
+
+      * CAPTURES THE JOB'S START DATE/TIME BEFORE ANYTHING ELSE RUNS,
+      * SO WRITE-AUDIT-LOG CAN REPORT HOW LONG THE WHOLE RUN TOOK.
+       START-AUDIT-LOG.
+           ACCEPT WS-RUN-START-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-START-TIME FROM TIME.
+
+      * APPENDS ONE LINE TO BATCHAUDITLOG.TXT (SHARED BY EVERY BANK
+      * PROGRAM VARIANT) RECORDING THIS PROGRAM'S NAME, START/END
+      * TIME, AND HOW MANY RECORDS IT READ AND WROTE, SO A SHORT
+      * REPORT CAN BE TRACED BACK TO EITHER A SHORT SOURCE FILE OR A
+      * RUN THAT DROPPED RECORDS.
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-RUN-END-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           OPEN EXTEND BATCH-AUDIT-LOG
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING WS-PROGRAM-NAME DELIMITED BY SIZE
+               "  START " DELIMITED BY SIZE
+               WS-RUN-START-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUN-START-TIME DELIMITED BY SIZE
+               "  END " DELIMITED BY SIZE
+               WS-RUN-END-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUN-END-TIME DELIMITED BY SIZE
+               "  IN " DELIMITED BY SIZE
+               WS-RECS-IN DELIMITED BY SIZE
+               "  OUT " DELIMITED BY SIZE
+               WS-RECS-OUT DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE BATCH-AUDIT-LOG.
+
+      * A BLANK TELEFON/EMAIL IS LEFT ALONE HERE (THAT'S A MISSING-
+      * CONTACT-DETAIL PROBLEM, NOT A FORMAT PROBLEM) - ONLY A VALUE
+      * THAT'S ACTUALLY PRESENT BUT MALFORMED IS FLAGGED: TELEFON MUST
+      * BE 8 DIGITS, EMAIL MUST CONTAIN AN "@".
+       KONTROLLER-KONTAKTOPL.
+           MOVE "N" TO WS-MANGLER
+           IF TELEFON OF KONTAKTOPL OF KUNDEOPL-IN NOT = SPACES
+               IF TELEFON OF KONTAKTOPL OF KUNDEOPL-IN
+                       IS NOT NUMERIC
+                   MOVE "TELEFON" TO WS-MANGEL-FELT
+                   PERFORM SKRIV-KONTAKT-AFVIGELSE
+               END-IF
+           END-IF
+           IF EMAIL OF KONTAKTOPL OF KUNDEOPL-IN NOT = SPACES
+               MOVE ZEROES TO WS-AT-TAELLER
+               INSPECT EMAIL OF KONTAKTOPL OF KUNDEOPL-IN
+                   TALLYING WS-AT-TAELLER FOR ALL "@"
+               IF WS-AT-TAELLER = ZEROES
+                   MOVE "EMAIL" TO WS-MANGEL-FELT
+                   PERFORM SKRIV-KONTAKT-AFVIGELSE
+               END-IF
+           END-IF
+           IF WS-MANGLER = "Y"
+               ADD 1 TO WS-RECS-OUT
+           END-IF.
+
+       SKRIV-KONTAKT-AFVIGELSE.
+           MOVE "Y" TO WS-MANGLER
+           MOVE SPACES TO KONTAKT-AFV-RECORD
+           STRING "KUNDE-ID " DELIMITED BY SIZE
+               KUNDE-ID OF KUNDEOPL-IN DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               FORNAVN OF KUNDEOPL-IN DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EFTERNAVN OF KUNDEOPL-IN DELIMITED BY SIZE
+               " - UGYLDIGT FORMAT I " DELIMITED BY SIZE
+               WS-MANGEL-FELT DELIMITED BY SIZE
+               INTO KONTAKT-AFV-RECORD
+           WRITE KONTAKT-AFV-RECORD.
