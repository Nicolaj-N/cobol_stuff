@@ -8,10 +8,34 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT KONTOOPLYSNINGER ASSIGN TO "KontoOpt.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-KONTOOPL ASSIGN TO "KONTOSORT.tmp".
+           SELECT KONTOOPL-SORTERET ASSIGN TO "KontoOptSorted.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-FILE ASSIGN TO "KUNDEKONTOARRAY.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT KONTO-AFVIGELSER ASSIGN TO "KontoAfvigelser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT KUNDE-DUPLIKATER ASSIGN TO "KundeDuplikater.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * DAILY EXCHANGE-RATE FEED, SHARED WITH OPGAVE11 - SEE
+      * BUILD-WALLET-RAPPORT/KONVERTER-WALLET-BELOB.
+           SELECT VALUTAKURSER ASSIGN TO "Valutakurser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * CONSOLIDATED PER-CUSTOMER, ALL-CURRENCY VIEW - SEE
+      * BUILD-WALLET-RAPPORT. KUNDEKONTOARRAY.TXT ABOVE ONLY EVER
+      * SHOWS ONE ACCOUNT PER CUSTOMER (SEARCH ALL STOPS AT THE FIRST
+      * KUNDE-ID MATCH), SO A CUSTOMER HOLDING A DKK AND A USD ACCOUNT
+      * LOOKS LIKE TWO UNRELATED CUSTOMERS THERE - THIS REPORT LISTS
+      * EVERY ACCOUNT (INCLUDING JOINTLY-HELD ONES) A SINGLE KUNDE-ID
+      * ACTUALLY HOLDS, CONVERTED TO A COMMON DKK TOTAL.
+           SELECT KUNDE-WALLET ASSIGN TO "KundeWallet.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * SHARED ACROSS ALL THE BANK PROGRAM VARIANTS (OPGAVE6-11) - SEE
+      * START-AUDIT-LOG/WRITE-AUDIT-LOG.
+           SELECT BATCH-AUDIT-LOG ASSIGN TO "BatchAuditLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
 
-       
        DATA DIVISION.
        FILE SECTION.
        FD KUNDEOPLYSNINGER.
@@ -19,79 +43,194 @@
            COPY "KUNDER2.cpy".
        FD KONTOOPLYSNINGER.
        01 KONTOOPL-IN.
-           COPY "KONTOOPL.cpy". 
-      *    REPLACING ==KUNDE-ID== BY ==ACC-KUNDE-ID==.
+           COPY "KONTOOPL.cpy"
+               REPLACING ==KUNDE-ID== BY ==ACC-KUNDE-ID==.
+       SD SORT-KONTOOPL.
+       01 SORT-KONTOOPL-REC.
+           COPY "KONTOOPL.cpy".
+       FD KONTOOPL-SORTERET.
+       01 KONTOOPL-SORT-IN.
+           COPY "KONTOOPL.cpy".
        FD OUTPUT-FILE.
        01 OUTPUT-RECORD.
            02  NAVN-ADR            PIC X(100).
        01 KUNDEKONTOAAA.
            02 OUTPUT-TEXT          PIC X(100).
+       FD KONTO-AFVIGELSER.
+       01 AFVIGELSE-RECORD.
+           02  AFVIGELSE-LINE      PIC X(100) VALUE SPACES.
+       FD KUNDE-DUPLIKATER.
+       01 DUPLIKAT-RECORD.
+           02  DUPLIKAT-LINE       PIC X(100) VALUE SPACES.
+       FD  VALUTAKURSER.
+       01  KURS-IN.
+           COPY "VALUTAKURSER.cpy".
+       FD KUNDE-WALLET.
+       01 WALLET-RECORD.
+           02  WALLET-LINE         PIC X(100) VALUE SPACES.
+       FD BATCH-AUDIT-LOG.
+       01 AUDIT-LOG-RECORD.
+           02  AUDIT-LOG-LINE      PIC X(150) VALUE SPACES.
        WORKING-STORAGE SECTION.
-       01  KUNDEOPL-AR OCCURS 20 TIMES.
+      * BATCH RUN AUDIT LOG - SEE START-AUDIT-LOG/WRITE-AUDIT-LOG.
+       01  WS-PROGRAM-NAME          PIC X(10) VALUE "OPGAVE9".
+       01  WS-RUN-START-DATE        PIC 9(8).
+       01  WS-RUN-START-TIME        PIC 9(8).
+       01  WS-RUN-END-DATE          PIC 9(8).
+       01  WS-RUN-END-TIME          PIC 9(8).
+       01  WS-RECS-IN               PIC 9(9) VALUE ZEROES.
+       01  WS-RECS-OUT              PIC 9(9) VALUE ZEROES.
+       01  KUNDEOPL-AR OCCURS 999 TIMES.
            COPY "KUNDER2.cpy".
-       01  KONTOOPL-AR OCCURS 20 TIMES.
-           COPY "KONTOOPL.cpy".
+      * SORTED ASCENDING BY KUNDE-ID SO THE MATCH AGAINST KUNDEOPL-AR
+      * BELOW CAN BE A SEARCH ALL (BINARY SEARCH) INSTEAD OF A SECOND
+      * NESTED PERFORM LOOP. SIZED TO MATCH KUNDEOPL-AR SO WE DON'T
+      * HIT ANOTHER ARBITRARY CAP AS THE CUSTOMER FILE GROWS.
+       01  KONTOOPL-AR OCCURS 999 TIMES
+               ASCENDING KEY IS KONTOOPL-KUNDE-ID
+               INDEXED BY KONTOOPL-IX.
+           COPY "KONTOOPL.cpy"
+               REPLACING ==KUNDE-ID== BY ==KONTOOPL-KUNDE-ID==.
+      * ONE ENTRY PER MEDINDEHAVER SLOT ACTUALLY IN USE ON AN ACCOUNT,
+      * BUILT ALONGSIDE KONTOOPL-AR BELOW SO A JOINT ACCOUNT'S CO-
+      * HOLDER CAN BE MATCHED TO THEIR SHARED ACCOUNT WITHOUT A SECOND
+      * KUNDE-ID ROW IN KONTOOPT.TXT. NOT SORTED/SEARCH ALL LIKE
+      * KONTOOPL-AR - JOINT ACCOUNTS ARE THE EXCEPTION RATHER THAN THE
+      * RULE, SO THIS TABLE STAYS SMALL AND A LINEAR SCAN OF IT IS
+      * CHEAP.
+       01  JOINT-AR OCCURS 999 TIMES.
+           02  JOINT-KUNDE-ID       PIC X(10) VALUE SPACES.
+           02  JOINT-KONTO-IX       PIC 9(3) VALUE ZEROES.
+       01  ANTAL-JOINT              PIC 9(3) VALUE ZEROES.
+       01  IX4                      PIC 9(3) VALUE 1.
+      * RATE TABLE FOR THE WALLET VIEW'S DKK CONVERSION - SAME SHAPE
+      * AS OPGAVE11'S KURS-AR/FORMAT-VALUTATYPE. SEE BUILD-WALLET-
+      * RAPPORT/KONVERTER-WALLET-BELOB.
+       01  KURS-AR OCCURS 50 TIMES.
+           COPY "VALUTAKURSER.cpy".
+       01  ANTAL-KURSER             PIC 99 VALUE ZEROES.
+       01  EOF-KURS                 PIC X VALUE "N".
+       01  WS-I                     PIC 99 VALUE ZEROES.
+       01  WS-WALLET-KONTO-IX       PIC 9(3) VALUE ZEROES.
+       01  WS-WALLET-KURS-FOUND     PIC X VALUE "N".
+       01  WS-WALLET-DKK            PIC S9(9)V99 VALUE ZEROES.
+       01  WS-WALLET-TOTAL-DKK      PIC S9(9)V99 VALUE ZEROES.
+       01  WS-WALLET-ANTAL-KONTI    PIC 9(3) VALUE ZEROES.
+       01  WS-WALLET-BELOB-DISPLAY  PIC -ZZZ,ZZ9.99.
+       01  WS-WALLET-DKK-DISPLAY    PIC -ZZZ,ZZ9.99.
+       01  WS-WALLET-TOTAL-DISPLAY  PIC -ZZZ,ZZ9.99.
        01  FULDT-NAVN              PIC X(40).
        01  RENS-FULDT-NAVN         PIC X(40).
-       01  IX                      PIC 9(2) VALUE 1.
-       01  IX2                     PIC 9(2) VALUE 1.
-       01  ARRSIZE                 PIC 9(2).
+       01  IX                      PIC 9(3) VALUE 1.
+       01  IX2                     PIC 9(3) VALUE 1.
+       01  ARRSIZE                 PIC 9(3).
+       01  ANTAL-KONTI              PIC 9(3) VALUE ZEROES.
+       01  WS-AFV-FOUND             PIC X VALUE "N".
+      * SEEN-LIST FOR THE DUPLICATE-KUNDE-ID PRE-LOAD CHECK BELOW.
+       01  SET-KUNDE-ID OCCURS 999 TIMES PIC X(10) VALUE SPACES.
+       01  ANTAL-SET                PIC 9(3) VALUE ZEROES.
+       01  IX3                      PIC 9(3) VALUE 1.
+       01  EOF-DUP                  PIC X VALUE "N".
+       01  WS-DUP-FOUND             PIC X VALUE "N".
        01  CURRENT-CHAR            PIC X(1).
        01  PREVIOUS-CHAR           PIC X(1) VALUE SPACE.
        01  EOF1 PIC X VALUE 'N'.
        01  EOF2 PIC X VALUE 'N'.
        01  WS-BALANCE-DISPLAY.
            03  BALANCE-DISPLAY PIC -ZZZ,ZZ9.99.
-       
+      * CONTROL-TOTAL TRAILER WRITTEN TO KUNDEKONTOARRAY.TXT BY SKRIV-
+      * KONTROL-LINJE, SO A DOWNSTREAM READER CAN TELL THE FILE WASN'T
+      * TRUNCATED IN TRANSIT.
+       01  WS-KONTROL-ANTAL         PIC 9(9) VALUE ZEROES.
+       01  WS-KONTROL-BELOB         PIC S9(9)V99 VALUE ZEROES.
+
        PROCEDURE DIVISION.
            PERFORM MAIN-LOGIC.
            STOP RUN.
        
        MAIN-LOGIC.
+           PERFORM START-AUDIT-LOG
+           PERFORM CHECK-KUNDE-DUPLIKATER
+           SORT SORT-KONTOOPL ON ASCENDING KEY KUNDE-ID OF
+                   SORT-KONTOOPL-REC
+               USING KONTOOPLYSNINGER GIVING KONTOOPL-SORTERET
+
            OPEN INPUT KUNDEOPLYSNINGER
-           OPEN INPUT KONTOOPLYSNINGER
+           OPEN INPUT KONTOOPL-SORTERET
            OPEN OUTPUT OUTPUT-FILE
            PERFORM UNTIL EOF1 = "Y" 
                READ KUNDEOPLYSNINGER
                AT END
                    MOVE "Y" TO EOF1
                NOT AT END
+                   ADD 1 TO WS-RECS-IN
                    MOVE KUNDEOPL-IN TO KUNDEOPL-AR(IX)
                    ADD 1 TO IX
                END-READ
            END-PERFORM
-           PERFORM UNTIL EOF2 = "Y" OR IX2 > IX
-               READ KONTOOPLYSNINGER
+           PERFORM UNTIL EOF2 = "Y"
+               READ KONTOOPL-SORTERET
                AT END
                    MOVE "Y" TO EOF2
                NOT AT END
-                   MOVE KONTOOPL-IN TO KONTOOPL-AR(IX2)
+                   MOVE KONTOOPL-SORT-IN TO KONTOOPL-AR(IX2)
+                   PERFORM VARYING IX3 FROM 1 BY 1
+                           UNTIL IX3 > ANTAL-MEDINDEHAVERE OF
+                                   KONTOOPL-SORT-IN
+                       IF MI-KUNDE-ID OF KONTOOPL-SORT-IN (IX3)
+                               NOT = SPACES
+                           ADD 1 TO ANTAL-JOINT
+                           MOVE MI-KUNDE-ID OF KONTOOPL-SORT-IN (IX3)
+                               TO JOINT-KUNDE-ID(ANTAL-JOINT)
+                           MOVE IX2 TO JOINT-KONTO-IX(ANTAL-JOINT)
+                       END-IF
+                   END-PERFORM
                    ADD 1 TO IX2
                END-READ
            END-PERFORM
-           IF IX2 > IX
-               DISPLAY "FILES NEED TO HAVE EQUAL LENGTH"
-           END-IF
+           CLOSE KONTOOPL-SORTERET
            COMPUTE ARRSIZE =(IX - 1)
+           COMPUTE ANTAL-KONTI = (IX2 - 1)
+           PERFORM WRITE-AFVIGELSE-RAPPORT
+           PERFORM BUILD-WALLET-RAPPORT
            MOVE 1 TO IX
            MOVE 1 TO IX2
            PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > ARRSIZE
-               PERFORM VARYING IX2 FROM 1 BY 1 UNTIL IX2 > ARRSIZE
-                   IF KUNDE-ID OF KUNDEOPL-AR(IX) NOT = SPACES
-                       AND KUNDE-ID OF KONTOOPL-AR(IX2) NOT = SPACES
-                       IF KUNDE-ID OF KUNDEOPL-AR(IX)
-                           = KUNDE-ID OF KONTOOPL-AR(IX2)
-                           MOVE KONTOOPL-AR(IX2) TO OUTPUT-RECORD
+               IF KUNDE-ID OF KUNDEOPL-AR(IX) NOT = SPACES
+                   SEARCH ALL KONTOOPL-AR
+                       AT END
+                           CONTINUE
+                       WHEN KONTOOPL-KUNDE-ID OF
+                               KONTOOPL-AR(KONTOOPL-IX)
+                               = KUNDE-ID OF KUNDEOPL-AR(IX)
+                           MOVE KONTOOPL-AR(KONTOOPL-IX)
+                               TO OUTPUT-RECORD
                            WRITE OUTPUT-RECORD
+                           ADD 1 TO WS-KONTROL-ANTAL
+                           ADD BALANCE OF KONTOOPL-AR(KONTOOPL-IX)
+                               TO WS-KONTROL-BELOB
+                   END-SEARCH
 
+                   PERFORM VARYING IX4 FROM 1 BY 1
+                           UNTIL IX4 > ANTAL-JOINT
+                       IF JOINT-KUNDE-ID(IX4)
+                               = KUNDE-ID OF KUNDEOPL-AR(IX)
+                           MOVE KONTOOPL-AR(JOINT-KONTO-IX(IX4))
+                               TO OUTPUT-RECORD
+                           WRITE OUTPUT-RECORD
+                           ADD 1 TO WS-KONTROL-ANTAL
+                           ADD BALANCE OF
+                                   KONTOOPL-AR(JOINT-KONTO-IX(IX4))
+                               TO WS-KONTROL-BELOB
                        END-IF
-                   END-IF
-
-               END-PERFORM
+                   END-PERFORM
+               END-IF
 
+               ADD 1 TO WS-RECS-OUT
                MOVE KUNDE-ID OF KUNDEOPL-AR(IX) TO NAVN-ADR
                MOVE NAVN-ADR TO OUTPUT-RECORD
                WRITE OUTPUT-RECORD
+               ADD 1 TO WS-KONTROL-ANTAL
 
                PERFORM FORMAT-NAVN
                PERFORM FORMAT-VEJ
@@ -100,30 +239,301 @@
                MOVE TELEFON OF KUNDEOPL-AR(IX) TO NAVN-ADR
                MOVE NAVN-ADR TO OUTPUT-RECORD
                WRITE OUTPUT-RECORD
+               ADD 1 TO WS-KONTROL-ANTAL
 
                MOVE EMAIL OF KUNDEOPL-AR(IX) TO NAVN-ADR
                MOVE NAVN-ADR TO OUTPUT-RECORD
                WRITE OUTPUT-RECORD
-               display ARRSIZE
+               ADD 1 TO WS-KONTROL-ANTAL
                MOVE SPACES TO NAVN-ADR
                MOVE NAVN-ADR TO OUTPUT-RECORD
                WRITE OUTPUT-RECORD
+               ADD 1 TO WS-KONTROL-ANTAL
 
            END-PERFORM
-   
+
+           PERFORM SKRIV-KONTROL-LINJE
            CLOSE KUNDEOPLYSNINGER
-           CLOSE KONTOOPLYSNINGER
            CLOSE OUTPUT-FILE
+           PERFORM WRITE-AUDIT-LOG
            STOP RUN.
-       
+
+      * CAPTURES THE JOB'S START DATE/TIME BEFORE ANYTHING ELSE RUNS,
+      * SO WRITE-AUDIT-LOG CAN REPORT HOW LONG THE WHOLE RUN TOOK.
+       START-AUDIT-LOG.
+           ACCEPT WS-RUN-START-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-START-TIME FROM TIME.
+
+      * APPENDS ONE LINE TO BATCHAUDITLOG.TXT (SHARED BY EVERY BANK
+      * PROGRAM VARIANT) RECORDING THIS PROGRAM'S NAME, START/END
+      * TIME, AND HOW MANY RECORDS IT READ AND WROTE, SO A SHORT
+      * REPORT CAN BE TRACED BACK TO EITHER A SHORT SOURCE FILE OR A
+      * RUN THAT DROPPED RECORDS.
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-RUN-END-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           OPEN EXTEND BATCH-AUDIT-LOG
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING WS-PROGRAM-NAME DELIMITED BY SIZE
+               "  START " DELIMITED BY SIZE
+               WS-RUN-START-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUN-START-TIME DELIMITED BY SIZE
+               "  END " DELIMITED BY SIZE
+               WS-RUN-END-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUN-END-TIME DELIMITED BY SIZE
+               "  IN " DELIMITED BY SIZE
+               WS-RECS-IN DELIMITED BY SIZE
+               "  OUT " DELIMITED BY SIZE
+               WS-RECS-OUT DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE BATCH-AUDIT-LOG.
+
+      * LISTS EVERY KUNDE-ID THAT APPEARS IN ONE OF THE TWO FILES BUT
+      * NOT THE OTHER, INSTEAD OF JUST NOTING THE RECORD COUNTS DIFFER
+      * AND CARRYING ON WITH WHATEVER HAPPENED TO LOAD.
+       WRITE-AFVIGELSE-RAPPORT.
+           OPEN OUTPUT KONTO-AFVIGELSER
+           MOVE SPACES TO AFVIGELSE-RECORD
+           STRING "KUNDE-ID AFVIGELSER MELLEM KUNDEOPLYSNINGER.TXT"
+               " OG KONTOOPT.TXT" DELIMITED BY SIZE
+               INTO AFVIGELSE-RECORD
+           WRITE AFVIGELSE-RECORD
+
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > ARRSIZE
+               SEARCH ALL KONTOOPL-AR
+                   AT END
+                       MOVE SPACES TO AFVIGELSE-RECORD
+                       STRING "KUNDE-ID " DELIMITED BY SIZE
+                           KUNDE-ID OF KUNDEOPL-AR(IX)
+                               DELIMITED BY SIZE
+                           " FINDES I KUNDEOPLYSNINGER.TXT, IKKE I"
+                           " KONTOOPT.TXT" DELIMITED BY SIZE
+                           INTO AFVIGELSE-RECORD
+                       WRITE AFVIGELSE-RECORD
+                   WHEN KONTOOPL-KUNDE-ID OF
+                           KONTOOPL-AR(KONTOOPL-IX)
+                           = KUNDE-ID OF KUNDEOPL-AR(IX)
+                       CONTINUE
+               END-SEARCH
+           END-PERFORM
+
+           PERFORM VARYING IX2 FROM 1 BY 1 UNTIL IX2 > ANTAL-KONTI
+               MOVE "N" TO WS-AFV-FOUND
+               PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > ARRSIZE
+                   IF KUNDE-ID OF KUNDEOPL-AR(IX)
+                           = KONTOOPL-KUNDE-ID OF KONTOOPL-AR(IX2)
+                       MOVE "Y" TO WS-AFV-FOUND
+                   END-IF
+               END-PERFORM
+               IF WS-AFV-FOUND = "N"
+                   MOVE SPACES TO AFVIGELSE-RECORD
+                   STRING "KUNDE-ID " DELIMITED BY SIZE
+                       KONTOOPL-KUNDE-ID OF KONTOOPL-AR(IX2)
+                           DELIMITED BY SIZE
+                       " FINDES I KONTOOPT.TXT, IKKE I"
+                       " KUNDEOPLYSNINGER.TXT" DELIMITED BY SIZE
+                       INTO AFVIGELSE-RECORD
+                   WRITE AFVIGELSE-RECORD
+               END-IF
+           END-PERFORM
+
+           CLOSE KONTO-AFVIGELSER.
+
+      * LOADS VALUTAKURSER.TXT INTO KURS-AR, THEN WALKS KUNDEOPL-AR
+      * ONE CUSTOMER AT A TIME AND, UNLIKE THE SEARCH ALL ABOVE (WHICH
+      * STOPS AT THE FIRST MATCHING KONTOOPL-AR ROW), LINEARLY SCANS
+      * ALL OF KONTOOPL-AR AND JOINT-AR FOR THAT KUNDE-ID SO EVERY
+      * ACCOUNT THE CUSTOMER HOLDS - IN ANY CURRENCY, INCLUDING JOINT
+      * ONES - ENDS UP ON KUNDEWALLET.TXT UNDER ONE KUNDE-ID, WITH A
+      * DKK-CONVERTED SUB-TOTAL.
+       BUILD-WALLET-RAPPORT.
+           OPEN INPUT VALUTAKURSER
+           PERFORM UNTIL EOF-KURS = "Y"
+               READ VALUTAKURSER
+                   AT END
+                       MOVE "Y" TO EOF-KURS
+                   NOT AT END
+                       ADD 1 TO ANTAL-KURSER
+                       MOVE KURS-IN TO KURS-AR(ANTAL-KURSER)
+               END-READ
+           END-PERFORM
+           CLOSE VALUTAKURSER
+           MOVE "N" TO EOF-KURS
+
+           OPEN OUTPUT KUNDE-WALLET
+           MOVE SPACES TO WALLET-RECORD
+           STRING "KUNDE-ID KONTO-ID VALUTAKODE BELOB DKK-BELOB"
+               DELIMITED BY SIZE
+               INTO WALLET-RECORD
+           WRITE WALLET-RECORD
+
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > ARRSIZE
+               IF KUNDE-ID OF KUNDEOPL-AR(IX) NOT = SPACES
+                   MOVE ZEROES TO WS-WALLET-TOTAL-DKK
+                   MOVE ZEROES TO WS-WALLET-ANTAL-KONTI
+
+                   PERFORM VARYING IX2 FROM 1 BY 1
+                           UNTIL IX2 > ANTAL-KONTI
+                       IF KONTOOPL-KUNDE-ID OF KONTOOPL-AR(IX2)
+                               = KUNDE-ID OF KUNDEOPL-AR(IX)
+                           MOVE IX2 TO WS-WALLET-KONTO-IX
+                           PERFORM SKRIV-WALLET-LINJE
+                       END-IF
+                   END-PERFORM
+
+                   PERFORM VARYING IX4 FROM 1 BY 1
+                           UNTIL IX4 > ANTAL-JOINT
+                       IF JOINT-KUNDE-ID(IX4)
+                               = KUNDE-ID OF KUNDEOPL-AR(IX)
+                           MOVE JOINT-KONTO-IX(IX4)
+                               TO WS-WALLET-KONTO-IX
+                           PERFORM SKRIV-WALLET-LINJE
+                       END-IF
+                   END-PERFORM
+
+                   IF WS-WALLET-ANTAL-KONTI > 0
+                       PERFORM SKRIV-WALLET-TOTAL
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE KUNDE-WALLET.
+
+      * CONVERTS BALANCE OF KONTOOPL-AR(WS-WALLET-KONTO-IX) TO DKK
+      * USING KURS-AR, THE SAME RATE-LOOKUP SHAPE AS OPGAVE11'S
+      * FORMAT-VALUTATYPE. DKK ACCOUNTS NEED NO RATE ROW - THEY
+      * CONVERT 1-FOR-1.
+       KONVERTER-WALLET-BELOB.
+           MOVE ZEROES TO WS-WALLET-DKK
+           MOVE "N" TO WS-WALLET-KURS-FOUND
+           IF VALUTAKODE OF KONTOOPL-AR(WS-WALLET-KONTO-IX) = "DKK"
+               MOVE BALANCE OF KONTOOPL-AR(WS-WALLET-KONTO-IX)
+                   TO WS-WALLET-DKK
+               MOVE "Y" TO WS-WALLET-KURS-FOUND
+           ELSE
+               PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I > ANTAL-KURSER
+                   IF KURS-VALUTA OF KURS-AR(WS-I) = VALUTAKODE OF
+                           KONTOOPL-AR(WS-WALLET-KONTO-IX)
+                       COMPUTE WS-WALLET-DKK =
+                           (BALANCE OF
+                               KONTOOPL-AR(WS-WALLET-KONTO-IX)
+                               * KURS-RATE OF KURS-AR(WS-I)) / 100
+                       MOVE "Y" TO WS-WALLET-KURS-FOUND
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      * WRITES ONE KUNDEWALLET.TXT LINE FOR KONTOOPL-AR(WS-WALLET-
+      * KONTO-IX) AND ROLLS ITS DKK AMOUNT INTO THIS CUSTOMER'S
+      * RUNNING WS-WALLET-TOTAL-DKK.
+       SKRIV-WALLET-LINJE.
+           PERFORM KONVERTER-WALLET-BELOB
+           MOVE BALANCE OF KONTOOPL-AR(WS-WALLET-KONTO-IX)
+               TO WS-WALLET-BELOB-DISPLAY
+           MOVE WS-WALLET-DKK TO WS-WALLET-DKK-DISPLAY
+           MOVE SPACES TO WALLET-RECORD
+           STRING KUNDE-ID OF KUNDEOPL-AR(IX) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               KONTO-ID OF KONTOOPL-AR(WS-WALLET-KONTO-IX)
+                   DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               VALUTAKODE OF KONTOOPL-AR(WS-WALLET-KONTO-IX)
+                   DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-WALLET-BELOB-DISPLAY DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-WALLET-DKK-DISPLAY DELIMITED BY SIZE
+               INTO WALLET-RECORD
+           WRITE WALLET-RECORD
+           ADD WS-WALLET-DKK TO WS-WALLET-TOTAL-DKK
+           ADD 1 TO WS-WALLET-ANTAL-KONTI.
+
+      * WRITES THE CUSTOMER'S DKK SUB-TOTAL ACROSS ALL THEIR ACCOUNTS
+      * AS THE LAST LINE OF THEIR GROUP ON KUNDEWALLET.TXT.
+       SKRIV-WALLET-TOTAL.
+           MOVE WS-WALLET-TOTAL-DKK TO WS-WALLET-TOTAL-DISPLAY
+           MOVE SPACES TO WALLET-RECORD
+           STRING "  KUNDE-ID " DELIMITED BY SIZE
+               KUNDE-ID OF KUNDEOPL-AR(IX) DELIMITED BY SIZE
+               " SAMLET I DKK: " DELIMITED BY SIZE
+               WS-WALLET-TOTAL-DISPLAY DELIMITED BY SIZE
+               INTO WALLET-RECORD
+           WRITE WALLET-RECORD.
+
+      * PRE-LOAD PASS OVER KUNDEOPLYSNINGER.TXT THAT FLAGS ANY
+      * KUNDE-ID APPEARING MORE THAN ONCE BEFORE THE REAL READ LOOP
+      * ABOVE EVER TOUCHES THE FILE, SINCE A DUPLICATE RECORD HAS
+      * SILENTLY PRODUCED A MISMATCHED ACCOUNT MATCH HERE BEFORE.
+       CHECK-KUNDE-DUPLIKATER.
+           OPEN INPUT KUNDEOPLYSNINGER
+           OPEN OUTPUT KUNDE-DUPLIKATER
+           PERFORM UNTIL EOF-DUP = "Y"
+               READ KUNDEOPLYSNINGER
+                   AT END
+                       MOVE "Y" TO EOF-DUP
+                   NOT AT END
+                       MOVE "N" TO WS-DUP-FOUND
+                       PERFORM VARYING IX3 FROM 1 BY 1
+                               UNTIL IX3 > ANTAL-SET
+                           IF KUNDE-ID OF KUNDEOPL-IN
+                                   = SET-KUNDE-ID(IX3)
+                               MOVE "Y" TO WS-DUP-FOUND
+                           END-IF
+                       END-PERFORM
+                       IF WS-DUP-FOUND = "Y"
+                           MOVE SPACES TO DUPLIKAT-RECORD
+                           STRING "DUPLIKERET KUNDE-ID: "
+                               DELIMITED BY SIZE
+                               KUNDE-ID OF KUNDEOPL-IN
+                               DELIMITED BY SIZE
+                               INTO DUPLIKAT-RECORD
+                           WRITE DUPLIKAT-RECORD
+                       ELSE
+                           ADD 1 TO ANTAL-SET
+                           MOVE KUNDE-ID OF KUNDEOPL-IN
+                               TO SET-KUNDE-ID(ANTAL-SET)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE KUNDEOPLYSNINGER
+           CLOSE KUNDE-DUPLIKATER
+           MOVE "N" TO EOF-DUP.
+
+      * BUILDS FULDT-NAVN FROM FORNAVN/EFTERNAVN AND COLLAPSES ANY
+      * REPEATED SPACES (REAL KUNDEOPLYSNINGER.TXT ROWS DO HAVE
+      * DOUBLE-SPACED OR TRAILING-SPACE NAMES) BEFORE PRINTING - SAME
+      * CLEANUP AS THE OPGAVE3 DEMO. USES IX3 AS THE CHARACTER SCAN
+      * INDEX (NOT IX - THAT'S THE LIVE KUNDEOPL-AR SUBSCRIPT FOR THE
+      * WHOLE OUTER LOOP THIS PARAGRAPH IS CALLED FROM) AND RESETS
+      * RENS-FULDT-NAVN/IX2/PREVIOUS-CHAR EVERY CALL SO ONE
+      * CUSTOMER'S NAME CAN'T LEAK INTO THE NEXT.
        FORMAT-NAVN.
+           MOVE SPACES TO FULDT-NAVN
            STRING FORNAVN OF KUNDEOPL-AR(IX) DELIMITED BY SIZE " "
                DELIMITED BY SIZE EFTERNAVN OF KUNDEOPL-AR(IX)
                DELIMITED BY SIZE
-               INTO NAVN-ADR
+               INTO FULDT-NAVN
+           MOVE SPACES TO RENS-FULDT-NAVN
+           MOVE SPACE TO PREVIOUS-CHAR
+           MOVE 1 TO IX2
+           PERFORM VARYING IX3 FROM 1 BY 1
+                   UNTIL IX3 > LENGTH OF FULDT-NAVN
+               MOVE FULDT-NAVN(IX3:1) TO CURRENT-CHAR
+               IF NOT (CURRENT-CHAR = SPACE AND PREVIOUS-CHAR = SPACE)
+                   MOVE CURRENT-CHAR TO RENS-FULDT-NAVN(IX2:1)
+                   ADD 1 TO IX2
+               END-IF
+               MOVE CURRENT-CHAR TO PREVIOUS-CHAR
+           END-PERFORM
+           MOVE RENS-FULDT-NAVN TO NAVN-ADR
            MOVE NAVN-ADR TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD.
-       
+           WRITE OUTPUT-RECORD
+           ADD 1 TO WS-KONTROL-ANTAL.
+
        FORMAT-VEJ.
            STRING VEJNAVN OF KUNDEOPL-AR(IX) DELIMITED BY SIZE " "
                DELIMITED BY SIZE HUSNR OF KUNDEOPL-AR(IX)
@@ -131,12 +541,28 @@
                DELIMITED BY SIZE SIDE OF KUNDEOPL-AR(IX)
                INTO NAVN-ADR
            MOVE NAVN-ADR TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD.
-       
+           WRITE OUTPUT-RECORD
+           ADD 1 TO WS-KONTROL-ANTAL.
+
        FORMAT-BY.
            STRING POSTNR OF KUNDEOPL-AR(IX) DELIMITED BY SIZE " "
                DELIMITED BY SIZE BYNAVN OF KUNDEOPL-AR(IX)
                INTO NAVN-ADR
            MOVE NAVN-ADR TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           ADD 1 TO WS-KONTROL-ANTAL.
+
+      * WRITTEN ONCE, AS THE LAST LINE OF KUNDEKONTOARRAY.TXT, AFTER
+      * EVERY CUSTOMER/ACCOUNT PAIR HAS BEEN WRITTEN - CARRIES THE
+      * RECORD COUNT AND BALANCE CONTROL TOTAL A DOWNSTREAM READER
+      * NEEDS TO CONFIRM THE FILE ARRIVED INTACT.
+       SKRIV-KONTROL-LINJE.
+           MOVE WS-KONTROL-BELOB TO BALANCE-DISPLAY
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "TRAILER RECORDS=" DELIMITED BY SIZE
+               WS-KONTROL-ANTAL DELIMITED BY SIZE
+               " TOTAL=" DELIMITED BY SIZE
+               BALANCE-DISPLAY DELIMITED BY SIZE
+               INTO OUTPUT-RECORD
            WRITE OUTPUT-RECORD.
            
\ No newline at end of file
