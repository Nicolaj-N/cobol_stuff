@@ -0,0 +1,8 @@
+      * VALUTAKURSER.CPY - ONE ROW OF THE DAILY EXCHANGE-RATE FEED
+      * (VALUTAKURSER.TXT). KURS-RATE IS DKK PER 100 UNITS OF
+      * KURS-VALUTA (I.E. THE OLD "630" FOR USD MEANT 6.30 DKK),
+      * KEPT IN THAT UNIT SO THE EXISTING (X * RATE) / 100 COMPUTE
+      * STATEMENTS DIDN'T HAVE TO CHANGE SHAPE.
+       02  KURS-DATO           PIC X(10) VALUE SPACES.
+       02  KURS-VALUTA         PIC X(3) VALUE SPACES.
+       02  KURS-RATE           PIC 9(5) VALUE ZEROES.
