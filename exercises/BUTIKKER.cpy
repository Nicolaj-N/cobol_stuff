@@ -0,0 +1,8 @@
+      * BUTIKKER.CPY - ONE ROW OF THE MERCHANT REFERENCE FEED
+      * (BUTIKKER.TXT), KEYED BY BUTIK-KODE - THE SAME CODE CARRIED IN
+      * BUTIK OF TRANSAKTIONER.CPY, SO FORMAT-TRANSAKTIONER CAN PRINT
+      * THE MERCHANT'S ACTUAL NAME AND CATEGORY INSTEAD OF THE RAW
+      * CODE.
+       02  BUTIK-KODE          PIC X(10) VALUE SPACES.
+       02  BUTIK-NAVN          PIC X(30) VALUE SPACES.
+       02  BUTIK-KATEGORI      PIC X(20) VALUE SPACES.
