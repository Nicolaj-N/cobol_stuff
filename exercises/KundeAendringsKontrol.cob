@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEOPLYSNINGER ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * YESTERDAY'S COPY OF KUNDEOPLYSNINGER.TXT, KEPT BY THIS PROGRAM
+      * ITSELF - SEE LOAD-KUNDE-GAAR AND SKRIV-KUNDE-GAAR. A MISSING
+      * FILE (STATUS "35") MEANS THIS IS THE FIRST RUN, SAME "OPTIONAL
+      * FILE" IDIOM AS LOAD-STATEMENT-REQUEST IN OPGAVE11.
+           SELECT KUNDE-GAAR ASSIGN TO "KundeoplysningerGaar.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GAAR-STATUS.
+      * ONE LINE PER KUNDE-ID WHOSE FIELDS DIFFER FROM YESTERDAY'S
+      * COPY, OR WHO IS NEW SINCE YESTERDAY - SEE SAMMENLIGN-KUNDE/
+      * SKRIV-NY-KUNDE.
+           SELECT KUNDE-AENDRINGER ASSIGN TO "KundeAendringer.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * SHARED ACROSS ALL THE BANK PROGRAM VARIANTS - SEE
+      * START-AUDIT-LOG/WRITE-AUDIT-LOG.
+           SELECT BATCH-AUDIT-LOG ASSIGN TO "BatchAuditLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEOPLYSNINGER.
+       01 KUNDEOPL-IN.
+           COPY "KUNDER_NEW.cpy".
+       FD KUNDE-GAAR.
+       01 KUNDE-GAAR-REC.
+           COPY "KUNDER.cpy"
+               REPLACING ==KUNDE-ID== BY ==GAAR-KUNDE-ID==.
+       FD KUNDE-AENDRINGER.
+       01 AENDRING-RECORD.
+           02  AENDRING-LINE        PIC X(150) VALUE SPACES.
+       FD BATCH-AUDIT-LOG.
+       01 AUDIT-LOG-RECORD.
+           02  AUDIT-LOG-LINE       PIC X(150) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+      * BATCH RUN AUDIT LOG - SEE START-AUDIT-LOG/WRITE-AUDIT-LOG.
+       01  WS-PROGRAM-NAME          PIC X(10) VALUE "KUNDEAEND".
+       01  WS-RUN-START-DATE        PIC 9(8).
+       01  WS-RUN-START-TIME        PIC 9(8).
+       01  WS-RUN-END-DATE          PIC 9(8).
+       01  WS-RUN-END-TIME          PIC 9(8).
+       01  WS-RECS-IN               PIC 9(9) VALUE ZEROES.
+       01  WS-RECS-OUT              PIC 9(9) VALUE ZEROES.
+       01  WS-GAAR-STATUS           PIC XX.
+      * YESTERDAY'S CUSTOMER MASTER, LOADED ONCE - SEE LOAD-KUNDE-GAAR.
+       01  KUNDE-GAAR-AR OCCURS 999 TIMES.
+           COPY "KUNDER.cpy"
+               REPLACING ==KUNDE-ID== BY ==GAAR-KUNDE-ID==.
+       01  ANTAL-GAAR                PIC 9(4) VALUE ZEROES.
+       01  EOF-GAAR                  PIC X VALUE "N".
+       01  EOF-KUNDE                 PIC X VALUE "N".
+       01  WS-GAAR-IX                PIC 9(4).
+       01  WS-GAAR-FOUND             PIC X VALUE "N".
+       01  WS-AENDRING-SKREVET       PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+           PERFORM MAIN-LOGIC.
+           STOP RUN.
+
+      * COMPARES TODAY'S KUNDEOPLYSNINGER.TXT AGAINST THE COPY THIS
+      * PROGRAM KEPT AFTER ITS LAST RUN, THEN OVERWRITES THAT COPY
+      * WITH TODAY'S DATA SO TOMORROW'S RUN HAS SOMETHING TO COMPARE
+      * AGAINST.
+       MAIN-LOGIC.
+           PERFORM START-AUDIT-LOG
+           PERFORM LOAD-KUNDE-GAAR
+
+           OPEN INPUT KUNDEOPLYSNINGER
+           OPEN OUTPUT KUNDE-AENDRINGER
+           PERFORM UNTIL EOF-KUNDE = "Y"
+               READ KUNDEOPLYSNINGER INTO KUNDEOPL-IN
+                   AT END
+                       MOVE "Y" TO EOF-KUNDE
+                   NOT AT END
+                       ADD 1 TO WS-RECS-IN
+                       PERFORM FIND-GAAR-KUNDE
+                       IF WS-GAAR-FOUND = "Y"
+                           PERFORM SAMMENLIGN-KUNDE
+                       ELSE
+                           PERFORM SKRIV-NY-KUNDE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE KUNDEOPLYSNINGER
+           CLOSE KUNDE-AENDRINGER
+
+           PERFORM SKRIV-KUNDE-GAAR
+
+           PERFORM WRITE-AUDIT-LOG
+           STOP RUN.
+
+      * CAPTURES THE JOB'S START DATE/TIME BEFORE ANYTHING ELSE RUNS,
+      * SO WRITE-AUDIT-LOG CAN REPORT HOW LONG THE WHOLE RUN TOOK.
+       START-AUDIT-LOG.
+           ACCEPT WS-RUN-START-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-START-TIME FROM TIME.
+
+      * APPENDS ONE LINE TO BATCHAUDITLOG.TXT RECORDING THIS
+      * PROGRAM'S NAME, START/END TIME, AND RECORD COUNTS.
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-RUN-END-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           OPEN EXTEND BATCH-AUDIT-LOG
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING WS-PROGRAM-NAME DELIMITED BY SIZE
+               "  START " DELIMITED BY SIZE
+               WS-RUN-START-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUN-START-TIME DELIMITED BY SIZE
+               "  END " DELIMITED BY SIZE
+               WS-RUN-END-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUN-END-TIME DELIMITED BY SIZE
+               "  IN " DELIMITED BY SIZE
+               WS-RECS-IN DELIMITED BY SIZE
+               "  OUT " DELIMITED BY SIZE
+               WS-RECS-OUT DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE BATCH-AUDIT-LOG.
+
+      * LOADS YESTERDAY'S SNAPSHOT INTO KUNDE-GAAR-AR. A MISSING FILE
+      * (FIRST EVER RUN) LEAVES ANTAL-GAAR ZERO, SO EVERY CUSTOMER ON
+      * TODAY'S FILE COMES OUT AS "NY KUNDE" RATHER THAN FAILING.
+       LOAD-KUNDE-GAAR.
+           OPEN INPUT KUNDE-GAAR
+           IF WS-GAAR-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM UNTIL EOF-GAAR = "Y"
+                   READ KUNDE-GAAR
+                       AT END
+                           MOVE "Y" TO EOF-GAAR
+                       NOT AT END
+                           ADD 1 TO ANTAL-GAAR
+                           MOVE KUNDE-GAAR-REC TO
+                               KUNDE-GAAR-AR(ANTAL-GAAR)
+                   END-READ
+               END-PERFORM
+               CLOSE KUNDE-GAAR
+           END-IF.
+
+      * LINEAR SCAN OF KUNDE-GAAR-AR FOR TODAY'S KUNDE-ID. SETS
+      * WS-GAAR-IX FOR SAMMENLIGN-KUNDE TO SUBSCRIPT BY.
+       FIND-GAAR-KUNDE.
+           MOVE "N" TO WS-GAAR-FOUND
+           PERFORM VARYING WS-GAAR-IX FROM 1 BY 1
+                   UNTIL WS-GAAR-IX > ANTAL-GAAR
+               IF GAAR-KUNDE-ID OF KUNDE-GAAR-AR(WS-GAAR-IX)
+                       = KUNDE-ID OF KUNDEOPL-IN
+                   MOVE "Y" TO WS-GAAR-FOUND
+               END-IF
+           END-PERFORM.
+
+      * COMPARES TODAY'S KUNDEOPL-IN AGAINST YESTERDAY'S MATCHING
+      * KUNDE-GAAR-AR(WS-GAAR-IX) FIELD BY FIELD, WRITING ONE LINE PER
+      * CHANGED FIELD. BALANCE IS DELIBERATELY NOT COMPARED HERE - IT
+      * MOVES EVERY DAY FROM ORDINARY TRANSACTIONS AND RENTETILSKRIV-
+      * NING, SO FLAGGING IT WOULD JUST BURY THE EDITS THIS REPORT IS
+      * ACTUALLY FOR (ADRESSE, KONTAKTOPL, VALUTAKODE, NAME CHANGES).
+      * WS-AENDRING-SKREVET KEEPS SKRIV-AENDRING-LINJE TO ONE CALL PER
+      * KUNDE-ID NO MATTER HOW MANY OF THE FIELDS BELOW CHANGED - THE
+      * LINE ALREADY IDENTIFIES THE CUSTOMER, NOT THE FIELD, SO WRITING
+      * IT AGAIN FOR EACH CHANGED FIELD WOULD JUST DUPLICATE THE SAME
+      * TEXT AND OVERCOUNT WS-RECS-OUT.
+       SAMMENLIGN-KUNDE.
+           MOVE "N" TO WS-AENDRING-SKREVET
+           IF FORNAVN OF KUNDEOPL-IN
+                   NOT = FORNAVN OF KUNDE-GAAR-AR(WS-GAAR-IX)
+               IF WS-AENDRING-SKREVET = "N"
+                   PERFORM SKRIV-AENDRING-LINJE
+               END-IF
+           END-IF
+           IF EFTERNAVN OF KUNDEOPL-IN
+                   NOT = EFTERNAVN OF KUNDE-GAAR-AR(WS-GAAR-IX)
+               IF WS-AENDRING-SKREVET = "N"
+                   PERFORM SKRIV-AENDRING-LINJE
+               END-IF
+           END-IF
+           IF ADRESSE OF KUNDEOPL-IN
+                   NOT = ADRESSE OF KUNDE-GAAR-AR(WS-GAAR-IX)
+               IF WS-AENDRING-SKREVET = "N"
+                   PERFORM SKRIV-AENDRING-LINJE
+               END-IF
+           END-IF
+           IF KONTAKTOPL OF KUNDEOPL-IN
+                   NOT = KONTAKTOPL OF KUNDE-GAAR-AR(WS-GAAR-IX)
+               IF WS-AENDRING-SKREVET = "N"
+                   PERFORM SKRIV-AENDRING-LINJE
+               END-IF
+           END-IF
+           IF VALUTAKODE OF KONTOINFO OF KUNDEOPL-IN
+                   NOT = VALUTAKODE OF KONTOINFO OF
+                       KUNDE-GAAR-AR(WS-GAAR-IX)
+               IF WS-AENDRING-SKREVET = "N"
+                   PERFORM SKRIV-AENDRING-LINJE
+               END-IF
+           END-IF.
+
+      * ONE LINE ON KUNDEAENDRINGER.TXT FOR THIS KUNDE-ID - THE REPORT
+      * DOESN'T NEED TO REPEAT THE FIELD NAME, THE OPERATOR RE-RUNS
+      * KUNDEAENDRINGSKONTROL WITH BOTH DAYS' FILES SIDE BY SIDE WHEN
+      * THEY NEED THE BEFORE/AFTER VALUES.
+       SKRIV-AENDRING-LINJE.
+           MOVE SPACES TO AENDRING-RECORD
+           STRING "AENDRET KUNDE-ID: " DELIMITED BY SIZE
+               KUNDE-ID OF KUNDEOPL-IN DELIMITED BY SIZE
+               INTO AENDRING-RECORD
+           WRITE AENDRING-RECORD
+           ADD 1 TO WS-RECS-OUT
+           MOVE "Y" TO WS-AENDRING-SKREVET.
+
+      * A KUNDE-ID ON TODAY'S FILE THAT WASN'T IN YESTERDAY'S
+      * SNAPSHOT AT ALL.
+       SKRIV-NY-KUNDE.
+           MOVE SPACES TO AENDRING-RECORD
+           STRING "NY KUNDE-ID: " DELIMITED BY SIZE
+               KUNDE-ID OF KUNDEOPL-IN DELIMITED BY SIZE
+               INTO AENDRING-RECORD
+           WRITE AENDRING-RECORD
+           ADD 1 TO WS-RECS-OUT.
+
+      * OVERWRITES KUNDEOPLYSNINGERGAAR.TXT WITH TODAY'S FILE SO THE
+      * NEXT RUN COMPARES AGAINST TODAY INSTEAD OF AGAINST THE DAY
+      * BEFORE.
+       SKRIV-KUNDE-GAAR.
+           MOVE "N" TO EOF-KUNDE
+           OPEN INPUT KUNDEOPLYSNINGER
+           OPEN OUTPUT KUNDE-GAAR
+           PERFORM UNTIL EOF-KUNDE = "Y"
+               READ KUNDEOPLYSNINGER INTO KUNDEOPL-IN
+                   AT END
+                       MOVE "Y" TO EOF-KUNDE
+                   NOT AT END
+                       MOVE KUNDEOPL-IN TO KUNDE-GAAR-REC
+                       WRITE KUNDE-GAAR-REC
+               END-READ
+           END-PERFORM
+           CLOSE KUNDEOPLYSNINGER
+           CLOSE KUNDE-GAAR.
