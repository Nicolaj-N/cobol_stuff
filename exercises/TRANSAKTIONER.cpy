@@ -0,0 +1,15 @@
+      * TRANSAKTIONER.CPY - ONE POSTED TRANSACTION (TRANSAKTIONER.TXT).
+      * CARRIES THE OWNING CUSTOMER'S NAME/ADDRESS AND BANK REG-NR
+      * ALONGSIDE THE ACCOUNT SO THE STATEMENT PROGRAMS CAN PRINT A
+      * FULL LINE WITHOUT A SEPARATE CUSTOMER-MASTER READ.
+       02  KONTO-ID            PIC X(10) VALUE SPACES.
+       02  CPR                 PIC X(10) VALUE SPACES.
+       02  REG-NR              PIC 9(4) VALUE ZEROES.
+       02  NAVN                PIC X(40) VALUE SPACES.
+       02  ADRESSE             PIC X(60) VALUE SPACES.
+       02  TIDSPUNKT           PIC X(19) VALUE SPACES.
+       02  TRANSAKTIONSTYPE    PIC X(20) VALUE SPACES.
+       02  BELØB               PIC S9(9)V99 VALUE ZEROES.
+       02  BELØB-TEXT          PIC X(15) VALUE SPACES.
+       02  VALUTA              PIC X(3) VALUE SPACES.
+       02  BUTIK               PIC X(10) VALUE SPACES.
