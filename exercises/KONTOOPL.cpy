@@ -0,0 +1,23 @@
+      * KONTOOPL.CPY - ACCOUNT MASTER LAYOUT (KONTOOPT.TXT), MATCHED
+      * TO THE CUSTOMER MASTER BY KUNDE-ID. KUNDE-ID/KUNDE-ROLLE IS THE
+      * ACCOUNT'S PRIMARY HOLDER; MEDINDEHAVER CARRIES UP TO TWO MORE
+      * HOLDERS (E.G. A JOINT ACCOUNT'S SECOND OWNER) SO A SHARED
+      * ACCOUNT IS ONE RECORD INSTEAD OF ONE ROW PER OWNER, WHICH USED
+      * TO DOUBLE-COUNT THE BALANCE IN ANY ROLLUP. FIELDS ADDED AFTER
+      * VALUTAKODE SO OLDER KONTOOPT.TXT ROWS WITHOUT THEM STILL LINE
+      * UP - LINE SEQUENTIAL PADS A SHORT LINE OUT TO SPACES.
+       02  KUNDE-ID            PIC X(10) VALUE SPACES.
+       02  KONTO-ID            PIC X(10) VALUE SPACES.
+       02  KONTONUMMER         PIC X(20) VALUE SPACES.
+       02  BALANCE             PIC S9(7)V9(2) VALUE ZEROES.
+       02  VALUTAKODE          PIC X(3) VALUE SPACES.
+       02  KUNDE-ROLLE         PIC X(7) VALUE "PRIMAER".
+       02  ANTAL-MEDINDEHAVERE PIC 9 VALUE ZEROES.
+       02  MEDINDEHAVER OCCURS 2 TIMES.
+           03  MI-KUNDE-ID     PIC X(10) VALUE SPACES.
+           03  MI-ROLLE        PIC X(7) VALUE SPACES.
+      * AKTIV OR LUKKET - SEE OPGAVE11'S CHECK-KONTO-LUKKET/SKRIV-
+      * LUKKE-STATEMENT. ADDED AFTER MEDINDEHAVER FOR THE SAME REASON
+      * THE OTHER TRAILING FIELDS WERE - OLDER KONTOOPT.TXT ROWS
+      * WITHOUT IT STILL LINE UP AND DEFAULT TO AKTIV.
+       02  KONTO-STATUS        PIC X(6) VALUE "AKTIV".
