@@ -0,0 +1,43 @@
+//BANKNAT  JOB  (ACCT),'NIGHTLY BANK RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY DRIVER FOR THE BANK SYSTEM.  RUN ONLY AFTER THE DAY'S
+//* BANKER.TXT AND TRANSAKTIONER.TXT FEEDS HAVE LANDED.  TIES THE
+//* STANDALONE PROGRAM RUNS TOGETHER INTO ONE DEPENDABLE CHAIN SO
+//* NO ONE HAS TO REMEMBER THE ORDER BY HAND:
+//*
+//*   STEP010  RENTETIL - DAILY INTEREST ACCRUAL.  POSTS "RENTE"
+//*            TRANSACTIONS ONTO TRANSAKTIONER.TXT.
+//*   STEP020  GEBYRBER - DAILY FEE ASSESSMENT.  POSTS "GEBYR"
+//*            TRANSACTIONS ONTO TRANSAKTIONER.TXT.
+//*   STEP025  TRANSKNTRL - VALIDATES THE DAY'S TRANSAKTIONER.TXT,
+//*            SPLITTING IT INTO TRANSAKTIONERVALIDERET.TXT (ROWS
+//*            THAT PARSED CLEANLY) AND TRANSAKTIONERAFVIGELSER.TXT
+//*            (ROWS THAT DIDN'T), SO STEP030 NEVER SORTS A SHORT OR
+//*            CORRUPT LINE INTO A CUSTOMER'S STATEMENT.
+//*   STEP030  OPGAVE11 - LOADS THE CUSTOMER/ACCOUNT/BANK MASTERS,
+//*            SORTS THE DAY'S VALIDATED TRANSACTIONS, GENERATES
+//*            CUSTOMER STATEMENTS, AND RUNS BANK RECONCILIATION.
+//*
+//* STEP020 THROUGH STEP030 EACH CARRY A COND TEST AGAINST EVERY STEP
+//* THAT RAN BEFORE THEM, SO THE CHAIN STOPS COLD THE MOMENT ANY
+//* STEP ABENDS OR RETURNS A NON-ZERO CONDITION CODE, INSTEAD OF
+//* GENERATING STATEMENTS AND RECONCILIATION OFF AN INTEREST RUN, FEE
+//* RUN, OR VALIDATION PASS THAT DIDN'T COMPLETE.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=RENTETIL
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//STEP020  EXEC PGM=GEBYRBER,COND=(0,NE,STEP010)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//STEP025  EXEC PGM=TRANSKNTRL,COND=((0,NE,STEP010),(0,NE,STEP020))
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//STEP030  EXEC PGM=OPGAVE11,
+//             COND=((0,NE,STEP010),(0,NE,STEP020),(0,NE,STEP025))
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DUMMY
