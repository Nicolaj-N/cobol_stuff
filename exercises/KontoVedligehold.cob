@@ -0,0 +1,391 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * KEYED BY KONTO-ID SO A SINGLE ACCOUNT CAN BE FOUND, CHANGED,
+      * OR RETIRED DIRECTLY INSTEAD OF SCANNING THE WHOLE FILE.
+           SELECT KONTOOPLYSNINGER ASSIGN TO "KontoOpt.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KONTO-ID OF KONTOOPL-IN
+               FILE STATUS IS WS-KONTO-STATUS.
+      * OPENED READ-ONLY, KEYED BY KUNDE-ID, SO TILFOEJ-KONTO/RET-
+      * KONTO CAN CONFIRM THE ACCOUNT'S KUNDE-ID IS ON THE CUSTOMER
+      * MASTER BEFORE THE RECORD IS ACCEPTED - SAME KEYING OPGAVE11
+      * AND KUNDEVEDLIGEHOLD.COB ALREADY USE.
+           SELECT KUNDEOPLYSNINGER ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDE-ID OF KUNDEOPL-IN
+               FILE STATUS IS WS-KUNDE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KONTOOPLYSNINGER.
+           01  KONTOOPL-IN.
+               COPY "KONTOOPL.cpy".
+
+       FD  KUNDEOPLYSNINGER.
+           01  KUNDEOPL-IN.
+               COPY "KUNDER_NEW.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-KONTO-STATUS          PIC XX VALUE "00".
+       01  WS-KUNDE-STATUS          PIC XX VALUE "00".
+       01  WS-VALG                  PIC X VALUE SPACE.
+       01  WS-FORTSAT                PIC X VALUE "J".
+       01  WS-FEJL                  PIC X VALUE "N".
+       01  WS-FEJLTEKST              PIC X(60) VALUE SPACES.
+       01  WS-SVAR                  PIC X VALUE SPACE.
+       01  WS-KUNDE-FUNDET           PIC X VALUE "N".
+      * IBAN STRUCTURAL/CHECK-DIGIT VALIDATION - SEE VALIDER-IBAN AND
+      * BEREGN-IBAN-KONTROL.
+       01  WS-IBAN-OK                PIC X VALUE "J".
+       01  WS-IBAN-LANDE             PIC XX VALUE "DK".
+       01  WS-IBAN-LEN               PIC 99 VALUE ZEROES.
+       01  WS-IBAN-LEN4              PIC 99 VALUE ZEROES.
+       01  WS-IBAN-POS               PIC 99 VALUE ZEROES.
+       01  WS-IBAN-REARR             PIC X(20) VALUE SPACES.
+       01  WS-IBAN-IX                PIC 99 VALUE ZEROES.
+       01  WS-IBAN-IX2               PIC 99 VALUE ZEROES.
+       01  WS-IBAN-CHAR              PIC X VALUE SPACE.
+       01  WS-IBAN-REMAINDER         PIC 99 VALUE ZEROES.
+       01  WS-IBAN-VAL               PIC 99 VALUE ZEROES.
+       01  WS-IBAN-D1                PIC 9 VALUE ZEROES.
+       01  WS-IBAN-D2                PIC 9 VALUE ZEROES.
+       01  WS-IBAN-TEMP              PIC 9(3) VALUE ZEROES.
+       01  WS-IBAN-QUOT              PIC 9(3) VALUE ZEROES.
+       01  WS-LETTERS                PIC X(26)
+               VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       01  WS-LETTER-POS             PIC 99 VALUE ZEROES.
+       01  WS-L-IX                   PIC 99 VALUE ZEROES.
+      * ISO 4217 CURRENCY-CODE REFERENCE TABLE - SEE VALIDER-
+      * VALUTAKODE. HARDCODED SINCE THE STANDARD ITSELF CHANGES ONLY
+      * RARELY, UNLIKE VALUTAKURSER.TXT'S DAILY RATES.
+       01  ISO4217-TABEL.
+           02  FILLER                PIC X(3) VALUE "DKK".
+           02  FILLER                PIC X(3) VALUE "EUR".
+           02  FILLER                PIC X(3) VALUE "USD".
+           02  FILLER                PIC X(3) VALUE "GBP".
+           02  FILLER                PIC X(3) VALUE "SEK".
+           02  FILLER                PIC X(3) VALUE "NOK".
+           02  FILLER                PIC X(3) VALUE "CHF".
+           02  FILLER                PIC X(3) VALUE "JPY".
+           02  FILLER                PIC X(3) VALUE "CAD".
+           02  FILLER                PIC X(3) VALUE "AUD".
+           02  FILLER                PIC X(3) VALUE "PLN".
+           02  FILLER                PIC X(3) VALUE "CZK".
+           02  FILLER                PIC X(3) VALUE "ISK".
+           02  FILLER                PIC X(3) VALUE "CNY".
+           02  FILLER                PIC X(3) VALUE "HKD".
+           02  FILLER                PIC X(3) VALUE "SGD".
+           02  FILLER                PIC X(3) VALUE "NZD".
+           02  FILLER                PIC X(3) VALUE "ZAR".
+           02  FILLER                PIC X(3) VALUE "TRY".
+           02  FILLER                PIC X(3) VALUE "RUB".
+       01  ISO4217-TABEL-R REDEFINES ISO4217-TABEL.
+           02  ISO4217-KODE          PIC X(3) OCCURS 20 TIMES.
+       01  WS-ISO4217-IX             PIC 99 VALUE ZEROES.
+       01  WS-ISO4217-FUNDET         PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+           PERFORM MAIN-LOGIC.
+           STOP RUN.
+
+      * OPENS KONTOOPT.TXT FOR UPDATE (CREATING IT ON FIRST USE, SAME
+      * STATUS "35" IDIOM AS KUNDEVEDLIGEHOLD.COB) AND KUNDEOPLYSNINGER
+      * READ-ONLY FOR THE KUNDE-ID CROSS-CHECK, THEN DRIVES THE MENU
+      * UNTIL THE OPERATOR ASKS TO STOP.
+       MAIN-LOGIC.
+           OPEN I-O KONTOOPLYSNINGER
+           IF WS-KONTO-STATUS = "35"
+               OPEN OUTPUT KONTOOPLYSNINGER
+               CLOSE KONTOOPLYSNINGER
+               OPEN I-O KONTOOPLYSNINGER
+           END-IF
+           OPEN INPUT KUNDEOPLYSNINGER
+           PERFORM UNTIL WS-FORTSAT = "N"
+               PERFORM SHOW-MENU
+               PERFORM VEJLED-VALG
+           END-PERFORM
+           CLOSE KONTOOPLYSNINGER
+           CLOSE KUNDEOPLYSNINGER.
+
+       SHOW-MENU.
+           DISPLAY " "
+           DISPLAY "KONTOREGISTER VEDLIGEHOLDELSE"
+           DISPLAY "1. TILFOEJ NY KONTO"
+           DISPLAY "2. RET EKSISTERENDE KONTO"
+           DISPLAY "3. LUK (SLET) KONTO"
+           DISPLAY "4. AFSLUT"
+           DISPLAY "VALG: " WITH NO ADVANCING
+           ACCEPT WS-VALG.
+
+       VEJLED-VALG.
+           EVALUATE WS-VALG
+               WHEN "1"
+                   PERFORM TILFOEJ-KONTO
+               WHEN "2"
+                   PERFORM RET-KONTO
+               WHEN "3"
+                   PERFORM LUK-KONTO
+               WHEN "4"
+                   MOVE "N" TO WS-FORTSAT
+               WHEN OTHER
+                   DISPLAY "UGYLDIGT VALG - PROEV IGEN."
+           END-EVALUATE.
+
+      * PROMPTS FOR EVERY MAINTAINABLE FIELD ON KONTOOPL-IN, SHARED BY
+      * TILFOEJ-KONTO AND RET-KONTO.
+       INDTAST-FELTER.
+           DISPLAY "KUNDE-ID (10 TEGN): " WITH NO ADVANCING
+           ACCEPT KUNDE-ID OF KONTOOPL-IN
+           DISPLAY "KONTONUMMER: " WITH NO ADVANCING
+           ACCEPT KONTONUMMER OF KONTOOPL-IN
+           DISPLAY "SALDO: " WITH NO ADVANCING
+           ACCEPT BALANCE OF KONTOOPL-IN
+           DISPLAY "VALUTAKODE (3 TEGN): " WITH NO ADVANCING
+           ACCEPT VALUTAKODE OF KONTOOPL-IN.
+
+      * CHECKS KUNDE-ID OF KONTOOPL-IN AGAINST THE CUSTOMER MASTER -
+      * THE REQUEST THAT ADDS THIS PROGRAM CALLS OUT THIS CHECK BY
+      * NAME, SINCE AN ACCOUNT FOR A KUNDE-ID THAT DOESN'T EXIST HAS
+      * NO STATEMENT TO EVER APPEAR ON.
+       SLAA-KUNDE-OP.
+           MOVE "N" TO WS-KUNDE-FUNDET
+           READ KUNDEOPLYSNINGER KEY IS KUNDE-ID OF KUNDEOPL-IN
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-KUNDE-FUNDET
+           END-READ.
+
+      * REQUIRED-FIELD, FORMAT, AND CROSS-REFERENCE CHECKS RUN BEFORE
+      * EVERY WRITE OR REWRITE, SO A BLANK FIELD OR AN ORPHANED
+      * KUNDE-ID CAN'T REACH KONTOOPT.TXT AND BREAK OPGAVE8/OPGAVE9 ON
+      * THE NEXT BATCH RUN.
+       VALIDER-KONTO.
+           MOVE "N" TO WS-FEJL
+           IF KONTO-ID OF KONTOOPL-IN = SPACES
+               MOVE "Y" TO WS-FEJL
+               MOVE "KONTO-ID ER PAAKRAEVET" TO WS-FEJLTEKST
+           END-IF
+           IF WS-FEJL = "N" AND KUNDE-ID OF KONTOOPL-IN = SPACES
+               MOVE "Y" TO WS-FEJL
+               MOVE "KUNDE-ID ER PAAKRAEVET" TO WS-FEJLTEKST
+           END-IF
+           IF WS-FEJL = "N" AND KONTONUMMER OF KONTOOPL-IN = SPACES
+               MOVE "Y" TO WS-FEJL
+               MOVE "KONTONUMMER ER PAAKRAEVET" TO WS-FEJLTEKST
+           END-IF
+           IF WS-FEJL = "N" AND VALUTAKODE OF KONTOOPL-IN = SPACES
+               MOVE "Y" TO WS-FEJL
+               MOVE "VALUTAKODE ER PAAKRAEVET" TO WS-FEJLTEKST
+           END-IF
+           IF WS-FEJL = "N" AND VALUTAKODE OF KONTOOPL-IN NOT = SPACES
+               PERFORM VALIDER-VALUTAKODE
+               IF WS-ISO4217-FUNDET = "N"
+                   MOVE "Y" TO WS-FEJL
+                   MOVE "VALUTAKODE ER IKKE EN GYLDIG ISO 4217-KODE"
+                       TO WS-FEJLTEKST
+               END-IF
+           END-IF
+           IF WS-FEJL = "N"
+               MOVE KUNDE-ID OF KONTOOPL-IN TO KUNDE-ID OF KUNDEOPL-IN
+               PERFORM SLAA-KUNDE-OP
+               IF WS-KUNDE-FUNDET = "N"
+                   MOVE "Y" TO WS-FEJL
+                   MOVE "KUNDE-ID FINDES IKKE I KUNDEREGISTER"
+                       TO WS-FEJLTEKST
+               END-IF
+           END-IF
+           IF WS-FEJL = "N"
+               PERFORM VALIDER-IBAN
+               IF WS-IBAN-OK = "N"
+                   MOVE "Y" TO WS-FEJL
+                   MOVE "KONTONUMMER ER IKKE ET GYLDIGT IBAN-NUMMER"
+                       TO WS-FEJLTEKST
+               END-IF
+           END-IF.
+
+      * CHECKS VALUTAKODE AGAINST THE ISO 4217 REFERENCE TABLE ABOVE -
+      * A CODE NOT ON THE LIST IS REJECTED HERE RATHER THAN FLOWING
+      * THROUGH TO FORMAT-VALUTATYPE AND SILENTLY LEAVING CUR-VAL-DKK
+      * UNSET ON A LATER STATEMENT RUN.
+       VALIDER-VALUTAKODE.
+           MOVE "N" TO WS-ISO4217-FUNDET
+           PERFORM VARYING WS-ISO4217-IX FROM 1 BY 1
+                   UNTIL WS-ISO4217-IX > 20
+               IF ISO4217-KODE(WS-ISO4217-IX)
+                       = VALUTAKODE OF KONTOOPL-IN
+                   MOVE "Y" TO WS-ISO4217-FUNDET
+               END-IF
+           END-PERFORM.
+
+      * CONFIRMS KONTONUMMER IS A WELL-FORMED IBAN FOR THE CUSTOMER'S
+      * COUNTRY (LANDE-KODE, READ INTO KUNDEOPL-IN BY SLAA-KUNDE-OP
+      * ABOVE, DEFAULTING TO "DK" WHEN LANDE-KODE IS BLANK) BEFORE THE
+      * ACCOUNT IS ACCEPTED - FIRST TWO POSITIONS MUST BE THAT COUNTRY
+      * CODE, THE NEXT TWO MUST BE THE NUMERIC IBAN CHECK DIGITS, AND
+      * THE WHOLE NUMBER MUST PASS THE ISO 7064 MOD-97 CHECKSUM (SEE
+      * BEREGN-IBAN-KONTROL).
+       VALIDER-IBAN.
+           MOVE "J" TO WS-IBAN-OK
+           MOVE ZEROES TO WS-IBAN-LEN
+           PERFORM VARYING WS-IBAN-IX FROM 1 BY 1 UNTIL WS-IBAN-IX > 20
+               IF KONTONUMMER OF KONTOOPL-IN(WS-IBAN-IX:1) NOT = SPACE
+                   MOVE WS-IBAN-IX TO WS-IBAN-LEN
+               END-IF
+           END-PERFORM
+           IF WS-IBAN-LEN < 15
+               MOVE "N" TO WS-IBAN-OK
+           END-IF
+           IF WS-IBAN-OK = "J"
+               MOVE "DK" TO WS-IBAN-LANDE
+               IF LANDE-KODE OF ADRESSE OF KUNDEOPL-IN NOT = SPACES
+                   MOVE LANDE-KODE OF ADRESSE OF KUNDEOPL-IN
+                       TO WS-IBAN-LANDE
+               END-IF
+               IF KONTONUMMER OF KONTOOPL-IN(1:2) NOT = WS-IBAN-LANDE
+                   MOVE "N" TO WS-IBAN-OK
+               END-IF
+           END-IF
+           IF WS-IBAN-OK = "J"
+               IF KONTONUMMER OF KONTOOPL-IN(3:2) IS NOT NUMERIC
+                   MOVE "N" TO WS-IBAN-OK
+               END-IF
+           END-IF
+           IF WS-IBAN-OK = "J"
+               PERFORM BEREGN-IBAN-KONTROL
+               IF WS-IBAN-REMAINDER NOT = 1
+                   MOVE "N" TO WS-IBAN-OK
+               END-IF
+           END-IF.
+
+      * ISO 7064 MOD-97-10 IBAN CHECKSUM: MOVES THE FIRST FOUR
+      * CHARACTERS TO THE END, EXPANDS EACH LETTER TO ITS TWO-DIGIT
+      * ALPHABET POSITION (A=10 ... Z=35, SEE BOGSTAV-TIL-TAL), AND
+      * RUNS A DIGIT-BY-DIGIT REMAINDER OVER THE RESULT SINCE THE FULL
+      * NUMBER IS FAR LARGER THAN ANY COBOL NUMERIC FIELD CAN HOLD. A
+      * GENUINE IBAN DIVIDES EVENLY TO REMAINDER 1.
+       BEREGN-IBAN-KONTROL.
+           MOVE ZEROES TO WS-IBAN-REMAINDER
+           COMPUTE WS-IBAN-LEN4 = WS-IBAN-LEN - 4
+           MOVE SPACES TO WS-IBAN-REARR
+           MOVE KONTONUMMER OF KONTOOPL-IN(5:WS-IBAN-LEN4)
+               TO WS-IBAN-REARR(1:WS-IBAN-LEN4)
+           COMPUTE WS-IBAN-POS = WS-IBAN-LEN4 + 1
+           MOVE KONTONUMMER OF KONTOOPL-IN(1:4)
+               TO WS-IBAN-REARR(WS-IBAN-POS:4)
+           PERFORM VARYING WS-IBAN-IX2 FROM 1 BY 1
+                   UNTIL WS-IBAN-IX2 > WS-IBAN-LEN
+               MOVE WS-IBAN-REARR(WS-IBAN-IX2:1) TO WS-IBAN-CHAR
+               IF WS-IBAN-CHAR IS ALPHABETIC
+                   PERFORM BOGSTAV-TIL-TAL
+                   COMPUTE WS-IBAN-D1 = WS-IBAN-VAL / 10
+                   COMPUTE WS-IBAN-D2 = WS-IBAN-VAL
+                       - (WS-IBAN-D1 * 10)
+                   COMPUTE WS-IBAN-TEMP =
+                       (WS-IBAN-REMAINDER * 10) + WS-IBAN-D1
+                   DIVIDE WS-IBAN-TEMP BY 97
+                       GIVING WS-IBAN-QUOT
+                       REMAINDER WS-IBAN-REMAINDER
+                   COMPUTE WS-IBAN-TEMP =
+                       (WS-IBAN-REMAINDER * 10) + WS-IBAN-D2
+                   DIVIDE WS-IBAN-TEMP BY 97
+                       GIVING WS-IBAN-QUOT
+                       REMAINDER WS-IBAN-REMAINDER
+               ELSE
+                   MOVE WS-IBAN-CHAR TO WS-IBAN-D1
+                   COMPUTE WS-IBAN-TEMP =
+                       (WS-IBAN-REMAINDER * 10) + WS-IBAN-D1
+                   DIVIDE WS-IBAN-TEMP BY 97
+                       GIVING WS-IBAN-QUOT
+                       REMAINDER WS-IBAN-REMAINDER
+               END-IF
+           END-PERFORM.
+
+      * TRANSLATES ONE LETTER IN WS-IBAN-CHAR TO ITS ALPHABET POSITION
+      * PLUS 9 (A=10 ... Z=35), THE WAY ISO 13616 EXPANDS IBAN LETTERS
+      * INTO DIGITS FOR THE MOD-97 CHECK.
+       BOGSTAV-TIL-TAL.
+           MOVE ZEROES TO WS-LETTER-POS
+           PERFORM VARYING WS-L-IX FROM 1 BY 1 UNTIL WS-L-IX > 26
+               IF WS-LETTERS(WS-L-IX:1) = WS-IBAN-CHAR
+                   MOVE WS-L-IX TO WS-LETTER-POS
+               END-IF
+           END-PERFORM
+           COMPUTE WS-IBAN-VAL = WS-LETTER-POS + 9.
+
+       TILFOEJ-KONTO.
+           MOVE SPACES TO KONTOOPL-IN
+           DISPLAY "KONTO-ID (10 TEGN): " WITH NO ADVANCING
+           ACCEPT KONTO-ID OF KONTOOPL-IN
+           PERFORM INDTAST-FELTER
+           PERFORM VALIDER-KONTO
+           IF WS-FEJL = "Y"
+               DISPLAY "KONTO IKKE OPRETTET - " WS-FEJLTEKST
+           ELSE
+               WRITE KONTOOPL-IN
+                   INVALID KEY
+                       DISPLAY "KONTO-ID FINDES ALLEREDE: "
+                           KONTO-ID OF KONTOOPL-IN
+                   NOT INVALID KEY
+                       DISPLAY "KONTO OPRETTET."
+               END-WRITE
+           END-IF.
+
+       RET-KONTO.
+           MOVE SPACES TO KONTOOPL-IN
+           DISPLAY "KONTO-ID DER SKAL RETTES: " WITH NO ADVANCING
+           ACCEPT KONTO-ID OF KONTOOPL-IN
+           READ KONTOOPLYSNINGER KEY IS KONTO-ID OF KONTOOPL-IN
+               INVALID KEY
+                   DISPLAY "KONTO FINDES IKKE: "
+                       KONTO-ID OF KONTOOPL-IN
+               NOT INVALID KEY
+                   PERFORM INDTAST-FELTER
+                   PERFORM VALIDER-KONTO
+                   IF WS-FEJL = "Y"
+                       DISPLAY "KONTO IKKE RETTET - " WS-FEJLTEKST
+                   ELSE
+                       REWRITE KONTOOPL-IN
+                           INVALID KEY
+                               DISPLAY "KUNNE IKKE OPDATERE KONTO."
+                           NOT INVALID KEY
+                               DISPLAY "KONTO RETTET."
+                       END-REWRITE
+                   END-IF
+           END-READ.
+
+      * FLAGS THE ACCOUNT LUKKET RATHER THAN DELETING THE MASTER
+      * RECORD, SO OPGAVE11'S CHECK-LUKKEDE-KONTI CAN STILL FIND IT
+      * AND ISSUE ITS FINAL CLOSING STATEMENT - A DELETED RECORD
+      * WOULD LEAVE NO TRACE FOR THAT PASS TO ACT ON.
+       LUK-KONTO.
+           MOVE SPACES TO KONTOOPL-IN
+           DISPLAY "KONTO-ID DER SKAL LUKKES: " WITH NO ADVANCING
+           ACCEPT KONTO-ID OF KONTOOPL-IN
+           READ KONTOOPLYSNINGER KEY IS KONTO-ID OF KONTOOPL-IN
+               INVALID KEY
+                   DISPLAY "KONTO FINDES IKKE: "
+                       KONTO-ID OF KONTOOPL-IN
+               NOT INVALID KEY
+                   DISPLAY "BEKRAEFT LUKNING AF KONTO "
+                       KONTO-ID OF KONTOOPL-IN " (J/N): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-SVAR
+                   IF WS-SVAR = "J" OR WS-SVAR = "j"
+                       MOVE "LUKKET" TO KONTO-STATUS OF KONTOOPL-IN
+                       REWRITE KONTOOPL-IN
+                           INVALID KEY
+                               DISPLAY "KUNNE IKKE LUKKE KONTO."
+                           NOT INVALID KEY
+                               DISPLAY "KONTO LUKKET."
+                       END-REWRITE
+                   ELSE
+                       DISPLAY "LUKNING ANNULLERET."
+                   END-IF
+           END-READ.
