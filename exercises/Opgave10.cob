@@ -7,19 +7,50 @@
            ALPHABET EUROPEAN-EXTENDED IS STANDARD-1.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      * KEYED BY KUNDE-ID SO STATEMENT PROCESSING CAN READ A CUSTOMER
+      * STRAIGHT BY KEY INSTEAD OF LOADING THE WHOLE MASTER INTO AN
+      * OCCURS TABLE SIZED ON A GUESS; KONTO-ID IS CARRIED AS AN
+      * ALTERNATE KEY SINCE FIND-OPENING-BALANCE LOOKS ACCOUNTS UP BY
+      * KONTO-ID, NOT BY KUNDE-ID.
            SELECT KUNDEOPLYSNINGER ASSIGN TO "Kundeoplysninger.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDE-ID OF KUNDEOPL-IN
+               ALTERNATE RECORD KEY IS
+                   KONTO-ID OF KONTOINFO OF KUNDEOPL-IN.
+      * KEYED BY REG-NR SO FIND-BANK CAN READ A BANK STRAIGHT BY KEY
+      * INSTEAD OF SUBSCRIPTING AN OCCURS TABLE LOADED FROM THE WHOLE
+      * FILE.
            SELECT BANKOPLYSNINGER ASSIGN TO "Banker.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-NR OF BANKOPL-IN.
+      * TRANSAKTIONERKONTROL RUNS AHEAD OF THIS PROGRAM AND SPLITS THE
+      * RAW FEED INTO THIS FILE (ROWS THAT PARSED CLEANLY) AND
+      * TRANSAKTIONERAFVIGELSER.TXT (ROWS THAT DIDN'T), SO A SHORT OR
+      * CORRUPT LINE IN TRANSAKTIONER.TXT CAN'T MISALIGN INTO THE WRONG
+      * FIELDS AND PRINT GARBAGE ON SOMEONE ELSE'S STATEMENT.
+           SELECT TRANSAKTIONER ASSIGN TO "TransaktionerValideret.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANSAKTIONER ASSIGN TO "Transaktioner.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT SORT-TRANSAKTIONER ASSIGN TO "WRK.tmp".
+      * NAMED AT RUN TIME FROM THE JOB'S START DATE/TIME (SEE
+      * BUILD-WORKFILE-NAME) INSTEAD OF A FIXED NAME, SO TWO STATEMENT
+      * RUNS (E.G. A BRANCH REPRINT ALONGSIDE THE NIGHTLY JOB) DON'T
+      * STOMP ON EACH OTHER'S SORT WORK FILE.
+           SELECT SORT-TRANSAKTIONER ASSIGN TO WS-WORKFILE-NAME.
            SELECT SORTED-TRANSAKTIONER ASSIGN TO "SortedTrans.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-FILE ASSIGN TO "Kontoudskrift.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT KUNDE-DUPLIKATER ASSIGN TO "KundeDuplikater.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BANK-AFVIGELSER ASSIGN TO "BankAfvigelser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * SHARED ACROSS ALL THE BANK PROGRAM VARIANTS (OPGAVE6-11) - SEE
+      * START-AUDIT-LOG/WRITE-AUDIT-LOG.
+           SELECT BATCH-AUDIT-LOG ASSIGN TO "BatchAuditLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
 
-       
        DATA DIVISION.
        FILE SECTION.
        FD  KUNDEOPLYSNINGER.
@@ -45,9 +76,30 @@
            01  OUTPUT-RECORD.
                02  NAVN-ADR            PIC X(300) VALUE SPACES.
 
+       FD  KUNDE-DUPLIKATER.
+           01  DUPLIKAT-RECORD.
+               02  DUPLIKAT-LINE       PIC X(100) VALUE SPACES.
+
+       FD  BANK-AFVIGELSER.
+           01  BANK-AFV-RECORD.
+               02  BANK-AFV-LINE       PIC X(100) VALUE SPACES.
+
+       FD  BATCH-AUDIT-LOG.
+           01  AUDIT-LOG-RECORD.
+               02  AUDIT-LOG-LINE      PIC X(150) VALUE SPACES.
+
        WORKING-STORAGE SECTION.
-       01  BANKOPL-AR OCCURS 100 TIMES.
-           COPY "BANKER.cpy".
+      * BATCH RUN AUDIT LOG - SEE START-AUDIT-LOG/WRITE-AUDIT-LOG.
+       01  WS-PROGRAM-NAME          PIC X(10) VALUE "OPGAVE10".
+       01  WS-RUN-START-DATE        PIC 9(8).
+       01  WS-RUN-START-TIME        PIC 9(8).
+       01  WS-RUN-END-DATE          PIC 9(8).
+       01  WS-RUN-END-TIME          PIC 9(8).
+       01  WS-RECS-IN               PIC 9(9) VALUE ZEROES.
+       01  WS-RECS-OUT              PIC 9(9) VALUE ZEROES.
+      * BANKOPLYSNINGER AND KUNDEOPLYSNINGER ARE KEYED FILES NOW (SEE
+      * FILE-CONTROL) - FIND-BANK/FIND-OPENING-BALANCE READ THEM
+      * DIRECTLY BY KEY, NO MORE WHOLE-FILE ARRAYS.
        01  PREV-REC.
            COPY "TRANSAKTIONER.cpy".
        01  START-BALANCE           PIC 99999999999V99.
@@ -57,41 +109,48 @@
        01  IX2                     PIC 99999 VALUE 1.
        01  IX3                     PIC 99999 VALUE 1.
        01  BLANKSPACE              PIC X(40) VALUE SPACES.
-       01  ANTAL-BANK              PIC 999 VALUE ZEROES.
-       01  ANTAL-KUNDER            PIC 999 VALUE ZEROES.
        01  CURRENT-CHAR            PIC X(1).
        01  PREVIOUS-CHAR           PIC X(1) VALUE SPACE.
-       01  CUR-REG                 PIC 9999 VALUE ZEROES.
+       01  WS-BANK-FOUND           PIC X VALUE "N".
+      * PAGE-BREAK CONTROL FOR KONTOUDSKRIFT.TXT - SEE WRITE-LINE,
+      * ADVANCE-PAGE AND NEW-CUSTOMER-PAGE BELOW.
+       01  WS-LINE-COUNT           PIC 999 VALUE ZEROES.
+       01  WS-LINES-PER-PAGE       PIC 999 VALUE 060.
+       01  WS-FIRST-CUSTOMER       PIC X VALUE "Y".
        01  CUR-BALANCE             PIC 99999999999V99 VALUE 50000.
-       01  EOF-BANK PIC X VALUE "N".
        01  EOF-MAIN PIC X VALUE "N".
+       01  WS-KUNDE-FOUND PIC X VALUE "N".
+      * SEEN-LIST FOR THE DUPLICATE-KUNDE-ID PRE-LOAD CHECK BELOW.
+       01  SET-KUNDE-ID OCCURS 999 TIMES PIC X(10) VALUE SPACES.
+       01  ANTAL-SET                PIC 999 VALUE ZEROES.
+       01  EOF-DUP PIC X VALUE "N".
+       01  WS-DUP-FOUND PIC X VALUE "N".
        01  WS-BALANCE-DISPLAY.
            03  BALANCE-DISPLAY PIC -ZZZ,ZZ9.99.
-       
+      * RUN-SPECIFIC SORT WORK FILE NAME - SEE BUILD-WORKFILE-NAME.
+       01  WS-RUN-DATE              PIC 9(8).
+       01  WS-RUN-TIME              PIC 9(8).
+       01  WS-WORKFILE-NAME         PIC X(30) VALUE SPACES.
+
        PROCEDURE DIVISION.
            PERFORM MAIN-LOGIC.
            STOP RUN.
        MAIN-LOGIC.
-           SORT SORT-TRANSAKTIONER ON 
-               ASCENDING KEY KONTO-ID OF SORT-REC
+           PERFORM START-AUDIT-LOG
+           PERFORM CHECK-KUNDE-DUPLIKATER
+           PERFORM BUILD-WORKFILE-NAME
+           SORT SORT-TRANSAKTIONER ON
+               ASCENDING KEY CPR OF SORT-REC
+                           KONTO-ID OF SORT-REC
                            TIDSPUNKT OF SORT-REC
                USING TRANSAKTIONER GIVING SORTED-TRANSAKTIONER.
            
+           OPEN INPUT KUNDEOPLYSNINGER
            OPEN INPUT BANKOPLYSNINGER
            OPEN INPUT SORTED-TRANSAKTIONER
            OPEN OUTPUT OUTPUT-FILE
-           
-           PERFORM UNTIL EOF-BANK = "Y"
-               READ BANKOPLYSNINGER
-               AT END
-                   MOVE "Y" TO EOF-BANK
-               NOT AT END
-                   MOVE BANKOPL-IN TO BANKOPL-AR(IX)
-                   DISPLAY BANKOPL-AR(IX)
-                   ADD 1 TO IX
-               END-READ
-           END-PERFORM
-           
+           OPEN OUTPUT BANK-AFVIGELSER
+
       *    READ SORTED-TRANSAKTIONER
       *        AT END
       *            MOVE "Y" TO EOF-MAIN
@@ -104,38 +163,192 @@
       *    PERFORM FORMAT-BANKINFO
       *    MOVE 50000 TO CUR-BALANCE
                
-           DISPLAY "IX AFTER FIRST LOOP: " IX
            MOVE 1 TO IX
-           DISPLAY "IX BEFORE LOOP: " IX
-           DISPLAY "ACC: " REG-NR OF PREV-REC
            PERFORM UNTIL EOF-MAIN = "Y"
                READ SORTED-TRANSAKTIONER
                AT END
                    MOVE "Y" TO EOF-MAIN
                NOT AT END
-                   IF IX > 10
-                       MOVE "Y" TO EOF-MAIN
-                   END-IF
+                   ADD 1 TO WS-RECS-IN
                    ADD 1 TO IX
       *            DISPLAY "PREVIOUS IS: " PREV-REC
       *            DISPLAY "CURRENT IS: " SORTED-REC
                    IF KONTO-ID OF SORTED-REC NOT = KONTO-ID OF
                            PREV-REC
                        MOVE SORTED-REC TO PREV-REC
-                       MOVE REG-NR OF PREV-REC TO CUR-REG
-                       
-                       PERFORM FORMAT-KUNDEINFO
-                       PERFORM FORMAT-BANKINFO
-                       MOVE 50000 TO CUR-BALANCE
+                       PERFORM FIND-BANK
+                       PERFORM FIND-OPENING-BALANCE
+
+                       IF WS-BANK-FOUND = "Y" AND WS-KUNDE-FOUND = "Y"
+                           PERFORM NEW-CUSTOMER-PAGE
+                           PERFORM FORMAT-KUNDEINFO
+                           PERFORM FORMAT-BANKINFO
+                           PERFORM FORMAT-KOLONNE-NAVNE
+                       END-IF
+                   END-IF
+                   IF WS-BANK-FOUND = "Y" AND WS-KUNDE-FOUND = "Y"
+                       PERFORM FORMAT-TRANSAKTIONER
+                       ADD 1 TO WS-RECS-OUT
                    END-IF
-                   PERFORM FORMAT-TRANSAKTIONER
                END-READ
            END-PERFORM
 
+           CLOSE BANK-AFVIGELSER
+           CLOSE KUNDEOPLYSNINGER
            CLOSE BANKOPLYSNINGER
            CLOSE SORTED-TRANSAKTIONER
            CLOSE OUTPUT-FILE
+           PERFORM WRITE-AUDIT-LOG
            STOP RUN.
+
+      * CAPTURES THE JOB'S START DATE/TIME BEFORE ANYTHING ELSE RUNS,
+      * SO WRITE-AUDIT-LOG CAN REPORT HOW LONG THE WHOLE RUN TOOK.
+       START-AUDIT-LOG.
+           ACCEPT WS-RUN-START-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-START-TIME FROM TIME.
+
+      * APPENDS ONE LINE TO BATCHAUDITLOG.TXT (SHARED BY EVERY BANK
+      * PROGRAM VARIANT) RECORDING THIS PROGRAM'S NAME, START/END
+      * TIME, AND HOW MANY TRANSACTIONS IT READ AND ACTUALLY POSTED TO
+      * A STATEMENT, SO A SHORT REPORT CAN BE TRACED BACK TO EITHER A
+      * SHORT SOURCE FILE OR A RUN THAT DROPPED RECORDS (E.G. VIA
+      * FIND-BANK'S BANKAFVIGELSER.TXT SKIP).
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-RUN-END-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           OPEN EXTEND BATCH-AUDIT-LOG
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING WS-PROGRAM-NAME DELIMITED BY SIZE
+               "  START " DELIMITED BY SIZE
+               WS-RUN-START-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUN-START-TIME DELIMITED BY SIZE
+               "  END " DELIMITED BY SIZE
+               WS-RUN-END-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUN-END-TIME DELIMITED BY SIZE
+               "  IN " DELIMITED BY SIZE
+               WS-RECS-IN DELIMITED BY SIZE
+               "  OUT " DELIMITED BY SIZE
+               WS-RECS-OUT DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE BATCH-AUDIT-LOG.
+
+      * LOOKS UP THE CUSTOMER MASTER RECORD FOR THE ACCOUNT IN
+      * PREV-REC AND SEEDS CUR-BALANCE FROM ITS KONTOINFO BALANCE
+      * INSTEAD OF A FLAT CONSTANT. READS KUNDEOPLYSNINGER DIRECTLY BY
+      * ITS KONTO-ID ALTERNATE KEY INSTEAD OF SCANNING A WHOLE-FILE
+      * ARRAY.
+      * ANALOGOUS TO FIND-BANK - ON FAILURE LOGS THE ACCOUNT TO
+      * BANKAFVIGELSER.TXT AND LEAVES WS-KUNDE-FOUND "N" SO THE
+      * CALLER SKIPS THAT ACCOUNT'S STATEMENT ENTIRELY INSTEAD OF
+      * PRINTING ONE WITH A BOGUS ZERO OPENING BALANCE.
+       FIND-OPENING-BALANCE.
+           MOVE "N" TO WS-KUNDE-FOUND
+           MOVE ZEROES TO CUR-BALANCE
+           MOVE KONTO-ID OF PREV-REC
+               TO KONTO-ID OF KONTOINFO OF KUNDEOPL-IN
+           READ KUNDEOPLYSNINGER
+                   KEY IS KONTO-ID OF KONTOINFO OF KUNDEOPL-IN
+               INVALID KEY
+                   DISPLAY "NO CUSTOMER MASTER RECORD FOR KONTO-ID: "
+                       KONTO-ID OF PREV-REC
+                   MOVE SPACES TO BANK-AFV-RECORD
+                   STRING "INGEN KUNDE FOR KONTO-ID: "
+                       DELIMITED BY SIZE
+                       KONTO-ID OF PREV-REC DELIMITED BY SIZE
+                       INTO BANK-AFV-RECORD
+                   WRITE BANK-AFV-RECORD
+               NOT INVALID KEY
+                   MOVE BALANCE OF KONTOINFO OF KUNDEOPL-IN
+                       TO CUR-BALANCE
+                   MOVE "Y" TO WS-KUNDE-FOUND
+           END-READ.
+
+      * LOOKS UP PREV-REC'S REG-NR IN BANKOPLYSNINGER BY ITS RECORD
+      * KEY INSTEAD OF SUBSCRIPTING A WHOLE-FILE ARRAY WITH IT, SO A
+      * CLOSED OR MISSPELLED REG-NR ON A TRANSACTION CAN'T RUN US OFF
+      * THE END OF A TABLE. ON FAILURE LOGS THE ACCOUNT TO
+      * BANKAFVIGELSER.TXT AND LEAVES WS-BANK-FOUND "N" SO THE CALLER
+      * SKIPS THAT ACCOUNT'S STATEMENT ENTIRELY.
+       FIND-BANK.
+           MOVE "N" TO WS-BANK-FOUND
+           MOVE REG-NR OF PREV-REC TO REG-NR OF BANKOPL-IN
+           READ BANKOPLYSNINGER KEY IS REG-NR OF BANKOPL-IN
+               INVALID KEY
+                   MOVE SPACES TO BANK-AFV-RECORD
+                   STRING "INGEN BANK FOR REG-NR: "
+                       DELIMITED BY SIZE
+                       REG-NR OF PREV-REC DELIMITED BY SIZE
+                       " - KONTO-ID: " DELIMITED BY SIZE
+                       KONTO-ID OF PREV-REC DELIMITED BY SIZE
+                       INTO BANK-AFV-RECORD
+                   WRITE BANK-AFV-RECORD
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-BANK-FOUND
+           END-READ.
+
+      * BUILDS THIS RUN'S SORT WORK FILE NAME FROM THE JOB'S START
+      * DATE/TIME SO CONCURRENT STATEMENT RUNS EACH GET THEIR OWN
+      * WRK FILE INSTEAD OF SHARING A FIXED "WRK.TMP".
+       BUILD-WORKFILE-NAME.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE SPACES TO WS-WORKFILE-NAME
+           STRING "WRK" DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               WS-RUN-TIME DELIMITED BY SIZE
+               ".tmp" DELIMITED BY SIZE
+               INTO WS-WORKFILE-NAME.
+
+      * PRE-LOAD PASS OVER KUNDEOPLYSNINGER.TXT THAT FLAGS ANY
+      * KUNDE-ID APPEARING MORE THAN ONCE BEFORE THE REAL READ LOOP
+      * IN MAIN-LOGIC EVER TOUCHES THE FILE, SINCE A DUPLICATE RECORD
+      * HAS SILENTLY PRODUCED TWO STATEMENTS FOR ONE CUSTOMER BEFORE.
+      * NOW DEFENSE-IN-DEPTH ONLY - KUNDEOPLYSNINGER'S RECORD KEY IS
+      * KUNDE-ID (SEE THE SELECT CLAUSE ABOVE), SO THE FILE SYSTEM
+      * ITSELF NO LONGER ALLOWS A DUPLICATE KUNDE-ID TO BE WRITTEN.
+      * KEPT RUNNING IN CASE A KUNDEOPLYSNINGER.TXT IS EVER LOADED
+      * OUTSIDE THE INDEXED FILE SYSTEM (E.G. HAND-EDITED, OR REBUILT
+      * FROM A LINE SEQUENTIAL EXTRACT) AND PICKS UP A DUPLICATE THAT
+      * WAY - KUNDEDUPLIKATER.TXT IS EXPECTED TO BE EMPTY IN NORMAL
+      * OPERATION.
+       CHECK-KUNDE-DUPLIKATER.
+           OPEN INPUT KUNDEOPLYSNINGER
+           OPEN OUTPUT KUNDE-DUPLIKATER
+           PERFORM UNTIL EOF-DUP = "Y"
+               READ KUNDEOPLYSNINGER
+                   AT END
+                       MOVE "Y" TO EOF-DUP
+                   NOT AT END
+                       MOVE "N" TO WS-DUP-FOUND
+                       PERFORM VARYING IX3 FROM 1 BY 1
+                               UNTIL IX3 > ANTAL-SET
+                           IF KUNDE-ID OF KUNDEOPL-IN
+                                   = SET-KUNDE-ID(IX3)
+                               MOVE "Y" TO WS-DUP-FOUND
+                           END-IF
+                       END-PERFORM
+                       IF WS-DUP-FOUND = "Y"
+                           MOVE SPACES TO DUPLIKAT-RECORD
+                           STRING "DUPLIKERET KUNDE-ID: "
+                               DELIMITED BY SIZE
+                               KUNDE-ID OF KUNDEOPL-IN
+                               DELIMITED BY SIZE
+                               INTO DUPLIKAT-RECORD
+                           WRITE DUPLIKAT-RECORD
+                       ELSE
+                           ADD 1 TO ANTAL-SET
+                           MOVE KUNDE-ID OF KUNDEOPL-IN
+                               TO SET-KUNDE-ID(ANTAL-SET)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE KUNDEOPLYSNINGER
+           CLOSE KUNDE-DUPLIKATER
+           MOVE "N" TO EOF-DUP
+           MOVE 1 TO IX3.
       *MAIN-LOGIC.
       *    OPEN INPUT KUNDEOPLYSNINGER
       *    OPEN INPUT BANKOPLYSNINGER
@@ -230,62 +443,106 @@
       *    CLOSE OUTPUT-FILE
       *    STOP RUN.
        
+      * EVERY LINE OF THE STATEMENT GOES THROUGH HERE SO THE PAGE
+      * CAN BE BROKEN AND THE COLUMN HEADER REPEATED (SEE
+      * ADVANCE-PAGE) ONCE A CUSTOMER'S TRANSACTION LIST RUNS PAST
+      * WS-LINES-PER-PAGE, INSTEAD OF SPLITTING MID-LIST WITH NO
+      * HEADER ON THE NEXT SHEET.
+       WRITE-LINE.
+           WRITE OUTPUT-RECORD
+           ADD 1 TO WS-LINE-COUNT
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM ADVANCE-PAGE
+           END-IF.
+
+       ADVANCE-PAGE.
+           MOVE SPACES TO OUTPUT-RECORD
+           MOVE X'0C' TO NAVN-ADR(1:1)
+           WRITE OUTPUT-RECORD
+           MOVE 0 TO WS-LINE-COUNT
+           PERFORM FORMAT-KOLONNE-NAVNE.
+
+      * FORCES EACH CUSTOMER'S STATEMENT TO START ON A FRESH PAGE
+      * (EXCEPT THE VERY FIRST ONE, ALREADY AT THE TOP OF THE FILE)
+      * SO A PRINTED STATEMENT NEVER OPENS WITH THE TAIL END OF THE
+      * PREVIOUS CUSTOMER'S PAGE.
+       NEW-CUSTOMER-PAGE.
+           IF WS-FIRST-CUSTOMER = "Y"
+               MOVE "N" TO WS-FIRST-CUSTOMER
+           ELSE
+               MOVE SPACES TO OUTPUT-RECORD
+               MOVE X'0C' TO NAVN-ADR(1:1)
+               WRITE OUTPUT-RECORD
+               MOVE 0 TO WS-LINE-COUNT
+           END-IF.
+
+       FORMAT-KOLONNE-NAVNE.
+           MOVE SPACES TO OUTPUT-RECORD
+           PERFORM WRITE-LINE
+           STRING "Dato          "
+               "Tidspunkt   "
+               "Transaktionstype    "
+               "Beloeb          "
+               "Butik"
+               INTO OUTPUT-RECORD
+           PERFORM WRITE-LINE.
+
        FORMAT-KUNDEINFO.
                MOVE "--------------------------------------------"
                    TO OUTPUT-RECORD
-               WRITE OUTPUT-RECORD
+               PERFORM WRITE-LINE
                MOVE SPACES TO OUTPUT-RECORD
                STRING "Kunde: " DELIMITED BY SIZE
                    NAVN OF SORTED-REC DELIMITED BY SIZE
                    INTO OUTPUT-RECORD
                END-STRING
-               WRITE OUTPUT-RECORD
+               PERFORM WRITE-LINE
                STRING "Adresse: " DELIMITED BY SIZE
                    ADRESSE OF SORTED-REC DELIMITED BY SIZE
                    INTO OUTPUT-RECORD
                END-STRING
-               WRITE OUTPUT-RECORD.
+               PERFORM WRITE-LINE.
 
        FORMAT-BANKINFO.
                MOVE SPACES TO OUTPUT-RECORD
                STRING BLANKSPACE DELIMITED BY SIZE
                    "Registreringsnummer: " DELIMITED BY SIZE
-                   REG-NR OF BANKOPL-AR(CUR-REG) DELIMITED BY SIZE
+                   REG-NR OF BANKOPL-IN DELIMITED BY SIZE
                    INTO OUTPUT-RECORD
                END-STRING
-               WRITE OUTPUT-RECORD
+               PERFORM WRITE-LINE
            
                MOVE SPACES TO OUTPUT-RECORD
                STRING BLANKSPACE DELIMITED BY SIZE
                    "Bank: " DELIMITED BY SIZE
-                   BANKNAVN OF BANKOPL-AR(CUR-REG) DELIMITED BY SIZE
+                   BANKNAVN OF BANKOPL-IN DELIMITED BY SIZE
                    INTO OUTPUT-RECORD
                END-STRING
-               WRITE OUTPUT-RECORD
+               PERFORM WRITE-LINE
            
                MOVE SPACES TO OUTPUT-RECORD
                STRING BLANKSPACE DELIMITED BY SIZE
                    "Bankadresse: " DELIMITED BY SIZE
-                   BANKADRESSE OF BANKOPL-AR(CUR-REG) DELIMITED BY SIZE
+                   BANKADRESSE OF BANKOPL-IN DELIMITED BY SIZE
                    INTO OUTPUT-RECORD
                END-STRING
-               WRITE OUTPUT-RECORD
+               PERFORM WRITE-LINE
            
                MOVE SPACES TO OUTPUT-RECORD
                STRING BLANKSPACE DELIMITED BY SIZE
                    "Telefon: " DELIMITED BY SIZE
-                   TELEFON OF BANKOPL-AR(CUR-REG) DELIMITED BY SIZE
+                   TELEFON OF BANKOPL-IN DELIMITED BY SIZE
                    INTO OUTPUT-RECORD
                END-STRING
-               WRITE OUTPUT-RECORD
+               PERFORM WRITE-LINE
            
                MOVE SPACES TO OUTPUT-RECORD
                STRING BLANKSPACE DELIMITED BY SIZE
                    "E-mail: " DELIMITED BY SIZE
-                   EMAIL OF BANKOPL-AR(CUR-REG) DELIMITED BY SIZE
+                   EMAIL OF BANKOPL-IN DELIMITED BY SIZE
                    INTO OUTPUT-RECORD
                END-STRING
-               WRITE OUTPUT-RECORD.
+               PERFORM WRITE-LINE.
        
        FORMAT-TRANSAKTIONER.
                MOVE SPACES TO OUTPUT-RECORD
@@ -296,9 +553,4 @@
                    BUTIK OF SORTED-REC DELIMITED BY SIZE
                    INTO OUTPUT-RECORD
                END-STRING
-               DISPLAY TIDSPUNKT OF SORTED-REC
-               DISPLAY TRANSAKTIONSTYPE OF SORTED-REC
-               DISPLAY BELØB OF SORTED-REC
-               DISPLAY VALUTA OF SORTED-REC
-               DISPLAY BUTIK OF SORTED-REC
-               WRITE OUTPUT-RECORD.
+               PERFORM WRITE-LINE.
