@@ -8,8 +8,14 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-FILE ASSIGN TO "out.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT KUNDE-DUPLIKATER ASSIGN TO "KundeDuplikater.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * SHARED ACROSS ALL THE BANK PROGRAM VARIANTS (OPGAVE6-11) - SEE
+      * START-AUDIT-LOG/WRITE-AUDIT-LOG.
+           SELECT BATCH-AUDIT-LOG ASSIGN TO "BatchAuditLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
 
-       
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
@@ -17,8 +23,22 @@
            COPY "KUNDER2.cpy".
        FD OUTPUT-FILE.
        01 OUTPUT-RECORD.
-           02  NAVN-ADR            PIC X(100).    
+           02  NAVN-ADR            PIC X(100).
+       FD KUNDE-DUPLIKATER.
+       01 DUPLIKAT-RECORD.
+           02  DUPLIKAT-LINE       PIC X(100) VALUE SPACES.
+       FD BATCH-AUDIT-LOG.
+       01 AUDIT-LOG-RECORD.
+           02  AUDIT-LOG-LINE      PIC X(150) VALUE SPACES.
        WORKING-STORAGE SECTION.
+      * BATCH RUN AUDIT LOG - SEE START-AUDIT-LOG/WRITE-AUDIT-LOG.
+       01  WS-PROGRAM-NAME          PIC X(10) VALUE "OPGAVE7".
+       01  WS-RUN-START-DATE        PIC 9(8).
+       01  WS-RUN-START-TIME        PIC 9(8).
+       01  WS-RUN-END-DATE          PIC 9(8).
+       01  WS-RUN-END-TIME          PIC 9(8).
+       01  WS-RECS-IN               PIC 9(9) VALUE ZEROES.
+       01  WS-RECS-OUT              PIC 9(9) VALUE ZEROES.
        01  FULDT-NAVN              PIC X(40).
        01  RENS-FULDT-NAVN         PIC X(40).
        01  IX                      PIC 9(2).
@@ -26,14 +46,24 @@
        01  CURRENT-CHAR            PIC X(1).
        01  PREVIOUS-CHAR           PIC X(1) VALUE SPACE.
        01  EOF PIC X VALUE 'N'.
+      * SEEN-LIST FOR THE DUPLICATE-KUNDE-ID PRE-LOAD CHECK BELOW -
+      * SIZED TO THE SAME 999 CEILING AS THE REST OF THE BANK
+      * PROGRAMS' CUSTOMER TABLES.
+       01  SET-KUNDE-ID OCCURS 999 TIMES PIC X(10) VALUE SPACES.
+       01  ANTAL-SET                PIC 9(3) VALUE ZEROES.
+       01  IX3                      PIC 9(3) VALUE 1.
+       01  EOF-DUP                  PIC X VALUE "N".
+       01  WS-DUP-FOUND             PIC X VALUE "N".
        01  WS-BALANCE-DISPLAY.
            03  BALANCE-DISPLAY PIC -ZZZ,ZZ9.99.
-       
+
        PROCEDURE DIVISION.
            PERFORM MAIN-LOGIC.
            STOP RUN.
-       
+
        MAIN-LOGIC.
+           PERFORM START-AUDIT-LOG
+           PERFORM CHECK-KUNDE-DUPLIKATER
            OPEN INPUT INPUT-FILE
            OPEN OUTPUT OUTPUT-FILE
 
@@ -42,6 +72,8 @@
                    AT END
                        MOVE 'Y' TO EOF
                    NOT AT END
+                       ADD 1 TO WS-RECS-IN
+                       ADD 1 TO WS-RECS-OUT
                        MOVE KUNDE-ID TO NAVN-ADR
                        MOVE NAVN-ADR TO OUTPUT-RECORD
                        WRITE OUTPUT-RECORD
@@ -86,13 +118,106 @@
    
            CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE
+           PERFORM WRITE-AUDIT-LOG
            STOP RUN.
-       
+
+      * CAPTURES THE JOB'S START DATE/TIME BEFORE ANYTHING ELSE RUNS,
+      * SO WRITE-AUDIT-LOG CAN REPORT HOW LONG THE WHOLE RUN TOOK.
+       START-AUDIT-LOG.
+           ACCEPT WS-RUN-START-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-START-TIME FROM TIME.
+
+      * APPENDS ONE LINE TO BATCHAUDITLOG.TXT (SHARED BY EVERY BANK
+      * PROGRAM VARIANT) RECORDING THIS PROGRAM'S NAME, START/END
+      * TIME, AND HOW MANY RECORDS IT READ AND WROTE, SO A SHORT
+      * REPORT CAN BE TRACED BACK TO EITHER A SHORT SOURCE FILE OR A
+      * RUN THAT DROPPED RECORDS.
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-RUN-END-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           OPEN EXTEND BATCH-AUDIT-LOG
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING WS-PROGRAM-NAME DELIMITED BY SIZE
+               "  START " DELIMITED BY SIZE
+               WS-RUN-START-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUN-START-TIME DELIMITED BY SIZE
+               "  END " DELIMITED BY SIZE
+               WS-RUN-END-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUN-END-TIME DELIMITED BY SIZE
+               "  IN " DELIMITED BY SIZE
+               WS-RECS-IN DELIMITED BY SIZE
+               "  OUT " DELIMITED BY SIZE
+               WS-RECS-OUT DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE BATCH-AUDIT-LOG.
+
+      * PRE-LOAD PASS OVER KUNDEOPLYSNINGER.TXT THAT FLAGS ANY
+      * KUNDE-ID APPEARING MORE THAN ONCE BEFORE THE REAL READ LOOP
+      * ABOVE EVER TOUCHES THE FILE, SINCE A DUPLICATE RECORD HAS
+      * SILENTLY PRODUCED TWO STATEMENTS FOR ONE CUSTOMER BEFORE.
+       CHECK-KUNDE-DUPLIKATER.
+           OPEN INPUT INPUT-FILE
+           OPEN OUTPUT KUNDE-DUPLIKATER
+           PERFORM UNTIL EOF-DUP = "Y"
+               READ INPUT-FILE INTO INPUT-RECORD
+                   AT END
+                       MOVE "Y" TO EOF-DUP
+                   NOT AT END
+                       MOVE "N" TO WS-DUP-FOUND
+                       PERFORM VARYING IX3 FROM 1 BY 1
+                               UNTIL IX3 > ANTAL-SET
+                           IF KUNDE-ID OF INPUT-RECORD
+                                   = SET-KUNDE-ID(IX3)
+                               MOVE "Y" TO WS-DUP-FOUND
+                           END-IF
+                       END-PERFORM
+                       IF WS-DUP-FOUND = "Y"
+                           MOVE SPACES TO DUPLIKAT-RECORD
+                           STRING "DUPLIKERET KUNDE-ID: "
+                               DELIMITED BY SIZE
+                               KUNDE-ID OF INPUT-RECORD
+                               DELIMITED BY SIZE
+                               INTO DUPLIKAT-RECORD
+                           WRITE DUPLIKAT-RECORD
+                       ELSE
+                           ADD 1 TO ANTAL-SET
+                           MOVE KUNDE-ID OF INPUT-RECORD
+                               TO SET-KUNDE-ID(ANTAL-SET)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE INPUT-FILE
+           CLOSE KUNDE-DUPLIKATER
+           MOVE "N" TO EOF-DUP.
+
+      * BUILDS FULDT-NAVN FROM FORNAVN/EFTERNAVN AND COLLAPSES ANY
+      * REPEATED SPACES (REAL KUNDEOPLYSNINGER.TXT ROWS DO HAVE
+      * DOUBLE-SPACED OR TRAILING-SPACE NAMES) BEFORE PRINTING -
+      * SAME CLEANUP AS THE OPGAVE3 DEMO. RENS-FULDT-NAVN/IX2/
+      * PREVIOUS-CHAR ARE RESET EVERY CALL SO ONE CUSTOMER'S NAME
+      * CAN'T LEAK INTO THE NEXT.
        FORMAT-NAVN.
+           MOVE SPACES TO FULDT-NAVN
            STRING FORNAVN DELIMITED BY SIZE " "
                DELIMITED BY SIZE EFTERNAVN
                DELIMITED BY SIZE
-               INTO NAVN-ADR
+               INTO FULDT-NAVN
+           MOVE SPACES TO RENS-FULDT-NAVN
+           MOVE SPACE TO PREVIOUS-CHAR
+           MOVE 1 TO IX2
+           PERFORM VARYING IX FROM 1 BY 1
+                   UNTIL IX > LENGTH OF FULDT-NAVN
+               MOVE FULDT-NAVN(IX:1) TO CURRENT-CHAR
+               IF NOT (CURRENT-CHAR = SPACE AND PREVIOUS-CHAR = SPACE)
+                   MOVE CURRENT-CHAR TO RENS-FULDT-NAVN(IX2:1)
+                   ADD 1 TO IX2
+               END-IF
+               MOVE CURRENT-CHAR TO PREVIOUS-CHAR
+           END-PERFORM
+           MOVE RENS-FULDT-NAVN TO NAVN-ADR
            MOVE NAVN-ADR TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD.
        
@@ -108,7 +233,7 @@
        FORMAT-BY.
            STRING POSTNR DELIMITED BY SIZE " "
                DELIMITED BY SIZE BYNAVN
-               DELIMITED BY LINE
+               DELIMITED BY SIZE
                INTO NAVN-ADR
            MOVE NAVN-ADR TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD.
