@@ -0,0 +1,312 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * SAME KEYING AS OPGAVE11 - KUNDE-ID IS THE PRIMARY KEY, KONTO-ID
+      * IS CARRIED AS AN ALTERNATE KEY SINCE OTHER PROGRAMS LOOK
+      * CUSTOMERS UP BY EITHER.
+           SELECT KUNDEOPLYSNINGER ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDE-ID OF KUNDEOPL-IN
+               ALTERNATE RECORD KEY IS
+                   KONTO-ID OF KONTOINFO OF KUNDEOPL-IN
+               FILE STATUS IS WS-KUNDE-STATUS.
+      * HOLDS THE LAST KUNDE-ID HANDED OUT BY NAESTE-KUNDE-ID, SO TWO
+      * CUSTOMERS CAN'T END UP WITH THE SAME "NEXT" ID THE WAY HAND-
+      * PICKED IDS HAVE BEFORE. ONE RECORD, REWRITTEN IN PLACE EVERY
+      * TIME A NEW CUSTOMER IS ADDED.
+           SELECT KUNDE-ID-KONTROL ASSIGN TO "KundeIdKontrol.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KONTROL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KUNDEOPLYSNINGER.
+           01  KUNDEOPL-IN.
+               COPY "KUNDER_NEW.cpy".
+
+       FD  KUNDE-ID-KONTROL.
+           01  KONTROL-RECORD.
+               02  KONTROL-SIDSTE-ID   PIC 9(10) VALUE ZEROES.
+
+       WORKING-STORAGE SECTION.
+       01  WS-KUNDE-STATUS          PIC XX VALUE "00".
+       01  WS-KONTROL-STATUS        PIC XX VALUE "00".
+       01  WS-SIDSTE-ID             PIC 9(10) VALUE ZEROES.
+       01  WS-VALG                  PIC X VALUE SPACE.
+       01  WS-FORTSAT                PIC X VALUE "J".
+       01  WS-FEJL                  PIC X VALUE "N".
+       01  WS-FEJLTEKST              PIC X(60) VALUE SPACES.
+       01  WS-SVAR                  PIC X VALUE SPACE.
+      * ISO 4217 CURRENCY-CODE REFERENCE TABLE - SEE VALIDER-
+      * VALUTAKODE. HARDCODED SINCE THE STANDARD ITSELF CHANGES ONLY
+      * RARELY, UNLIKE VALUTAKURSER.TXT'S DAILY RATES.
+       01  ISO4217-TABEL.
+           02  FILLER                PIC X(3) VALUE "DKK".
+           02  FILLER                PIC X(3) VALUE "EUR".
+           02  FILLER                PIC X(3) VALUE "USD".
+           02  FILLER                PIC X(3) VALUE "GBP".
+           02  FILLER                PIC X(3) VALUE "SEK".
+           02  FILLER                PIC X(3) VALUE "NOK".
+           02  FILLER                PIC X(3) VALUE "CHF".
+           02  FILLER                PIC X(3) VALUE "JPY".
+           02  FILLER                PIC X(3) VALUE "CAD".
+           02  FILLER                PIC X(3) VALUE "AUD".
+           02  FILLER                PIC X(3) VALUE "PLN".
+           02  FILLER                PIC X(3) VALUE "CZK".
+           02  FILLER                PIC X(3) VALUE "ISK".
+           02  FILLER                PIC X(3) VALUE "CNY".
+           02  FILLER                PIC X(3) VALUE "HKD".
+           02  FILLER                PIC X(3) VALUE "SGD".
+           02  FILLER                PIC X(3) VALUE "NZD".
+           02  FILLER                PIC X(3) VALUE "ZAR".
+           02  FILLER                PIC X(3) VALUE "TRY".
+           02  FILLER                PIC X(3) VALUE "RUB".
+       01  ISO4217-TABEL-R REDEFINES ISO4217-TABEL.
+           02  ISO4217-KODE          PIC X(3) OCCURS 20 TIMES.
+       01  WS-ISO4217-IX             PIC 99 VALUE ZEROES.
+       01  WS-ISO4217-FUNDET         PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+           PERFORM MAIN-LOGIC.
+           STOP RUN.
+
+      * OPENS KUNDEOPLYSNINGER.TXT FOR UPDATE, CREATING AN EMPTY FILE
+      * THE FIRST TIME THIS PROGRAM RUNS AGAINST A SITE THAT DOESN'T
+      * HAVE ONE YET (STATUS "35" - SAME IDIOM AS OPGAVE11'S
+      * LOAD-CLOSING-BALANCES), THEN DRIVES THE MENU UNTIL THE
+      * OPERATOR ASKS TO STOP.
+       MAIN-LOGIC.
+           OPEN I-O KUNDEOPLYSNINGER
+           IF WS-KUNDE-STATUS = "35"
+               OPEN OUTPUT KUNDEOPLYSNINGER
+               CLOSE KUNDEOPLYSNINGER
+               OPEN I-O KUNDEOPLYSNINGER
+           END-IF
+           PERFORM UNTIL WS-FORTSAT = "N"
+               PERFORM SHOW-MENU
+               PERFORM VEJLED-VALG
+           END-PERFORM
+           CLOSE KUNDEOPLYSNINGER.
+
+       SHOW-MENU.
+           DISPLAY " "
+           DISPLAY "KUNDEREGISTER VEDLIGEHOLDELSE"
+           DISPLAY "1. TILFOEJ NY KUNDE"
+           DISPLAY "2. RET EKSISTERENDE KUNDE"
+           DISPLAY "3. LUK (SLET) KUNDE"
+           DISPLAY "4. AFSLUT"
+           DISPLAY "VALG: " WITH NO ADVANCING
+           ACCEPT WS-VALG.
+
+       VEJLED-VALG.
+           EVALUATE WS-VALG
+               WHEN "1"
+                   PERFORM TILFOEJ-KUNDE
+               WHEN "2"
+                   PERFORM RET-KUNDE
+               WHEN "3"
+                   PERFORM LUK-KUNDE
+               WHEN "4"
+                   MOVE "N" TO WS-FORTSAT
+               WHEN OTHER
+                   DISPLAY "UGYLDIGT VALG - PROEV IGEN."
+           END-EVALUATE.
+
+      * PROMPTS FOR EVERY MAINTAINABLE FIELD ON KUNDEOPL-IN, SHARED BY
+      * TILFOEJ-KUNDE AND RET-KUNDE SO A NEW FIELD ONLY HAS TO BE
+      * ADDED HERE ONCE.
+       INDTAST-FELTER.
+           DISPLAY "CPR (10 TEGN): " WITH NO ADVANCING
+           ACCEPT CPR OF KUNDEOPL-IN
+           DISPLAY "FORNAVN: " WITH NO ADVANCING
+           ACCEPT FORNAVN OF KUNDEOPL-IN
+           DISPLAY "EFTERNAVN: " WITH NO ADVANCING
+           ACCEPT EFTERNAVN OF KUNDEOPL-IN
+           DISPLAY "KONTO-ID (10 TEGN): " WITH NO ADVANCING
+           ACCEPT KONTO-ID OF KONTOINFO OF KUNDEOPL-IN
+           DISPLAY "KONTONUMMER: " WITH NO ADVANCING
+           ACCEPT KONTONUMMER OF KONTOINFO OF KUNDEOPL-IN
+           DISPLAY "SALDO: " WITH NO ADVANCING
+           ACCEPT BALANCE OF KONTOINFO OF KUNDEOPL-IN
+           DISPLAY "VALUTAKODE (3 TEGN): " WITH NO ADVANCING
+           ACCEPT VALUTAKODE OF KONTOINFO OF KUNDEOPL-IN
+           DISPLAY "VEJNAVN: " WITH NO ADVANCING
+           ACCEPT VEJNAVN OF ADRESSE OF KUNDEOPL-IN
+           DISPLAY "HUSNR: " WITH NO ADVANCING
+           ACCEPT HUSNR OF ADRESSE OF KUNDEOPL-IN
+           DISPLAY "ETAGE: " WITH NO ADVANCING
+           ACCEPT ETAGE OF ADRESSE OF KUNDEOPL-IN
+           DISPLAY "SIDE: " WITH NO ADVANCING
+           ACCEPT SIDE OF ADRESSE OF KUNDEOPL-IN
+           DISPLAY "BYNAVN: " WITH NO ADVANCING
+           ACCEPT BYNAVN OF ADRESSE OF KUNDEOPL-IN
+           DISPLAY "POSTNR (4 TEGN): " WITH NO ADVANCING
+           ACCEPT POSTNR OF ADRESSE OF KUNDEOPL-IN
+           DISPLAY "LANDE-KODE (2 TEGN): " WITH NO ADVANCING
+           ACCEPT LANDE-KODE OF ADRESSE OF KUNDEOPL-IN
+           DISPLAY "TELEFON (8 TEGN): " WITH NO ADVANCING
+           ACCEPT TELEFON OF KONTAKTOPL OF KUNDEOPL-IN
+           DISPLAY "EMAIL: " WITH NO ADVANCING
+           ACCEPT EMAIL OF KONTAKTOPL OF KUNDEOPL-IN.
+
+      * REQUIRED-FIELD AND FORMAT CHECKS RUN BEFORE EVERY WRITE OR
+      * REWRITE, SO A BLANK OR MISALIGNED FIELD CAN'T REACH
+      * KUNDEOPLYSNINGER.TXT AND BREAK OPGAVE6 THROUGH OPGAVE11 ON THE
+      * NEXT BATCH RUN. STOPS AT THE FIRST PROBLEM FOUND.
+       VALIDER-KUNDE.
+           MOVE "N" TO WS-FEJL
+           IF KUNDE-ID OF KUNDEOPL-IN = SPACES
+               MOVE "Y" TO WS-FEJL
+               MOVE "KUNDE-ID ER PAAKRAEVET" TO WS-FEJLTEKST
+           END-IF
+           IF WS-FEJL = "N" AND CPR OF KUNDEOPL-IN = SPACES
+               MOVE "Y" TO WS-FEJL
+               MOVE "CPR ER PAAKRAEVET" TO WS-FEJLTEKST
+           END-IF
+           IF WS-FEJL = "N" AND CPR OF KUNDEOPL-IN NOT NUMERIC
+               MOVE "Y" TO WS-FEJL
+               MOVE "CPR SKAL VAERE 10 CIFRE" TO WS-FEJLTEKST
+           END-IF
+           IF WS-FEJL = "N" AND FORNAVN OF KUNDEOPL-IN = SPACES
+               MOVE "Y" TO WS-FEJL
+               MOVE "FORNAVN ER PAAKRAEVET" TO WS-FEJLTEKST
+           END-IF
+           IF WS-FEJL = "N" AND EFTERNAVN OF KUNDEOPL-IN = SPACES
+               MOVE "Y" TO WS-FEJL
+               MOVE "EFTERNAVN ER PAAKRAEVET" TO WS-FEJLTEKST
+           END-IF
+           IF WS-FEJL = "N"
+                   AND KONTO-ID OF KONTOINFO OF KUNDEOPL-IN = SPACES
+               MOVE "Y" TO WS-FEJL
+               MOVE "KONTO-ID ER PAAKRAEVET" TO WS-FEJLTEKST
+           END-IF
+           IF WS-FEJL = "N"
+                   AND POSTNR OF ADRESSE OF KUNDEOPL-IN NOT = SPACES
+                   AND POSTNR OF ADRESSE OF KUNDEOPL-IN NOT NUMERIC
+               MOVE "Y" TO WS-FEJL
+               MOVE "POSTNR SKAL VAERE NUMERISK" TO WS-FEJLTEKST
+           END-IF
+           IF WS-FEJL = "N"
+                   AND VALUTAKODE OF KONTOINFO OF KUNDEOPL-IN
+                       NOT = SPACES
+               PERFORM VALIDER-VALUTAKODE
+               IF WS-ISO4217-FUNDET = "N"
+                   MOVE "Y" TO WS-FEJL
+                   MOVE "VALUTAKODE ER IKKE EN GYLDIG ISO 4217-KODE"
+                       TO WS-FEJLTEKST
+               END-IF
+           END-IF.
+
+      * CHECKS VALUTAKODE AGAINST THE ISO 4217 REFERENCE TABLE ABOVE -
+      * A CODE NOT ON THE LIST IS REJECTED HERE RATHER THAN FLOWING
+      * THROUGH TO FORMAT-VALUTATYPE AND SILENTLY LEAVING CUR-VAL-DKK
+      * UNSET ON A LATER STATEMENT RUN.
+       VALIDER-VALUTAKODE.
+           MOVE "N" TO WS-ISO4217-FUNDET
+           PERFORM VARYING WS-ISO4217-IX FROM 1 BY 1
+                   UNTIL WS-ISO4217-IX > 20
+               IF ISO4217-KODE(WS-ISO4217-IX)
+                       = VALUTAKODE OF KONTOINFO OF KUNDEOPL-IN
+                   MOVE "Y" TO WS-ISO4217-FUNDET
+               END-IF
+           END-PERFORM.
+
+       TILFOEJ-KUNDE.
+           MOVE SPACES TO KUNDEOPL-IN
+           PERFORM NAESTE-KUNDE-ID
+           MOVE WS-SIDSTE-ID TO KUNDE-ID OF KUNDEOPL-IN
+           DISPLAY "TILDELT KUNDE-ID: " KUNDE-ID OF KUNDEOPL-IN
+           PERFORM INDTAST-FELTER
+           PERFORM VALIDER-KUNDE
+           IF WS-FEJL = "Y"
+               DISPLAY "KUNDE IKKE OPRETTET - " WS-FEJLTEKST
+           ELSE
+               WRITE KUNDEOPL-IN
+                   INVALID KEY
+                       DISPLAY "KUNDE-ID FINDES ALLEREDE: "
+                           KUNDE-ID OF KUNDEOPL-IN
+                   NOT INVALID KEY
+                       DISPLAY "KUNDE OPRETTET."
+               END-WRITE
+           END-IF.
+
+      * READS KUNDEIDKONTROL.TXT FOR THE LAST KUNDE-ID HANDED OUT
+      * (MISSING FILE - STATUS "35" - MEANS NO CUSTOMER HAS EVER BEEN
+      * ADDED THIS WAY YET, SO THE NEXT ID STARTS AT 1), ADDS ONE, AND
+      * REWRITES THE CONTROL FILE WITH THE NEW VALUE BEFORE HANDING IT
+      * BACK - SO THE RESERVATION IS SAFELY ON DISK BEFORE THE ID IS
+      * EVER OFFERED TO AN OPERATOR.
+       NAESTE-KUNDE-ID.
+           MOVE ZEROES TO WS-SIDSTE-ID
+           OPEN INPUT KUNDE-ID-KONTROL
+           IF WS-KONTROL-STATUS NOT = "35"
+               READ KUNDE-ID-KONTROL
+               MOVE KONTROL-SIDSTE-ID TO WS-SIDSTE-ID
+           END-IF
+           CLOSE KUNDE-ID-KONTROL
+           ADD 1 TO WS-SIDSTE-ID
+           MOVE WS-SIDSTE-ID TO KONTROL-SIDSTE-ID
+           OPEN OUTPUT KUNDE-ID-KONTROL
+           WRITE KONTROL-RECORD
+           CLOSE KUNDE-ID-KONTROL.
+
+       RET-KUNDE.
+           MOVE SPACES TO KUNDEOPL-IN
+           DISPLAY "KUNDE-ID DER SKAL RETTES: " WITH NO ADVANCING
+           ACCEPT KUNDE-ID OF KUNDEOPL-IN
+           READ KUNDEOPLYSNINGER KEY IS KUNDE-ID OF KUNDEOPL-IN
+               INVALID KEY
+                   DISPLAY "KUNDE FINDES IKKE: "
+                       KUNDE-ID OF KUNDEOPL-IN
+               NOT INVALID KEY
+                   PERFORM INDTAST-FELTER
+                   PERFORM VALIDER-KUNDE
+                   IF WS-FEJL = "Y"
+                       DISPLAY "KUNDE IKKE RETTET - " WS-FEJLTEKST
+                   ELSE
+                       REWRITE KUNDEOPL-IN
+                           INVALID KEY
+                               DISPLAY "KUNNE IKKE OPDATERE KUNDE."
+                           NOT INVALID KEY
+                               DISPLAY "KUNDE RETTET."
+                       END-REWRITE
+                   END-IF
+           END-READ.
+
+      * "RETIRE" NOW MEANS FLAGGING KONTO-STATUS LUKKET RATHER THAN
+      * TAKING THE RECORD OFF THE MASTER ENTIRELY - OPGAVE11'S
+      * CHECK-LUKKEDE-KONTI SCANS THIS SAME FILE FOR THAT FLAG SO IT
+      * CAN RUN THE CUSTOMER'S FINAL CLOSING STATEMENT; A DELETED
+      * RECORD WOULD SKIP THAT PASS ENTIRELY AND LEAVE THE CUSTOMER
+      * DISAPPEARING WITH NO FINAL BALANCE CONFIRMATION. STILL ASKS
+      * FOR CONFIRMATION FIRST SINCE THE FLAG STOPS ANY FUTURE
+      * STATEMENT RUN FROM PICKING THE CUSTOMER UP AGAIN.
+       LUK-KUNDE.
+           MOVE SPACES TO KUNDEOPL-IN
+           DISPLAY "KUNDE-ID DER SKAL LUKKES: " WITH NO ADVANCING
+           ACCEPT KUNDE-ID OF KUNDEOPL-IN
+           READ KUNDEOPLYSNINGER KEY IS KUNDE-ID OF KUNDEOPL-IN
+               INVALID KEY
+                   DISPLAY "KUNDE FINDES IKKE: "
+                       KUNDE-ID OF KUNDEOPL-IN
+               NOT INVALID KEY
+                   DISPLAY "BEKRAEFT LUKNING AF " FORNAVN OF KUNDEOPL-IN
+                       " " EFTERNAVN OF KUNDEOPL-IN " (J/N): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-SVAR
+                   IF WS-SVAR = "J" OR WS-SVAR = "j"
+                       MOVE "LUKKET" TO KONTO-STATUS OF KUNDEOPL-IN
+                       REWRITE KUNDEOPL-IN
+                           INVALID KEY
+                               DISPLAY "KUNNE IKKE LUKKE KUNDE."
+                           NOT INVALID KEY
+                               DISPLAY "KUNDE LUKKET."
+                       END-REWRITE
+                   ELSE
+                       DISPLAY "LUKNING ANNULLERET."
+                   END-IF
+           END-READ.
