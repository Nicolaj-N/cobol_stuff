@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEOPLYSNINGER ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * EVERY CUSTOMER WHOSE ADRESSE GROUP IS MISSING A FIELD THE
+      * PAPER-STATEMENT MAILING NEEDS, SO THEY CAN BE FIXED BEFORE THE
+      * PRINT RUN INSTEAD OF AFTER THE POSTAGE IS SPENT.
+           SELECT ADRESSE-AFVIGELSER ASSIGN TO "AdresseAfvigelser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * DANISH POSTAL-CODE-TO-CITY REFERENCE FEED, CHECKED AGAINST
+      * EACH CUSTOMER'S POSTNR/BYNAVN PAIR BY KONTROLLER-POSTNR.
+           SELECT POSTNRTABEL ASSIGN TO "Postnumre.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * SORT WORK FILE AND ASCENDING-BY-POSTNR OUTPUT, SAME
+      * SORT-A-FEED-BEFORE-A-SEARCH-ALL-TABLE-LOAD SHAPE AS OPGAVE9'S
+      * SORT-KONTOOPL/KONTOOPL-SORTERET.
+           SELECT SORT-POSTNR ASSIGN TO "POSTNRSORT.tmp".
+           SELECT POSTNR-SORTERET ASSIGN TO "PostnumreSorted.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * SHARED ACROSS ALL THE BANK PROGRAM VARIANTS (OPGAVE6-11) - SEE
+      * START-AUDIT-LOG/WRITE-AUDIT-LOG.
+           SELECT BATCH-AUDIT-LOG ASSIGN TO "BatchAuditLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEOPLYSNINGER.
+       01 KUNDEOPL-IN.
+           COPY "KUNDER2.cpy".
+       FD ADRESSE-AFVIGELSER.
+       01 ADRESSE-AFV-RECORD.
+           02  ADRESSE-AFV-LINE    PIC X(100) VALUE SPACES.
+       FD POSTNRTABEL.
+       01 POSTNR-IN.
+           02  POSTNR-IN-KODE      PIC X(4) VALUE SPACES.
+           02  POSTNR-IN-BY        PIC X(20) VALUE SPACES.
+       SD SORT-POSTNR.
+       01 SORT-POSTNR-REC.
+           02  SORT-POSTNR-KODE    PIC X(4).
+           02  SORT-POSTNR-BY      PIC X(20).
+       FD POSTNR-SORTERET.
+       01 POSTNR-SORTERET-REC.
+           02  POSTNR-SORT-KODE    PIC X(4).
+           02  POSTNR-SORT-BY      PIC X(20).
+       FD BATCH-AUDIT-LOG.
+       01 AUDIT-LOG-RECORD.
+           02  AUDIT-LOG-LINE      PIC X(150) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+      * BATCH RUN AUDIT LOG - SEE START-AUDIT-LOG/WRITE-AUDIT-LOG.
+       01  WS-PROGRAM-NAME          PIC X(10) VALUE "ADRKONTRL".
+       01  WS-RUN-START-DATE        PIC 9(8).
+       01  WS-RUN-START-TIME        PIC 9(8).
+       01  WS-RUN-END-DATE          PIC 9(8).
+       01  WS-RUN-END-TIME          PIC 9(8).
+       01  WS-RECS-IN               PIC 9(9) VALUE ZEROES.
+       01  WS-RECS-OUT              PIC 9(9) VALUE ZEROES.
+       01  EOF                      PIC X VALUE "N".
+       01  WS-MANGLER               PIC X VALUE "N".
+       01  WS-MANGEL-FELT           PIC X(10) VALUE SPACES.
+      * POSTAL-CODE REFERENCE TABLE - SEE LOAD-POSTNRTABEL AND
+      * KONTROLLER-POSTNR.
+       01  POSTNR-AR OCCURS 2000 TIMES
+               ASCENDING KEY IS PNR-POSTNR INDEXED BY PNR-IX.
+           02  PNR-POSTNR           PIC X(4) VALUE SPACES.
+           02  PNR-BYNAVN           PIC X(20) VALUE SPACES.
+       01  ANTAL-POSTNR             PIC 9(4) VALUE ZEROES.
+       01  EOF-POSTNR               PIC X VALUE "N".
+       01  WS-POSTNR-FOUND          PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+           PERFORM MAIN-LOGIC.
+           STOP RUN.
+
+       MAIN-LOGIC.
+           PERFORM START-AUDIT-LOG
+           PERFORM LOAD-POSTNRTABEL
+           OPEN INPUT KUNDEOPLYSNINGER
+           OPEN OUTPUT ADRESSE-AFVIGELSER
+           PERFORM UNTIL EOF = "Y"
+               READ KUNDEOPLYSNINGER INTO KUNDEOPL-IN
+                   AT END
+                       MOVE "Y" TO EOF
+                   NOT AT END
+                       ADD 1 TO WS-RECS-IN
+                       PERFORM KONTROLLER-ADRESSE
+               END-READ
+           END-PERFORM
+           CLOSE KUNDEOPLYSNINGER
+           CLOSE ADRESSE-AFVIGELSER
+           PERFORM WRITE-AUDIT-LOG
+           STOP RUN.
+
+      * CAPTURES THE JOB'S START DATE/TIME BEFORE ANYTHING ELSE RUNS,
+      * SO WRITE-AUDIT-LOG CAN REPORT HOW LONG THE WHOLE RUN TOOK.
+       START-AUDIT-LOG.
+           ACCEPT WS-RUN-START-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-START-TIME FROM TIME.
+
+      * APPENDS ONE LINE TO BATCHAUDITLOG.TXT (SHARED BY EVERY BANK
+      * PROGRAM VARIANT) RECORDING THIS PROGRAM'S NAME, START/END
+      * TIME, AND HOW MANY RECORDS IT READ AND WROTE, SO A SHORT
+      * REPORT CAN BE TRACED BACK TO EITHER A SHORT SOURCE FILE OR A
+      * RUN THAT DROPPED RECORDS.
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-RUN-END-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           OPEN EXTEND BATCH-AUDIT-LOG
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING WS-PROGRAM-NAME DELIMITED BY SIZE
+               "  START " DELIMITED BY SIZE
+               WS-RUN-START-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUN-START-TIME DELIMITED BY SIZE
+               "  END " DELIMITED BY SIZE
+               WS-RUN-END-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUN-END-TIME DELIMITED BY SIZE
+               "  IN " DELIMITED BY SIZE
+               WS-RECS-IN DELIMITED BY SIZE
+               "  OUT " DELIMITED BY SIZE
+               WS-RECS-OUT DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE BATCH-AUDIT-LOG.
+
+      * SORTS POSTNUMRE.TXT ASCENDING BY POSTAL CODE FIRST - POSTNR-AR
+      * IS SEARCHED WITH SEARCH ALL, WHICH REQUIRES THE TABLE TO BE
+      * LOADED IN ASCENDING KEY ORDER, AND THE RAW FEED'S ON-DISK
+      * ORDER ISN'T GUARANTEED - THEN LOADS THE SORTED RESULT INTO
+      * POSTNR-AR, THE SAME LOAD-AN-EXTERNAL-FEED-INTO-AN-OCCURS-TABLE
+      * SHAPE AS OPGAVE11'S VALUTAKURSER LOAD.
+       LOAD-POSTNRTABEL.
+           SORT SORT-POSTNR ON ASCENDING KEY SORT-POSTNR-KODE
+               USING POSTNRTABEL GIVING POSTNR-SORTERET
+           OPEN INPUT POSTNR-SORTERET
+           PERFORM UNTIL EOF-POSTNR = "Y"
+               READ POSTNR-SORTERET
+                   AT END
+                       MOVE "Y" TO EOF-POSTNR
+                   NOT AT END
+                       ADD 1 TO ANTAL-POSTNR
+                       MOVE POSTNR-SORT-KODE
+                           TO PNR-POSTNR(ANTAL-POSTNR)
+                       MOVE POSTNR-SORT-BY
+                           TO PNR-BYNAVN(ANTAL-POSTNR)
+               END-READ
+           END-PERFORM
+           CLOSE POSTNR-SORTERET.
+
+      * CHECKS THE FIELDS THE MAILING ACTUALLY NEEDS - VEJNAVN, HUSNR,
+      * BYNAVN, AND POSTNR. ETAGE/SIDE/LANDE-KODE ARE LEFT OUT SINCE A
+      * HOUSE LEGITIMATELY HAS NO FLOOR OR SIDE, AND A BLANK LANDE-KODE
+      * JUST MEANS DOMESTIC. WRITES ONE LINE PER MISSING FIELD SO THE
+      * PERSON FIXING THE RECORD KNOWS EXACTLY WHAT TO FILL IN.
+       KONTROLLER-ADRESSE.
+           MOVE "N" TO WS-MANGLER
+           IF VEJNAVN OF ADRESSE OF KUNDEOPL-IN = SPACES
+               MOVE "VEJNAVN" TO WS-MANGEL-FELT
+               PERFORM SKRIV-ADRESSE-AFVIGELSE
+           END-IF
+           IF HUSNR OF ADRESSE OF KUNDEOPL-IN = SPACES
+               MOVE "HUSNR" TO WS-MANGEL-FELT
+               PERFORM SKRIV-ADRESSE-AFVIGELSE
+           END-IF
+           IF BYNAVN OF ADRESSE OF KUNDEOPL-IN = SPACES
+               MOVE "BYNAVN" TO WS-MANGEL-FELT
+               PERFORM SKRIV-ADRESSE-AFVIGELSE
+           END-IF
+           IF POSTNR OF ADRESSE OF KUNDEOPL-IN = SPACES
+               MOVE "POSTNR" TO WS-MANGEL-FELT
+               PERFORM SKRIV-ADRESSE-AFVIGELSE
+           ELSE
+               IF BYNAVN OF ADRESSE OF KUNDEOPL-IN NOT = SPACES
+                   PERFORM KONTROLLER-POSTNR
+               END-IF
+           END-IF
+           IF WS-MANGLER = "Y"
+               ADD 1 TO WS-RECS-OUT
+           END-IF.
+
+      * LOOKS THE CUSTOMER'S POSTNR UP IN POSTNR-AR AND FLAGS IT WHEN
+      * BYNAVN DOESN'T MATCH THE REFERENCE TABLE'S CITY FOR THAT CODE
+      * (E.G. POSTNR 8000 ENTERED WITH SOMETHING OTHER THAN "AARHUS
+      * C" IN BYNAVN) - A POSTNR NOT ON THE REFERENCE TABLE AT ALL IS
+      * LEFT ALONE HERE SINCE IT MIGHT JUST MEAN THE FEED IS STALE,
+      * NOT THAT THE CUSTOMER'S ADDRESS IS WRONG.
+       KONTROLLER-POSTNR.
+           MOVE "N" TO WS-POSTNR-FOUND
+           SEARCH ALL POSTNR-AR
+               AT END
+                   CONTINUE
+               WHEN PNR-POSTNR OF POSTNR-AR(PNR-IX)
+                       = POSTNR OF ADRESSE OF KUNDEOPL-IN
+                   MOVE "Y" TO WS-POSTNR-FOUND
+                   IF PNR-BYNAVN OF POSTNR-AR(PNR-IX) NOT =
+                           BYNAVN OF ADRESSE OF KUNDEOPL-IN
+                       MOVE "BYNAVN/POSTNR" TO WS-MANGEL-FELT
+                       PERFORM SKRIV-POSTNR-AFVIGELSE
+                   END-IF
+           END-SEARCH.
+
+       SKRIV-POSTNR-AFVIGELSE.
+           MOVE "Y" TO WS-MANGLER
+           MOVE SPACES TO ADRESSE-AFV-RECORD
+           STRING "KUNDE-ID " DELIMITED BY SIZE
+               KUNDE-ID OF KUNDEOPL-IN DELIMITED BY SIZE
+               " - POSTNR " DELIMITED BY SIZE
+               POSTNR OF ADRESSE OF KUNDEOPL-IN DELIMITED BY SIZE
+               " BYNAVN " DELIMITED BY SIZE
+               BYNAVN OF ADRESSE OF KUNDEOPL-IN DELIMITED BY SIZE
+               " STEMMER IKKE MED POSTNUMRE.TXT (FORVENTEDE "
+               DELIMITED BY SIZE
+               PNR-BYNAVN OF POSTNR-AR(PNR-IX) DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
+               INTO ADRESSE-AFV-RECORD
+           WRITE ADRESSE-AFV-RECORD.
+
+       SKRIV-ADRESSE-AFVIGELSE.
+           MOVE "Y" TO WS-MANGLER
+           MOVE SPACES TO ADRESSE-AFV-RECORD
+           STRING "KUNDE-ID " DELIMITED BY SIZE
+               KUNDE-ID OF KUNDEOPL-IN DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               FORNAVN OF KUNDEOPL-IN DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EFTERNAVN OF KUNDEOPL-IN DELIMITED BY SIZE
+               " - MANGLER " DELIMITED BY SIZE
+               WS-MANGEL-FELT DELIMITED BY SIZE
+               INTO ADRESSE-AFV-RECORD
+           WRITE ADRESSE-AFV-RECORD.
