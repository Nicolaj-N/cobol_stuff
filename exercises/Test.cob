@@ -7,8 +7,15 @@
            ALPHABET EUROPEAN-EXTENDED IS STANDARD-1.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT VALUTAKURSER ASSIGN TO "Valutakurser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  VALUTAKURSER.
+           01  KURS-IN.
+               COPY "VALUTAKURSER.cpy".
+
        WORKING-STORAGE SECTION.
        01  START-BALANCE           PIC 99999999999V99.
        01  WS-FOUND-INDEX           PIC 999 VALUE 0.
@@ -24,18 +31,38 @@
        01  CUR-REG                 PIC 9999 VALUE ZEROES.
        01  CUR-BALANCE             PIC S99999999999V99 VALUE 50000.
        01  CUR-VAL-DKK             PIC 99999999999V99.
-       01  EOF-BANK                PIC X VALUE "N".
-       01  EOF-MAIN                PIC X VALUE "N".
+       01  EOF-KURS                PIC X VALUE "N".
+       01  WS-KURS-FOUND           PIC X VALUE "N".
        01  WS-BALANCE-DISPLAY.
            03  BALANCE-DISPLAY PIC -ZZZ,ZZ9.99.
        01  WS-DATE-STRING          PIC X(10).
        01  WS-TIME-STRING          PIC X(8).
-       
+
        PROCEDURE DIVISION.
            PERFORM MAIN-LOGIC.
            STOP RUN.
+
+      * DEMONSTRATES THE EXCHANGE-RATE LOOKUP USED BY OPGAVE11 ON A
+      * SINGLE HARDCODED BALANCE - USES THE SAME VALUTAKURSER.TXT
+      * FEED RATHER THAN A RATE BAKED INTO THE COMPUTE.
        MAIN-LOGIC.
-           COMPUTE CUR-BALANCE =
-               (CUR-BALANCE - 60000) * 2.35
+           OPEN INPUT VALUTAKURSER
+           SUBTRACT 60000 FROM CUR-BALANCE
+           PERFORM UNTIL EOF-KURS = "Y"
+               READ VALUTAKURSER
+               AT END
+                   MOVE "Y" TO EOF-KURS
+               NOT AT END
+                   IF KURS-VALUTA OF KURS-IN = "USD"
+                       COMPUTE CUR-BALANCE =
+                           (CUR-BALANCE * KURS-RATE OF KURS-IN) / 100
+                       MOVE "Y" TO WS-KURS-FOUND
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE VALUTAKURSER
+           IF WS-KURS-FOUND = "N"
+               DISPLAY "NO EXCHANGE RATE LOADED FOR VALUTA: USD"
+           END-IF
            DISPLAY CUR-BALANCE
            STOP RUN.
