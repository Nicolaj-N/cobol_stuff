@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * SAME LAYOUT/FEED AS OPGAVE11'S LUKKESALDO-FILE - THIS RUN'S
+      * ANCHOR BALANCE IS WHATEVER THE LAST OVERNIGHT RUN LEFT AS THE
+      * ACCOUNT'S CLOSING BALANCE, NOT THE CUSTOMER MASTER'S BALANCE
+      * FIELD (WHICH NOTHING EVER REWRITES - SEE KONTOOPL.CPY).
+           SELECT LUKKESALDO-FILE ASSIGN TO "LukkeSaldo.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LUKKE-STATUS.
+      * PLAIN SEQUENTIAL READ, NO SORT - THE WHOLE POINT OF THIS
+      * PROGRAM IS TO ANSWER "WHAT HAS HAPPENED ON THIS ACCOUNT TODAY"
+      * WITHOUT PAYING FOR OPGAVE11'S FULL SORT/REPROCESS OF
+      * TRANSAKTIONER.TXT.
+           SELECT TRANSAKTIONER ASSIGN TO "Transaktioner.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LUKKESALDO-FILE.
+           01  LUKKESALDO-REC.
+               02  LS-KONTO-ID         PIC X(10).
+               02  LS-NAVN             PIC X(40).
+               02  LS-REG-NR           PIC 9(4).
+               02  LS-BALANCE          PIC S9(18)V99.
+       FD  TRANSAKTIONER.
+       01  TRANSAKTION-REC.
+           COPY "TRANSAKTIONER.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-LUKKE-STATUS           PIC XX VALUE "00".
+       01  WS-SOEGE-KONTO-ID         PIC X(10) VALUE SPACES.
+       01  WS-KONTO-FUNDET           PIC X VALUE "N".
+       01  WS-NAVN-VISNING           PIC X(40) VALUE SPACES.
+       01  WS-RUNNING-BALANCE        PIC S9(18)V99 VALUE ZEROES.
+       01  WS-BALANCE-DISPLAY        PIC -(16)9.99.
+       01  EOF-LUKKE                 PIC X VALUE "N".
+       01  EOF-TRANS                 PIC X VALUE "N".
+       01  WS-ANTAL-TRANS            PIC 9(5) VALUE ZEROES.
+      * TODAY'S DATE, FORMATTED TO MATCH TIDSPUNKT'S OWN "YYYY-MM-DD"
+      * PREFIX SO EACH TRANSAKTION CAN BE FILTERED TO TODAY BY A
+      * PLAIN STRING COMPARE.
+       01  WS-DAGS-DATO-RAW          PIC 9(8) VALUE ZEROES.
+       01  WS-DAGS-DATO              PIC X(10) VALUE SPACES.
+       01  WS-BELOB-DISPLAY          PIC -(8)9.99.
+
+       PROCEDURE DIVISION.
+           PERFORM MAIN-LOGIC.
+           STOP RUN.
+
+      * DRIVES THE WHOLE MINI-STATEMENT LOOKUP FOR ONE TELLER-ENTERED
+      * KONTO-ID - NO MENU LOOP, SINCE A TELLER RUNS THIS ONCE PER
+      * CUSTOMER STANDING AT THE COUNTER.
+       MAIN-LOGIC.
+           ACCEPT WS-DAGS-DATO-RAW FROM DATE YYYYMMDD
+           MOVE WS-DAGS-DATO-RAW(1:4) TO WS-DAGS-DATO(1:4)
+           MOVE "-" TO WS-DAGS-DATO(5:1)
+           MOVE WS-DAGS-DATO-RAW(5:2) TO WS-DAGS-DATO(6:2)
+           MOVE "-" TO WS-DAGS-DATO(8:1)
+           MOVE WS-DAGS-DATO-RAW(7:2) TO WS-DAGS-DATO(9:2)
+
+           DISPLAY "KONTO-ID: " WITH NO ADVANCING
+           ACCEPT WS-SOEGE-KONTO-ID
+
+           PERFORM FIND-LUKKESALDO
+           DISPLAY " "
+           DISPLAY "MINI-KONTOUDSKRIFT - " WS-SOEGE-KONTO-ID
+               " - " WS-DAGS-DATO
+           IF WS-KONTO-FUNDET = "Y"
+               DISPLAY "KUNDE: " WS-NAVN-VISNING
+           ELSE
+               DISPLAY "INGEN TIDLIGERE SALDO FUNDET - STARTER FRA 0.00"
+           END-IF
+           MOVE WS-RUNNING-BALANCE TO WS-BALANCE-DISPLAY
+           DISPLAY "SALDO VED DAGENS START: " WS-BALANCE-DISPLAY " DKK"
+           DISPLAY " "
+
+           PERFORM VIS-DAGENS-TRANSAKTIONER
+
+           DISPLAY " "
+           IF WS-ANTAL-TRANS = ZEROES
+               DISPLAY "INGEN TRANSAKTIONER I DAG."
+           END-IF
+           MOVE WS-RUNNING-BALANCE TO WS-BALANCE-DISPLAY
+           DISPLAY "SALDO NU: " WS-BALANCE-DISPLAY " DKK".
+
+      * LOOKS WS-SOEGE-KONTO-ID UP IN LUKKESALDO.TXT - A PLAIN
+      * SEQUENTIAL SCAN, THE SAME WAY CHECK-LUKKEDE-KONTI SCANS
+      * KUNDEOPLYSNINGER IN OPGAVE11, SINCE THIS FILE IS ONE ROW PER
+      * ACCOUNT AND NOT WORTH LOADING INTO A TABLE FOR A SINGLE LOOKUP.
+      * A MISSING FILE OR A KONTO-ID NOT YET ON IT (E.G. A BRAND-NEW
+      * ACCOUNT THAT HASN'T SEEN AN OVERNIGHT RUN YET) LEAVES THE
+      * RUNNING BALANCE AT ZERO RATHER THAN FAILING THE LOOKUP.
+       FIND-LUKKESALDO.
+           OPEN INPUT LUKKESALDO-FILE
+           IF WS-LUKKE-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM UNTIL EOF-LUKKE = "Y" OR WS-KONTO-FUNDET = "Y"
+                   READ LUKKESALDO-FILE
+                       AT END
+                           MOVE "Y" TO EOF-LUKKE
+                       NOT AT END
+                           IF LS-KONTO-ID = WS-SOEGE-KONTO-ID
+                               MOVE "Y" TO WS-KONTO-FUNDET
+                               MOVE LS-NAVN TO WS-NAVN-VISNING
+                               MOVE LS-BALANCE TO WS-RUNNING-BALANCE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE LUKKESALDO-FILE
+           END-IF.
+
+      * ONE PLAIN PASS OVER TRANSAKTIONER.TXT IN FILE ORDER - NO SORT,
+      * NO RANDOM ACCESS - PRINTING AND RUNNING THE BALANCE FORWARD
+      * FOR EVERY LINE THAT MATCHES BOTH THIS KONTO-ID AND TODAY'S
+      * DATE.
+       VIS-DAGENS-TRANSAKTIONER.
+           OPEN INPUT TRANSAKTIONER
+           PERFORM UNTIL EOF-TRANS = "Y"
+               READ TRANSAKTIONER
+                   AT END
+                       MOVE "Y" TO EOF-TRANS
+                   NOT AT END
+                       IF KONTO-ID OF TRANSAKTION-REC
+                               = WS-SOEGE-KONTO-ID
+                           AND TIDSPUNKT OF TRANSAKTION-REC(1:10)
+                               = WS-DAGS-DATO
+                           ADD 1 TO WS-ANTAL-TRANS
+                           ADD BELØB OF TRANSAKTION-REC
+                               TO WS-RUNNING-BALANCE
+                           MOVE BELØB OF TRANSAKTION-REC
+                               TO WS-BELOB-DISPLAY
+                           DISPLAY TIDSPUNKT OF TRANSAKTION-REC
+                               "  " TRANSAKTIONSTYPE OF TRANSAKTION-REC
+                               "  " WS-BELOB-DISPLAY
+                               " " VALUTA OF TRANSAKTION-REC
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSAKTIONER.
