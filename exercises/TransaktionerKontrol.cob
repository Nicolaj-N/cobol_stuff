@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSAKTIONER ASSIGN TO "Transaktioner.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * A SHORT OR MIS-PUNCTUATED LINE IN THE RAW FEED WOULD OTHERWISE
+      * MISALIGN INTO TRANSAKTIONER.CPY'S FIELDS AND PRINT GARBAGE ON
+      * SOMEONE'S STATEMENT - EVERY ROW THAT PASSES KONTROLLER-
+      * TRANSAKTION LANDS HERE INSTEAD, AND OPGAVE10/OPGAVE11 SORT THIS
+      * FILE RATHER THAN THE RAW FEED.
+           SELECT TRANSAKTIONER-VALIDERET
+               ASSIGN TO "TransaktionerValideret.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * EVERY ROW KONTROLLER-TRANSAKTION REJECTS, WITH THE FIELD THAT
+      * FAILED, SO A BAD UPSTREAM FEED CAN BE TRACED AND FIXED AT THE
+      * SOURCE INSTEAD OF QUIETLY DROPPING TRANSACTIONS.
+           SELECT TRANS-AFVIGELSER
+               ASSIGN TO "TransaktionerAfvigelser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * SHARED ACROSS ALL THE BANK PROGRAM VARIANTS (OPGAVE6-11) - SEE
+      * START-AUDIT-LOG/WRITE-AUDIT-LOG.
+           SELECT BATCH-AUDIT-LOG ASSIGN TO "BatchAuditLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANSAKTIONER.
+       01 TRANSAKTIONER-IN.
+           COPY "TRANSAKTIONER.cpy".
+       FD TRANSAKTIONER-VALIDERET.
+       01 TRANSAKTIONER-UD.
+           COPY "TRANSAKTIONER.cpy".
+       FD TRANS-AFVIGELSER.
+       01 TRANS-AFV-RECORD.
+           02  TRANS-AFV-LINE          PIC X(150) VALUE SPACES.
+       FD BATCH-AUDIT-LOG.
+       01 AUDIT-LOG-RECORD.
+           02  AUDIT-LOG-LINE          PIC X(150) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+      * BATCH RUN AUDIT LOG - SEE START-AUDIT-LOG/WRITE-AUDIT-LOG.
+       01  WS-PROGRAM-NAME             PIC X(10) VALUE "TRANSKNTRL".
+       01  WS-RUN-START-DATE           PIC 9(8).
+       01  WS-RUN-START-TIME           PIC 9(8).
+       01  WS-RUN-END-DATE             PIC 9(8).
+       01  WS-RUN-END-TIME             PIC 9(8).
+       01  WS-RECS-IN                  PIC 9(9) VALUE ZEROES.
+       01  WS-RECS-OUT                 PIC 9(9) VALUE ZEROES.
+       01  WS-RECS-AFVIST              PIC 9(9) VALUE ZEROES.
+       01  EOF                         PIC X VALUE "N".
+       01  WS-MANGLER                  PIC X VALUE "N".
+       01  WS-MANGEL-FELT              PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           PERFORM MAIN-LOGIC.
+           STOP RUN.
+
+       MAIN-LOGIC.
+           PERFORM START-AUDIT-LOG
+           OPEN INPUT TRANSAKTIONER
+           OPEN OUTPUT TRANSAKTIONER-VALIDERET
+           OPEN OUTPUT TRANS-AFVIGELSER
+           PERFORM UNTIL EOF = "Y"
+               READ TRANSAKTIONER INTO TRANSAKTIONER-IN
+                   AT END
+                       MOVE "Y" TO EOF
+                   NOT AT END
+                       ADD 1 TO WS-RECS-IN
+                       PERFORM KONTROLLER-TRANSAKTION
+               END-READ
+           END-PERFORM
+           CLOSE TRANSAKTIONER
+           CLOSE TRANSAKTIONER-VALIDERET
+           CLOSE TRANS-AFVIGELSER
+           PERFORM WRITE-AUDIT-LOG
+           STOP RUN.
+
+      * CAPTURES THE JOB'S START DATE/TIME BEFORE ANYTHING ELSE RUNS,
+      * SO WRITE-AUDIT-LOG CAN REPORT HOW LONG THE WHOLE RUN TOOK.
+       START-AUDIT-LOG.
+           ACCEPT WS-RUN-START-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-START-TIME FROM TIME.
+
+      * APPENDS ONE LINE TO BATCHAUDITLOG.TXT (SHARED BY EVERY BANK
+      * PROGRAM VARIANT) RECORDING THIS PROGRAM'S NAME, START/END
+      * TIME, AND HOW MANY RECORDS IT READ, PASSED THROUGH, AND
+      * REJECTED, SO A SHORT RUN CAN BE TRACED BACK TO EITHER A SHORT
+      * SOURCE FILE OR A FEED THAT'S DROPPING TRANSACTIONS.
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-RUN-END-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           OPEN EXTEND BATCH-AUDIT-LOG
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING WS-PROGRAM-NAME DELIMITED BY SIZE
+               "  START " DELIMITED BY SIZE
+               WS-RUN-START-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUN-START-TIME DELIMITED BY SIZE
+               "  END " DELIMITED BY SIZE
+               WS-RUN-END-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUN-END-TIME DELIMITED BY SIZE
+               "  IN " DELIMITED BY SIZE
+               WS-RECS-IN DELIMITED BY SIZE
+               "  OUT " DELIMITED BY SIZE
+               WS-RECS-OUT DELIMITED BY SIZE
+               "  AFVIST " DELIMITED BY SIZE
+               WS-RECS-AFVIST DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE BATCH-AUDIT-LOG.
+
+      * A ROW ONLY PASSES THROUGH TO TRANSAKTIONERVALIDERET.TXT IF
+      * EVERY FIELD THE DOWNSTREAM SORT/STATEMENT PROGRAMS RELY ON IS
+      * ACTUALLY PRESENT AND THE RIGHT KIND OF DATA - A BLANK KONTO-ID,
+      * CPR, TIDSPUNKT, TRANSAKTIONSTYPE OR VALUTA, OR A REG-NR OR
+      * BELØB THAT ISN'T NUMERIC, MEANS THE LINE DIDN'T PARSE CLEANLY
+      * INTO THE COPYBOOK'S FIELDS AND IS REJECTED RATHER THAN RISK
+      * MISALIGNED DATA REACHING A CUSTOMER'S STATEMENT.
+       KONTROLLER-TRANSAKTION.
+           MOVE "N" TO WS-MANGLER
+           IF KONTO-ID OF TRANSAKTIONER-IN = SPACES
+               MOVE "KONTO-ID" TO WS-MANGEL-FELT
+               PERFORM SKRIV-TRANS-AFVIGELSE
+           END-IF
+           IF CPR OF TRANSAKTIONER-IN = SPACES
+               MOVE "CPR" TO WS-MANGEL-FELT
+               PERFORM SKRIV-TRANS-AFVIGELSE
+           END-IF
+           IF REG-NR OF TRANSAKTIONER-IN IS NOT NUMERIC
+               MOVE "REG-NR" TO WS-MANGEL-FELT
+               PERFORM SKRIV-TRANS-AFVIGELSE
+           END-IF
+           IF TIDSPUNKT OF TRANSAKTIONER-IN = SPACES
+               MOVE "TIDSPUNKT" TO WS-MANGEL-FELT
+               PERFORM SKRIV-TRANS-AFVIGELSE
+           END-IF
+           IF TRANSAKTIONSTYPE OF TRANSAKTIONER-IN = SPACES
+               MOVE "TRANSAKTIONSTYPE" TO WS-MANGEL-FELT
+               PERFORM SKRIV-TRANS-AFVIGELSE
+           END-IF
+           IF BELØB OF TRANSAKTIONER-IN IS NOT NUMERIC
+               MOVE "BELØB" TO WS-MANGEL-FELT
+               PERFORM SKRIV-TRANS-AFVIGELSE
+           END-IF
+           IF VALUTA OF TRANSAKTIONER-IN = SPACES
+               MOVE "VALUTA" TO WS-MANGEL-FELT
+               PERFORM SKRIV-TRANS-AFVIGELSE
+           END-IF
+           IF WS-MANGLER = "N"
+               MOVE TRANSAKTIONER-IN TO TRANSAKTIONER-UD
+               WRITE TRANSAKTIONER-UD
+               ADD 1 TO WS-RECS-OUT
+           END-IF.
+
+       SKRIV-TRANS-AFVIGELSE.
+           IF WS-MANGLER = "N"
+               MOVE "Y" TO WS-MANGLER
+               ADD 1 TO WS-RECS-AFVIST
+           END-IF
+           MOVE SPACES TO TRANS-AFV-RECORD
+           STRING "KONTO-ID " DELIMITED BY SIZE
+               KONTO-ID OF TRANSAKTIONER-IN DELIMITED BY SIZE
+               " CPR " DELIMITED BY SIZE
+               CPR OF TRANSAKTIONER-IN DELIMITED BY SIZE
+               " TIDSPUNKT " DELIMITED BY SIZE
+               TIDSPUNKT OF TRANSAKTIONER-IN DELIMITED BY SIZE
+               " - UGYLDIGT FORMAT I " DELIMITED BY SIZE
+               WS-MANGEL-FELT DELIMITED BY SIZE
+               INTO TRANS-AFV-RECORD
+           WRITE TRANS-AFV-RECORD.
