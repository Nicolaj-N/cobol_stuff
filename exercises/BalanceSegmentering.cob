@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEOPLYSNINGER ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VALUTAKURSER ASSIGN TO "Valutakurser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * COUNTS AND TOTAL DKK-EQUIVALENT BALANCE PER TIER - SEE
+      * SKRIV-SEGMENT-RAPPORT.
+           SELECT BALANCE-SEGMENTER ASSIGN TO "BalanceSegmenter.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * SHARED ACROSS ALL THE BANK PROGRAM VARIANTS - SEE
+      * START-AUDIT-LOG/WRITE-AUDIT-LOG.
+           SELECT BATCH-AUDIT-LOG ASSIGN TO "BatchAuditLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEOPLYSNINGER.
+       01 KUNDEOPL-IN.
+           COPY "KUNDER_NEW.cpy".
+       FD VALUTAKURSER.
+       01 KURS-IN.
+           COPY "VALUTAKURSER.cpy".
+       FD BALANCE-SEGMENTER.
+       01 SEGMENT-RECORD.
+           02  SEGMENT-LINE         PIC X(80) VALUE SPACES.
+       FD BATCH-AUDIT-LOG.
+       01 AUDIT-LOG-RECORD.
+           02  AUDIT-LOG-LINE       PIC X(150) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+      * BATCH RUN AUDIT LOG - SEE START-AUDIT-LOG/WRITE-AUDIT-LOG.
+       01  WS-PROGRAM-NAME          PIC X(10) VALUE "BALANCESEG".
+       01  WS-RUN-START-DATE        PIC 9(8).
+       01  WS-RUN-START-TIME        PIC 9(8).
+       01  WS-RUN-END-DATE          PIC 9(8).
+       01  WS-RUN-END-TIME          PIC 9(8).
+       01  WS-RECS-IN               PIC 9(9) VALUE ZEROES.
+       01  WS-RECS-OUT              PIC 9(9) VALUE ZEROES.
+      * DAILY EXCHANGE-RATE FEED, LOADED ONCE - SAME SHAPE AS
+      * OPGAVE11'S KURS-AR/FORMAT-VALUTATYPE.
+       01  KURS-AR OCCURS 50 TIMES.
+           COPY "VALUTAKURSER.cpy".
+       01  ANTAL-KURSER             PIC 99 VALUE ZEROES.
+       01  EOF-KURS                 PIC X VALUE "N".
+       01  EOF-KUNDE                PIC X VALUE "N".
+       01  WS-I                     PIC 99 VALUE ZEROES.
+       01  WS-KURS-FOUND            PIC X VALUE "N".
+       01  WS-BALANCE-DKK           PIC S9(9)V99 VALUE ZEROES.
+      * TIER BOUNDARIES - UNDER 10.000, 10.000-100.000, OVER 100.000,
+      * AS ASKED FOR.
+       01  WS-TIER-1-ANTAL          PIC 9(7) VALUE ZEROES.
+       01  WS-TIER-1-TOTAL          PIC S9(11)V99 VALUE ZEROES.
+       01  WS-TIER-2-ANTAL          PIC 9(7) VALUE ZEROES.
+       01  WS-TIER-2-TOTAL          PIC S9(11)V99 VALUE ZEROES.
+       01  WS-TIER-3-ANTAL          PIC 9(7) VALUE ZEROES.
+       01  WS-TIER-3-TOTAL          PIC S9(11)V99 VALUE ZEROES.
+       01  WS-TIER-ANTAL-DISPLAY    PIC ZZZ,ZZ9.
+       01  WS-TIER-TOTAL-DISPLAY    PIC -ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+           PERFORM MAIN-LOGIC.
+           STOP RUN.
+
+       MAIN-LOGIC.
+           PERFORM START-AUDIT-LOG
+
+           OPEN INPUT VALUTAKURSER
+           PERFORM UNTIL EOF-KURS = "Y"
+               READ VALUTAKURSER
+                   AT END
+                       MOVE "Y" TO EOF-KURS
+                   NOT AT END
+                       ADD 1 TO ANTAL-KURSER
+                       MOVE KURS-IN TO KURS-AR(ANTAL-KURSER)
+               END-READ
+           END-PERFORM
+           CLOSE VALUTAKURSER
+
+           OPEN INPUT KUNDEOPLYSNINGER
+           PERFORM UNTIL EOF-KUNDE = "Y"
+               READ KUNDEOPLYSNINGER INTO KUNDEOPL-IN
+                   AT END
+                       MOVE "Y" TO EOF-KUNDE
+                   NOT AT END
+                       ADD 1 TO WS-RECS-IN
+                       PERFORM KONVERTER-BALANCE
+                       PERFORM BUCKET-KUNDE
+                       ADD 1 TO WS-RECS-OUT
+               END-READ
+           END-PERFORM
+           CLOSE KUNDEOPLYSNINGER
+
+           OPEN OUTPUT BALANCE-SEGMENTER
+           PERFORM SKRIV-SEGMENT-RAPPORT
+           CLOSE BALANCE-SEGMENTER
+
+           PERFORM WRITE-AUDIT-LOG
+           STOP RUN.
+
+      * CAPTURES THE JOB'S START DATE/TIME BEFORE ANYTHING ELSE RUNS,
+      * SO WRITE-AUDIT-LOG CAN REPORT HOW LONG THE WHOLE RUN TOOK.
+       START-AUDIT-LOG.
+           ACCEPT WS-RUN-START-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-START-TIME FROM TIME.
+
+      * APPENDS ONE LINE TO BATCHAUDITLOG.TXT RECORDING THIS
+      * PROGRAM'S NAME, START/END TIME, AND RECORD COUNTS.
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-RUN-END-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           OPEN EXTEND BATCH-AUDIT-LOG
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING WS-PROGRAM-NAME DELIMITED BY SIZE
+               "  START " DELIMITED BY SIZE
+               WS-RUN-START-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUN-START-TIME DELIMITED BY SIZE
+               "  END " DELIMITED BY SIZE
+               WS-RUN-END-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUN-END-TIME DELIMITED BY SIZE
+               "  IN " DELIMITED BY SIZE
+               WS-RECS-IN DELIMITED BY SIZE
+               "  OUT " DELIMITED BY SIZE
+               WS-RECS-OUT DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE BATCH-AUDIT-LOG.
+
+      * CONVERTS THIS CUSTOMER'S KONTOINFO BALANCE TO ITS DKK
+      * EQUIVALENT - SAME RATE LOGIC AS OPGAVE11'S FORMAT-VALUTATYPE/
+      * OPGAVE9'S KONVERTER-WALLET-BELOB (DKK ACCOUNTS CONVERT
+      * 1-FOR-1, OTHERS LOOK UP KURS-AR BY VALUTAKODE).
+       KONVERTER-BALANCE.
+           MOVE ZEROES TO WS-BALANCE-DKK
+           MOVE "N" TO WS-KURS-FOUND
+           IF VALUTAKODE OF KONTOINFO OF KUNDEOPL-IN = "DKK"
+               MOVE BALANCE OF KONTOINFO OF KUNDEOPL-IN
+                   TO WS-BALANCE-DKK
+               MOVE "Y" TO WS-KURS-FOUND
+           ELSE
+               PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I > ANTAL-KURSER
+                   IF KURS-VALUTA OF KURS-AR(WS-I)
+                           = VALUTAKODE OF KONTOINFO OF KUNDEOPL-IN
+                       COMPUTE WS-BALANCE-DKK =
+                           (BALANCE OF KONTOINFO OF KUNDEOPL-IN
+                               * KURS-RATE OF KURS-AR(WS-I)) / 100
+                       MOVE "Y" TO WS-KURS-FOUND
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      * SORTS THIS CUSTOMER'S DKK-EQUIVALENT BALANCE INTO ONE OF THE
+      * THREE TIERS AND ROLLS ITS COUNT/TOTAL IN. A BALANCE WHOSE
+      * VALUTAKODE HAD NO RATE ROW STAYS AT ZERO (KONVERTER-BALANCE
+      * LEFT WS-KURS-FOUND "N") AND FALLS INTO TIER 1 RATHER THAN
+      * BEING SILENTLY DROPPED.
+       BUCKET-KUNDE.
+           IF WS-BALANCE-DKK < 10000
+               ADD 1 TO WS-TIER-1-ANTAL
+               ADD WS-BALANCE-DKK TO WS-TIER-1-TOTAL
+           ELSE
+               IF WS-BALANCE-DKK <= 100000
+                   ADD 1 TO WS-TIER-2-ANTAL
+                   ADD WS-BALANCE-DKK TO WS-TIER-2-TOTAL
+               ELSE
+                   ADD 1 TO WS-TIER-3-ANTAL
+                   ADD WS-BALANCE-DKK TO WS-TIER-3-TOTAL
+               END-IF
+           END-IF.
+
+      * WRITES THE THREE TIER LINES TO BALANCESEGMENTER.TXT - COUNT
+      * AND TOTAL DKK-EQUIVALENT BALANCE PER TIER.
+       SKRIV-SEGMENT-RAPPORT.
+           MOVE SPACES TO SEGMENT-RECORD
+           STRING "BALANCE-SEGMENTERING" DELIMITED BY SIZE
+               INTO SEGMENT-RECORD
+           WRITE SEGMENT-RECORD
+
+           MOVE WS-TIER-1-ANTAL TO WS-TIER-ANTAL-DISPLAY
+           MOVE WS-TIER-1-TOTAL TO WS-TIER-TOTAL-DISPLAY
+           MOVE SPACES TO SEGMENT-RECORD
+           STRING "UNDER 10.000 DKK     ANTAL: " DELIMITED BY SIZE
+               WS-TIER-ANTAL-DISPLAY DELIMITED BY SIZE
+               "   TOTAL DKK: " DELIMITED BY SIZE
+               WS-TIER-TOTAL-DISPLAY DELIMITED BY SIZE
+               INTO SEGMENT-RECORD
+           WRITE SEGMENT-RECORD
+
+           MOVE WS-TIER-2-ANTAL TO WS-TIER-ANTAL-DISPLAY
+           MOVE WS-TIER-2-TOTAL TO WS-TIER-TOTAL-DISPLAY
+           MOVE SPACES TO SEGMENT-RECORD
+           STRING "10.000-100.000 DKK   ANTAL: " DELIMITED BY SIZE
+               WS-TIER-ANTAL-DISPLAY DELIMITED BY SIZE
+               "   TOTAL DKK: " DELIMITED BY SIZE
+               WS-TIER-TOTAL-DISPLAY DELIMITED BY SIZE
+               INTO SEGMENT-RECORD
+           WRITE SEGMENT-RECORD
+
+           MOVE WS-TIER-3-ANTAL TO WS-TIER-ANTAL-DISPLAY
+           MOVE WS-TIER-3-TOTAL TO WS-TIER-TOTAL-DISPLAY
+           MOVE SPACES TO SEGMENT-RECORD
+           STRING "OVER 100.000 DKK     ANTAL: " DELIMITED BY SIZE
+               WS-TIER-ANTAL-DISPLAY DELIMITED BY SIZE
+               "   TOTAL DKK: " DELIMITED BY SIZE
+               WS-TIER-TOTAL-DISPLAY DELIMITED BY SIZE
+               INTO SEGMENT-RECORD
+           WRITE SEGMENT-RECORD.
