@@ -0,0 +1,348 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEOPLYSNINGER ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT KONTOOPLYSNINGER ASSIGN TO "KontoOpt.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * EVERY POSTED TRANSACTION, INCLUDING THE ONES THIS PROGRAM
+      * POSTS ITSELF - READ ONCE TO PICK UP EACH ACCOUNT'S REG-NR (NOT
+      * CARRIED ON KONTOOPT.TXT), THEN REOPENED EXTEND SO THIS RUN'S
+      * INTEREST POSTINGS FLOW THROUGH THE SAME STATEMENT PROCESS AS
+      * ANY OTHER TRANSACTION.
+           SELECT TRANSAKTIONER ASSIGN TO "Transaktioner.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * MONTHLY INTEREST RATE BY VALUTA - SEE LOAD-RENTESATSER AND
+      * BEREGN-RENTE.
+           SELECT RENTESATSER ASSIGN TO "Rentesatser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * ACCOUNTS THAT COULDN'T BE POSTED THIS RUN - NO RATE LOADED FOR
+      * THE ACCOUNT'S VALUTAKODE, OR NO REG-NR ON FILE FOR THE
+      * ACCOUNT - SO A FEED GAP SHOWS UP SOMEWHERE THE OPERATOR WILL
+      * ACTUALLY LOOK INSTEAD OF SILENTLY SKIPPING THE ACCOUNT.
+           SELECT RENTE-AFVIGELSER ASSIGN TO "RenteAfvigelser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * SHARED ACROSS ALL THE BANK PROGRAM VARIANTS (OPGAVE6-11) - SEE
+      * START-AUDIT-LOG/WRITE-AUDIT-LOG.
+           SELECT BATCH-AUDIT-LOG ASSIGN TO "BatchAuditLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEOPLYSNINGER.
+       01 KUNDEOPL-IN.
+           COPY "KUNDER2.cpy".
+       FD KONTOOPLYSNINGER.
+       01 KONTOOPL-IN.
+           COPY "KONTOOPL.cpy".
+       FD TRANSAKTIONER.
+       01 TRANSAKTION-REC.
+           COPY "TRANSAKTIONER.cpy".
+       FD RENTESATSER.
+       01 RENTE-IN.
+           02  RENTE-IN-VALUTA      PIC X(3) VALUE SPACES.
+           02  RENTE-IN-SATS        PIC 9(3)V99 VALUE ZEROES.
+       FD RENTE-AFVIGELSER.
+       01 RENTE-AFV-RECORD.
+           02  RENTE-AFV-LINE       PIC X(100) VALUE SPACES.
+       FD BATCH-AUDIT-LOG.
+       01 AUDIT-LOG-RECORD.
+           02  AUDIT-LOG-LINE       PIC X(150) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+      * BATCH RUN AUDIT LOG - SEE START-AUDIT-LOG/WRITE-AUDIT-LOG.
+       01  WS-PROGRAM-NAME          PIC X(10) VALUE "RENTETILSK".
+       01  WS-RUN-START-DATE        PIC 9(8).
+       01  WS-RUN-START-TIME        PIC 9(8).
+       01  WS-RUN-END-DATE          PIC 9(8).
+       01  WS-RUN-END-TIME          PIC 9(8).
+       01  WS-RECS-IN               PIC 9(9) VALUE ZEROES.
+       01  WS-RECS-OUT              PIC 9(9) VALUE ZEROES.
+       01  WS-TIDSPUNKT             PIC X(19) VALUE SPACES.
+      * CUSTOMER MASTER, LOADED ONCE - SEE LOAD-KUNDEOPLYSNINGER.
+       01  KUNDEOPL-AR OCCURS 999 TIMES.
+           COPY "KUNDER2.cpy".
+       01  ANTAL-KUNDER             PIC 9(4) VALUE ZEROES.
+       01  EOF-KUNDE                PIC X VALUE "N".
+       01  WS-KUNDE-IX              PIC 9(4).
+       01  WS-KUNDE-MATCH-IX        PIC 9(4).
+       01  WS-KUNDE-FOUND           PIC X VALUE "N".
+      * ACCOUNT -> REG-NR TABLE BUILT FROM TRANSAKTIONER.TXT (THE ONLY
+      * PLACE REG-NR IS CARRIED FOR AN ACCOUNT - KONTOOPT.TXT DOESN'T
+      * HAVE IT). LAST TRANSACTION SEEN FOR AN ACCOUNT WINS, WHICH IS
+      * FINE SINCE AN ACCOUNT'S REG-NR DOESN'T MOVE BANK MID-MONTH.
+       01  KONTO-REG-AR OCCURS 999 TIMES.
+           02  KRA-KONTO-ID         PIC X(10) VALUE SPACES.
+           02  KRA-REG-NR           PIC 9(4) VALUE ZEROES.
+       01  ANTAL-REG                PIC 9(4) VALUE ZEROES.
+       01  EOF-TRANS                PIC X VALUE "N".
+       01  WS-REG-IX                PIC 9(4).
+       01  WS-REG-MATCH-IX          PIC 9(4).
+       01  WS-REG-FOUND             PIC X VALUE "N".
+      * MONTHLY INTEREST RATE BY VALUTA - SEE LOAD-RENTESATSER AND
+      * BEREGN-RENTE.
+       01  RENTE-AR OCCURS 50 TIMES.
+           COPY "RENTESATSER.cpy".
+       01  ANTAL-RENTE              PIC 9(3) VALUE ZEROES.
+       01  EOF-RENTE                PIC X VALUE "N".
+       01  WS-RENTE-IX              PIC 9(3).
+       01  WS-RENTE-FOUND           PIC X VALUE "N".
+       01  EOF-KONTO                PIC X VALUE "N".
+       01  WS-RENTE-BELOB           PIC S9(9)V99 VALUE ZEROES.
+       01  WS-RENTE-BELOB-TEXT      PIC -(9)9.99.
+       01  WS-RENTE-AFV-TEKST       PIC X(50) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           PERFORM MAIN-LOGIC.
+           STOP RUN.
+
+       MAIN-LOGIC.
+           PERFORM START-AUDIT-LOG
+           PERFORM LOAD-KUNDEOPLYSNINGER
+           PERFORM LOAD-REG-NR-TABEL
+           PERFORM LOAD-RENTESATSER
+           MOVE WS-RUN-START-DATE(1:4) TO WS-TIDSPUNKT(1:4)
+           MOVE "-" TO WS-TIDSPUNKT(5:1)
+           MOVE WS-RUN-START-DATE(5:2) TO WS-TIDSPUNKT(6:2)
+           MOVE "-" TO WS-TIDSPUNKT(8:1)
+           MOVE WS-RUN-START-DATE(7:2) TO WS-TIDSPUNKT(9:2)
+           MOVE " " TO WS-TIDSPUNKT(11:1)
+           MOVE WS-RUN-START-TIME(1:2) TO WS-TIDSPUNKT(12:2)
+           MOVE ":" TO WS-TIDSPUNKT(14:1)
+           MOVE WS-RUN-START-TIME(3:2) TO WS-TIDSPUNKT(15:2)
+           MOVE ":" TO WS-TIDSPUNKT(17:1)
+           MOVE WS-RUN-START-TIME(5:2) TO WS-TIDSPUNKT(18:2)
+
+           OPEN INPUT KONTOOPLYSNINGER
+           OPEN OUTPUT RENTE-AFVIGELSER
+           OPEN EXTEND TRANSAKTIONER
+           PERFORM UNTIL EOF-KONTO = "Y"
+               READ KONTOOPLYSNINGER INTO KONTOOPL-IN
+                   AT END
+                       MOVE "Y" TO EOF-KONTO
+                   NOT AT END
+                       ADD 1 TO WS-RECS-IN
+                       PERFORM BEREGN-RENTE
+               END-READ
+           END-PERFORM
+           CLOSE KONTOOPLYSNINGER
+           CLOSE RENTE-AFVIGELSER
+           CLOSE TRANSAKTIONER
+           PERFORM WRITE-AUDIT-LOG
+           STOP RUN.
+
+      * CAPTURES THE JOB'S START DATE/TIME BEFORE ANYTHING ELSE RUNS,
+      * SO WRITE-AUDIT-LOG CAN REPORT HOW LONG THE WHOLE RUN TOOK, AND
+      * SO EVERY INTEREST POSTING THIS RUN MAKES CARRIES THE SAME
+      * TIDSPUNKT.
+       START-AUDIT-LOG.
+           ACCEPT WS-RUN-START-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-START-TIME FROM TIME.
+
+      * APPENDS ONE LINE TO BATCHAUDITLOG.TXT (SHARED BY EVERY BANK
+      * PROGRAM VARIANT) RECORDING THIS PROGRAM'S NAME, START/END
+      * TIME, AND HOW MANY RECORDS IT READ AND WROTE, SO A SHORT
+      * REPORT CAN BE TRACED BACK TO EITHER A SHORT SOURCE FILE OR A
+      * RUN THAT DROPPED RECORDS.
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-RUN-END-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           OPEN EXTEND BATCH-AUDIT-LOG
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING WS-PROGRAM-NAME DELIMITED BY SIZE
+               "  START " DELIMITED BY SIZE
+               WS-RUN-START-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUN-START-TIME DELIMITED BY SIZE
+               "  END " DELIMITED BY SIZE
+               WS-RUN-END-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUN-END-TIME DELIMITED BY SIZE
+               "  IN " DELIMITED BY SIZE
+               WS-RECS-IN DELIMITED BY SIZE
+               "  OUT " DELIMITED BY SIZE
+               WS-RECS-OUT DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE BATCH-AUDIT-LOG.
+
+      * LOADS KUNDEOPLYSNINGER.TXT INTO KUNDEOPL-AR ONCE AT STARTUP SO
+      * BEREGN-RENTE CAN PICK UP CPR/NAVN/ADRESSE FOR THE TRANSACTION
+      * IT POSTS WITHOUT A SEPARATE RE-READ PER ACCOUNT.
+       LOAD-KUNDEOPLYSNINGER.
+           OPEN INPUT KUNDEOPLYSNINGER
+           PERFORM UNTIL EOF-KUNDE = "Y"
+               READ KUNDEOPLYSNINGER INTO KUNDEOPL-IN
+                   AT END
+                       MOVE "Y" TO EOF-KUNDE
+                   NOT AT END
+                       ADD 1 TO ANTAL-KUNDER
+                       MOVE KUNDEOPL-IN TO KUNDEOPL-AR(ANTAL-KUNDER)
+               END-READ
+           END-PERFORM
+           CLOSE KUNDEOPLYSNINGER.
+
+      * ONE PASS OVER TRANSAKTIONER.TXT BEFORE ANY NEW POSTING HAPPENS
+      * THIS RUN, TO LEARN WHICH REG-NR EACH ACCOUNT'S TRANSACTIONS
+      * HAVE BEEN CARRYING SO FAR.
+       LOAD-REG-NR-TABEL.
+           OPEN INPUT TRANSAKTIONER
+           PERFORM UNTIL EOF-TRANS = "Y"
+               READ TRANSAKTIONER INTO TRANSAKTION-REC
+                   AT END
+                       MOVE "Y" TO EOF-TRANS
+                   NOT AT END
+                       MOVE "N" TO WS-REG-FOUND
+                       PERFORM VARYING WS-REG-IX FROM 1 BY 1
+                               UNTIL WS-REG-IX > ANTAL-REG
+                           IF KRA-KONTO-ID(WS-REG-IX)
+                                   = KONTO-ID OF TRANSAKTION-REC
+                               MOVE REG-NR OF TRANSAKTION-REC
+                                   TO KRA-REG-NR(WS-REG-IX)
+                               MOVE "Y" TO WS-REG-FOUND
+                           END-IF
+                       END-PERFORM
+                       IF WS-REG-FOUND = "N"
+                           ADD 1 TO ANTAL-REG
+                           MOVE KONTO-ID OF TRANSAKTION-REC
+                               TO KRA-KONTO-ID(ANTAL-REG)
+                           MOVE REG-NR OF TRANSAKTION-REC
+                               TO KRA-REG-NR(ANTAL-REG)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSAKTIONER.
+
+      * LOADS RENTESATSER.TXT INTO RENTE-AR ONCE AT STARTUP, THE SAME
+      * LOAD-AN-EXTERNAL-FEED-INTO-AN-OCCURS-TABLE SHAPE AS OPGAVE11'S
+      * VALUTAKURSER LOAD, SO RATES CAN BE UPDATED WITHOUT RECOMPILING
+      * THIS PROGRAM.
+       LOAD-RENTESATSER.
+           OPEN INPUT RENTESATSER
+           PERFORM UNTIL EOF-RENTE = "Y"
+               READ RENTESATSER
+                   AT END
+                       MOVE "Y" TO EOF-RENTE
+                   NOT AT END
+                       ADD 1 TO ANTAL-RENTE
+                       MOVE RENTE-IN-VALUTA TO
+                           RENTE-VALUTA(ANTAL-RENTE)
+                       MOVE RENTE-IN-SATS TO
+                           RENTE-SATS(ANTAL-RENTE)
+               END-READ
+           END-PERFORM
+           CLOSE RENTESATSER.
+
+      * ONE MONTH'S INTEREST ON THE ACCOUNT'S CLOSING BALANCE, AT THE
+      * RATE LOADED FOR ITS VALUTAKODE (ANNUAL PERCENT / 1200, SINCE
+      * RENTE-SATS IS AN ANNUAL PERCENTAGE AND THIS POSTS ONE MONTH
+      * AT A TIME). A BALANCE OF ZERO ISN'T WORTH A TRANSACTION; A
+      * NEGATIVE BALANCE STILL ACCRUES (NEGATIVE) INTEREST AT THE SAME
+      * RATE, THE SAME WAY AN OVERDRAWN ACCOUNT STILL GETS PRINTED IN
+      * OPGAVE11 RATHER THAN BEING SKIPPED.
+       BEREGN-RENTE.
+           IF BALANCE OF KONTOOPL-IN = ZEROES
+               GO TO BEREGN-RENTE-EXIT
+           END-IF
+
+           MOVE "N" TO WS-RENTE-FOUND
+           PERFORM VARYING WS-RENTE-IX FROM 1 BY 1
+                   UNTIL WS-RENTE-IX > ANTAL-RENTE
+               IF RENTE-VALUTA(WS-RENTE-IX)
+                       = VALUTAKODE OF KONTOOPL-IN
+                   COMPUTE WS-RENTE-BELOB ROUNDED =
+                       (BALANCE OF KONTOOPL-IN *
+                           RENTE-SATS(WS-RENTE-IX)) / 1200
+                   MOVE "Y" TO WS-RENTE-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-RENTE-FOUND = "N"
+               MOVE "INGEN RENTESATS FOR VALUTA" TO WS-RENTE-AFV-TEKST
+               PERFORM SKRIV-RENTE-AFVIGELSE
+               GO TO BEREGN-RENTE-EXIT
+           END-IF
+
+           MOVE "N" TO WS-REG-FOUND
+           PERFORM VARYING WS-REG-IX FROM 1 BY 1
+                   UNTIL WS-REG-IX > ANTAL-REG
+               IF KRA-KONTO-ID(WS-REG-IX) = KONTO-ID OF KONTOOPL-IN
+                   MOVE "Y" TO WS-REG-FOUND
+                   MOVE WS-REG-IX TO WS-REG-MATCH-IX
+               END-IF
+           END-PERFORM
+           IF WS-REG-FOUND = "N"
+               MOVE "INGEN TIDLIGERE TRANSAKTION - KAN IKKE FINDE"
+                   TO WS-RENTE-AFV-TEKST
+               PERFORM SKRIV-RENTE-AFVIGELSE
+               GO TO BEREGN-RENTE-EXIT
+           END-IF
+
+           MOVE "N" TO WS-KUNDE-FOUND
+           PERFORM VARYING WS-KUNDE-IX FROM 1 BY 1
+                   UNTIL WS-KUNDE-IX > ANTAL-KUNDER
+               IF KUNDE-ID OF KUNDEOPL-AR(WS-KUNDE-IX)
+                       = KUNDE-ID OF KONTOOPL-IN
+                   MOVE "Y" TO WS-KUNDE-FOUND
+                   MOVE WS-KUNDE-IX TO WS-KUNDE-MATCH-IX
+               END-IF
+           END-PERFORM
+           IF WS-KUNDE-FOUND = "N"
+               MOVE "INGEN KUNDE FUNDET FOR KONTOEN"
+                   TO WS-RENTE-AFV-TEKST
+               PERFORM SKRIV-RENTE-AFVIGELSE
+               GO TO BEREGN-RENTE-EXIT
+           END-IF
+
+           PERFORM SKRIV-RENTE-TRANSAKTION.
+
+       BEREGN-RENTE-EXIT.
+           EXIT.
+
+      * BUILDS AND APPENDS ONE INTEREST TRANSACTION TO
+      * TRANSAKTIONER.TXT, CARRYING THE SAME CPR/NAVN/ADRESSE/REG-NR
+      * AS ANY OTHER TRANSACTION FOR THIS ACCOUNT SO IT PRINTS
+      * CORRECTLY ON THE NEXT STATEMENT RUN.
+       SKRIV-RENTE-TRANSAKTION.
+           MOVE SPACES TO TRANSAKTION-REC
+           MOVE KONTO-ID OF KONTOOPL-IN TO KONTO-ID OF TRANSAKTION-REC
+           MOVE CPR OF KUNDEOPL-AR(WS-KUNDE-MATCH-IX)
+               TO CPR OF TRANSAKTION-REC
+           MOVE KRA-REG-NR(WS-REG-MATCH-IX) TO REG-NR OF TRANSAKTION-REC
+           STRING FORNAVN OF KUNDEOPL-AR(WS-KUNDE-MATCH-IX)
+                   DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EFTERNAVN OF KUNDEOPL-AR(WS-KUNDE-MATCH-IX)
+                   DELIMITED BY SIZE
+               INTO NAVN OF TRANSAKTION-REC
+           STRING VEJNAVN OF ADRESSE OF KUNDEOPL-AR(WS-KUNDE-MATCH-IX)
+                   DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               HUSNR OF ADRESSE OF KUNDEOPL-AR(WS-KUNDE-MATCH-IX)
+                   DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               POSTNR OF ADRESSE OF KUNDEOPL-AR(WS-KUNDE-MATCH-IX)
+                   DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               BYNAVN OF ADRESSE OF KUNDEOPL-AR(WS-KUNDE-MATCH-IX)
+                   DELIMITED BY SIZE
+               INTO ADRESSE OF TRANSAKTION-REC
+           MOVE WS-TIDSPUNKT TO TIDSPUNKT OF TRANSAKTION-REC
+           MOVE "RENTE" TO TRANSAKTIONSTYPE OF TRANSAKTION-REC
+           MOVE WS-RENTE-BELOB TO BELØB OF TRANSAKTION-REC
+           MOVE WS-RENTE-BELOB TO WS-RENTE-BELOB-TEXT
+           MOVE WS-RENTE-BELOB-TEXT TO BELØB-TEXT OF TRANSAKTION-REC
+           MOVE VALUTAKODE OF KONTOOPL-IN TO VALUTA OF TRANSAKTION-REC
+           WRITE TRANSAKTION-REC
+           ADD 1 TO WS-RECS-OUT.
+
+       SKRIV-RENTE-AFVIGELSE.
+           MOVE SPACES TO RENTE-AFV-RECORD
+           STRING "KONTO-ID " DELIMITED BY SIZE
+               KONTO-ID OF KONTOOPL-IN DELIMITED BY SIZE
+               " - INGEN RENTE BOGFØRT - " DELIMITED BY SIZE
+               WS-RENTE-AFV-TEKST DELIMITED BY SIZE
+               INTO RENTE-AFV-RECORD
+           WRITE RENTE-AFV-RECORD.
