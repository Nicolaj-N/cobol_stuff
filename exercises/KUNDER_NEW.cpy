@@ -0,0 +1,4 @@
+      * KUNDER_NEW.CPY - CUSTOMER MASTER LAYOUT, CURRENT REV.
+      * SAME FIELD LAYOUT AS KUNDER.CPY - KEPT AS ITS OWN COPY
+      * BOOK SINCE OPGAVE10/OPGAVE11 ALREADY REFER TO IT BY THIS NAME.
+       COPY "KUNDER.cpy".
