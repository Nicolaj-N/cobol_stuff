@@ -19,10 +19,19 @@
        MOVE 1234567890 TO KUNDE-ID.
        MOVE "Lars" TO FORNAVN.
        MOVE "Hansen" TO EFTERNAVN.
+       MOVE SPACES TO FULDT-NAVN.
        STRING FORNAVN DELIMITED BY SIZE " "
            DELIMITED BY SIZE EFTERNAVN
            DELIMITED BY SIZE
            INTO FULDT-NAVN
+      * RENS-FULDT-NAVN AND IX2 ARE RESET HERE, NOT JUST AT THEIR 01
+      * LEVEL, SO THIS CLEANUP CAN RUN ONCE PER CUSTOMER IN A LOOP
+      * (SEE FORMAT-NAVN IN OPGAVE7/8/9) WITHOUT THE NEXT NAME
+      * STARTING PARTWAY THROUGH THE PREVIOUS ONE'S LEFTOVER OUTPUT
+      * POSITION OR TRAILING CHARACTERS.
+       MOVE SPACES TO RENS-FULDT-NAVN.
+       MOVE SPACE TO PREVIOUS-CHAR.
+       MOVE 1 TO IX2.
        PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > LENGTH OF FULDT-NAVN
            MOVE FULDT-NAVN(IX:1) TO CURRENT-CHAR
 
