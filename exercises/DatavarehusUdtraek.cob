@@ -0,0 +1,301 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEOPLYSNINGER ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT KONTOOPLYSNINGER ASSIGN TO "KontoOpt.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSAKTIONER ASSIGN TO "Transaktioner.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * ONE DENORMALIZED ROW PER POSTED TRANSAKTION, JOINING
+      * KUNDEOPLYSNINGER, KONTOOPLYSNINGER AND TRANSAKTIONER BY
+      * KUNDE-ID/KONTO-ID - SEE SKRIV-DW-LINJE. CSV, NOT THE PRINT-
+      * ORIENTED FIXED-WIDTH SHAPE OF KONTOUDSKRIFT.TXT, SINCE THIS
+      * FEEDS THE REPORTING WAREHOUSE'S LOADER RATHER THAN A LETTER.
+           SELECT DW-UDTRAEK ASSIGN TO "DatavarehusUdtraek.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * A TRANSAKTION WHOSE KONTO-ID ISN'T ON KONTOOPT.TXT, OR WHOSE
+      * ACCOUNT'S KUNDE-ID ISN'T ON KUNDEOPLYSNINGER.TXT - WRITTEN
+      * HERE INSTEAD OF JUST SKIPPED, SAME "DON'T HIDE A FEED GAP"
+      * PRINCIPLE AS BANK-AFVIGELSER/RENTE-AFVIGELSER.
+           SELECT DW-AFVIGELSER ASSIGN TO "DatavarehusAfvigelser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * SHARED ACROSS ALL THE BANK PROGRAM VARIANTS (OPGAVE6-11) - SEE
+      * START-AUDIT-LOG/WRITE-AUDIT-LOG.
+           SELECT BATCH-AUDIT-LOG ASSIGN TO "BatchAuditLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEOPLYSNINGER.
+       01 KUNDEOPL-IN.
+           COPY "KUNDER_NEW.cpy".
+       FD KONTOOPLYSNINGER.
+       01 KONTOOPL-IN.
+           COPY "KONTOOPL.cpy".
+       FD TRANSAKTIONER.
+       01 TRANSAKTION-REC.
+           COPY "TRANSAKTIONER.cpy".
+       FD DW-UDTRAEK.
+       01 DW-RECORD.
+           02  DW-LINE              PIC X(250) VALUE SPACES.
+       FD DW-AFVIGELSER.
+       01 DW-AFV-RECORD.
+           02  DW-AFV-LINE          PIC X(100) VALUE SPACES.
+       FD BATCH-AUDIT-LOG.
+       01 AUDIT-LOG-RECORD.
+           02  AUDIT-LOG-LINE       PIC X(150) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+      * BATCH RUN AUDIT LOG - SEE START-AUDIT-LOG/WRITE-AUDIT-LOG.
+       01  WS-PROGRAM-NAME          PIC X(10) VALUE "DWUDTRAEK".
+       01  WS-RUN-START-DATE        PIC 9(8).
+       01  WS-RUN-START-TIME        PIC 9(8).
+       01  WS-RUN-END-DATE          PIC 9(8).
+       01  WS-RUN-END-TIME          PIC 9(8).
+       01  WS-RECS-IN               PIC 9(9) VALUE ZEROES.
+       01  WS-RECS-OUT              PIC 9(9) VALUE ZEROES.
+      * CUSTOMER MASTER, LOADED ONCE - SEE LOAD-KUNDEOPLYSNINGER.
+       01  KUNDEOPL-AR OCCURS 999 TIMES.
+           COPY "KUNDER_NEW.cpy".
+       01  ANTAL-KUNDER             PIC 9(4) VALUE ZEROES.
+       01  EOF-KUNDE                PIC X VALUE "N".
+       01  WS-KUNDE-IX              PIC 9(4).
+       01  WS-KUNDE-FOUND           PIC X VALUE "N".
+      * ACCOUNT MASTER, LOADED ONCE - SEE LOAD-KONTOOPLYSNINGER.
+       01  KONTOOPL-AR OCCURS 999 TIMES.
+           COPY "KONTOOPL.cpy"
+               REPLACING ==KUNDE-ID== BY ==KONTOOPL-KUNDE-ID==.
+       01  ANTAL-KONTI              PIC 9(4) VALUE ZEROES.
+       01  EOF-KONTO                PIC X VALUE "N".
+       01  WS-KONTO-IX              PIC 9(4).
+       01  WS-KONTO-FOUND           PIC X VALUE "N".
+       01  EOF-TRANS                PIC X VALUE "N".
+       01  WS-BELOB-DISPLAY         PIC -(10)9.99.
+       01  WS-KONTO-BALANCE-DISPLAY PIC -(10)9.99.
+      * HOLDS THE DEVIATION REASON SET BY MAIN-LOGIC BEFORE CALLING
+      * SKRIV-DW-AFVIGELSE - NOT DW-AFV-LINE ITSELF, SINCE THAT'S
+      * PART OF THE FD RECORD AND GETS BLANKED OUT THERE.
+       01  WS-AFV-AARSAG            PIC X(40).
+
+       PROCEDURE DIVISION.
+           PERFORM MAIN-LOGIC.
+           STOP RUN.
+
+      * DRIVES OFF TRANSAKTIONER.TXT (ONE OUTPUT ROW PER TRANSAKTION)
+      * RATHER THAN OFF THE CUSTOMER OR ACCOUNT MASTER, SINCE THE
+      * WAREHOUSE WANTS TRANSACTION-GRAIN DATA, NOT ONE ROW PER
+      * ACCOUNT OR CUSTOMER.
+       MAIN-LOGIC.
+           PERFORM START-AUDIT-LOG
+           PERFORM LOAD-KUNDEOPLYSNINGER
+           PERFORM LOAD-KONTOOPLYSNINGER
+
+           OPEN INPUT TRANSAKTIONER
+           OPEN OUTPUT DW-UDTRAEK
+           OPEN OUTPUT DW-AFVIGELSER
+           PERFORM SKRIV-DW-HEADER
+           PERFORM UNTIL EOF-TRANS = "Y"
+               READ TRANSAKTIONER INTO TRANSAKTION-REC
+                   AT END
+                       MOVE "Y" TO EOF-TRANS
+                   NOT AT END
+                       ADD 1 TO WS-RECS-IN
+                       PERFORM SLAA-KONTO-OP
+                       IF WS-KONTO-FOUND = "N"
+                           MOVE "INGEN KONTO FUNDET FOR KONTO-ID"
+                               TO WS-AFV-AARSAG
+                           PERFORM SKRIV-DW-AFVIGELSE
+                       ELSE
+                           PERFORM SLAA-KUNDE-OP
+                           IF WS-KUNDE-FOUND = "N"
+                               MOVE "INGEN KUNDE FUNDET FOR KONTOENS"
+                                   TO WS-AFV-AARSAG
+                               PERFORM SKRIV-DW-AFVIGELSE
+                           ELSE
+                               PERFORM SKRIV-DW-LINJE
+                               ADD 1 TO WS-RECS-OUT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSAKTIONER
+           CLOSE DW-UDTRAEK
+           CLOSE DW-AFVIGELSER
+           PERFORM WRITE-AUDIT-LOG
+           STOP RUN.
+
+      * CAPTURES THE JOB'S START DATE/TIME BEFORE ANYTHING ELSE RUNS,
+      * SO WRITE-AUDIT-LOG CAN REPORT HOW LONG THE WHOLE RUN TOOK.
+       START-AUDIT-LOG.
+           ACCEPT WS-RUN-START-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-START-TIME FROM TIME.
+
+      * APPENDS ONE LINE TO BATCHAUDITLOG.TXT (SHARED BY EVERY BANK
+      * PROGRAM VARIANT) RECORDING THIS PROGRAM'S NAME, START/END
+      * TIME, AND HOW MANY RECORDS IT READ AND WROTE.
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-RUN-END-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           OPEN EXTEND BATCH-AUDIT-LOG
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING WS-PROGRAM-NAME DELIMITED BY SIZE
+               "  START " DELIMITED BY SIZE
+               WS-RUN-START-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUN-START-TIME DELIMITED BY SIZE
+               "  END " DELIMITED BY SIZE
+               WS-RUN-END-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-RUN-END-TIME DELIMITED BY SIZE
+               "  IN " DELIMITED BY SIZE
+               WS-RECS-IN DELIMITED BY SIZE
+               "  OUT " DELIMITED BY SIZE
+               WS-RECS-OUT DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE BATCH-AUDIT-LOG.
+
+      * LOADS KUNDEOPLYSNINGER.TXT INTO KUNDEOPL-AR ONCE AT STARTUP -
+      * SAME SHAPE AS RENTETILSKRIVNING'S LOAD-KUNDEOPLYSNINGER.
+       LOAD-KUNDEOPLYSNINGER.
+           OPEN INPUT KUNDEOPLYSNINGER
+           PERFORM UNTIL EOF-KUNDE = "Y"
+               READ KUNDEOPLYSNINGER INTO KUNDEOPL-IN
+                   AT END
+                       MOVE "Y" TO EOF-KUNDE
+                   NOT AT END
+                       ADD 1 TO ANTAL-KUNDER
+                       MOVE KUNDEOPL-IN TO KUNDEOPL-AR(ANTAL-KUNDER)
+               END-READ
+           END-PERFORM
+           CLOSE KUNDEOPLYSNINGER.
+
+      * LOADS KONTOOPT.TXT INTO KONTOOPL-AR ONCE AT STARTUP, THE
+      * CURRENT MULTI-ACCOUNT-PER-CUSTOMER MASTER (NOT KUNDEOPLYSNING-
+      * ER.TXT'S OWN LEGACY EMBEDDED KONTOINFO GROUP), SO A CUSTOMER
+      * WITH SEVERAL ACCOUNTS JOINS EACH TRANSAKTION TO THE RIGHT ONE
+      * BY KONTO-ID.
+       LOAD-KONTOOPLYSNINGER.
+           OPEN INPUT KONTOOPLYSNINGER
+           PERFORM UNTIL EOF-KONTO = "Y"
+               READ KONTOOPLYSNINGER INTO KONTOOPL-IN
+                   AT END
+                       MOVE "Y" TO EOF-KONTO
+                   NOT AT END
+                       ADD 1 TO ANTAL-KONTI
+                       MOVE KONTOOPL-IN TO KONTOOPL-AR(ANTAL-KONTI)
+               END-READ
+           END-PERFORM
+           CLOSE KONTOOPLYSNINGER.
+
+      * LINEAR SCAN OF KONTOOPL-AR FOR THE TRANSAKTION'S KONTO-ID -
+      * SAME "LOAD ONCE, SCAN PER RECORD" SHAPE AS RENTETILSKRIVNING'S
+      * REG-NR TABLE LOOKUP. SETS WS-KONTO-IX FOR SLAA-KUNDE-OP AND
+      * SKRIV-DW-LINJE TO SUBSCRIPT KONTOOPL-AR BY.
+       SLAA-KONTO-OP.
+           MOVE "N" TO WS-KONTO-FOUND
+           PERFORM VARYING WS-KONTO-IX FROM 1 BY 1
+                   UNTIL WS-KONTO-IX > ANTAL-KONTI
+               IF KONTO-ID OF KONTOOPL-AR(WS-KONTO-IX)
+                       = KONTO-ID OF TRANSAKTION-REC
+                   MOVE "Y" TO WS-KONTO-FOUND
+               END-IF
+           END-PERFORM.
+
+      * LINEAR SCAN OF KUNDEOPL-AR FOR THE ACCOUNT'S OWNING KUNDE-ID
+      * (SET BY SLAA-KONTO-OP ABOVE). SETS WS-KUNDE-IX FOR SKRIV-DW-
+      * LINJE TO SUBSCRIPT KUNDEOPL-AR BY.
+       SLAA-KUNDE-OP.
+           MOVE "N" TO WS-KUNDE-FOUND
+           PERFORM VARYING WS-KUNDE-IX FROM 1 BY 1
+                   UNTIL WS-KUNDE-IX > ANTAL-KUNDER
+               IF KUNDE-ID OF KUNDEOPL-AR(WS-KUNDE-IX)
+                       = KONTOOPL-KUNDE-ID OF KONTOOPL-AR(WS-KONTO-IX)
+                   MOVE "Y" TO WS-KUNDE-FOUND
+               END-IF
+           END-PERFORM.
+
+      * ONE-TIME COLUMN HEADER FOR DATAVAREHUSUDTRAEK.TXT.
+       SKRIV-DW-HEADER.
+           MOVE SPACES TO DW-RECORD
+           STRING "KUNDE-ID,KONTO-ID,CPR,FORNAVN,EFTERNAVN,VEJNAVN,"
+               "HUSNR,POSTNR,BYNAVN,TELEFON,EMAIL,KONTONUMMER,"
+               "VALUTAKODE,KONTO-BALANCE,TIDSPUNKT,TRANSAKTIONSTYPE,"
+               "BELOEB,VALUTA,BUTIK" DELIMITED BY SIZE
+               INTO DW-RECORD
+           WRITE DW-RECORD.
+
+      * ONE DENORMALIZED CSV ROW - CUSTOMER FIELDS FROM KUNDEOPL-AR
+      * (WS-KUNDE-IX), ACCOUNT FIELDS FROM KONTOOPL-AR (WS-KONTO-IX),
+      * TRANSAKTION FIELDS FROM TRANSAKTION-REC ITSELF.
+       SKRIV-DW-LINJE.
+           MOVE BALANCE OF KONTOOPL-AR(WS-KONTO-IX)
+               TO WS-KONTO-BALANCE-DISPLAY
+           MOVE BELØB OF TRANSAKTION-REC TO WS-BELOB-DISPLAY
+           MOVE SPACES TO DW-RECORD
+           STRING KUNDE-ID OF KUNDEOPL-AR(WS-KUNDE-IX)
+                   DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               KONTO-ID OF KONTOOPL-AR(WS-KONTO-IX)
+                   DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               CPR OF KUNDEOPL-AR(WS-KUNDE-IX) DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               FORNAVN OF KUNDEOPL-AR(WS-KUNDE-IX) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               EFTERNAVN OF KUNDEOPL-AR(WS-KUNDE-IX) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               VEJNAVN OF ADRESSE OF KUNDEOPL-AR(WS-KUNDE-IX)
+                   DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               HUSNR OF ADRESSE OF KUNDEOPL-AR(WS-KUNDE-IX)
+                   DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               POSTNR OF ADRESSE OF KUNDEOPL-AR(WS-KUNDE-IX)
+                   DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               BYNAVN OF ADRESSE OF KUNDEOPL-AR(WS-KUNDE-IX)
+                   DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               TELEFON OF KONTAKTOPL OF KUNDEOPL-AR(WS-KUNDE-IX)
+                   DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               EMAIL OF KONTAKTOPL OF KUNDEOPL-AR(WS-KUNDE-IX)
+                   DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               KONTONUMMER OF KONTOOPL-AR(WS-KONTO-IX)
+                   DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               VALUTAKODE OF KONTOOPL-AR(WS-KONTO-IX)
+                   DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               WS-KONTO-BALANCE-DISPLAY DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               TIDSPUNKT OF TRANSAKTION-REC DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               TRANSAKTIONSTYPE OF TRANSAKTION-REC DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               WS-BELOB-DISPLAY DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               VALUTA OF TRANSAKTION-REC DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               BUTIK OF TRANSAKTION-REC DELIMITED BY SPACE
+               INTO DW-RECORD
+           END-STRING
+           WRITE DW-RECORD.
+
+      * A TRANSAKTION THAT COULDN'T BE JOINED TO AN ACCOUNT OR A
+      * CUSTOMER - WS-AFV-AARSAG IS SET BY THE CALLER BEFORE THIS
+      * RUNS.
+       SKRIV-DW-AFVIGELSE.
+           MOVE SPACES TO DW-AFV-RECORD
+           STRING "KONTO-ID " DELIMITED BY SIZE
+               KONTO-ID OF TRANSAKTION-REC DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               WS-AFV-AARSAG DELIMITED BY SIZE
+               INTO DW-AFV-RECORD
+           WRITE DW-AFV-RECORD.
