@@ -0,0 +1,11 @@
+      * GEBYRGRAENSER.CPY - ONE ROW OF THE FEE-THRESHOLD CONFIG FEED
+      * (GEBYRGRAENSER.TXT), ONE ROW PER VALUTA - SAME SHAPE AS
+      * RENTESATSER.CPY SO THE THRESHOLDS CAN BE RETUNED WITHOUT A
+      * RECOMPILE. AN ACCOUNT IS CHARGED GG-GEBYR-BELOB WHEN ITS
+      * DAILY TRANSAKTION COUNT EXCEEDS GG-MAX-TRANSAKTIONER OR ITS
+      * BALANCE FALLS BELOW GG-MIN-BALANCE - SEE GEBYRBEREGNING.COB'S
+      * VURDER-KONTO.
+       02  GG-VALUTA           PIC X(3) VALUE SPACES.
+       02  GG-MAX-TRANSAKTIONER PIC 9(3) VALUE ZEROES.
+       02  GG-MIN-BALANCE      PIC S9(7)V99 VALUE ZEROES.
+       02  GG-GEBYR-BELOB      PIC S9(5)V99 VALUE ZEROES.
